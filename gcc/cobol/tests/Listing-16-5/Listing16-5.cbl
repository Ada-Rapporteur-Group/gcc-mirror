@@ -27,22 +27,31 @@ WORKING-STORAGE SECTION.
 01 PrnStatePop      PIC ZZ,ZZZ,ZZ9.
 01 StrLength        PIC 99.
 
+01 QueryMinPop      PIC 9(8) VALUE ZEROS.
+01 QueryMaxPop      PIC 9(8) VALUE ZEROS.
+
 
 PROCEDURE DIVISION.
 Begin.
    ACCEPT CurrentTime FROM TIME
    COMPUTE RandState = 0
-   PERFORM 4 TIMES
+   PERFORM 5 TIMES
       ADD 1 TO RandChoice
-      COMPUTE RandState  = RandChoice
+      IF RandChoice EQUAL 5
+         COMPUTE RandState = 0
+      ELSE
+         COMPUTE RandState  = RandChoice
+      END-IF
       CALL "GetStateInfo"
            USING BY REFERENCE  RandState, StateCode, StateName,
-                               StateCapital, StatePop, ErrorFlag
+                               StateCapital, StatePop, ErrorFlag,
+                               QueryMinPop, QueryMaxPop
       EVALUATE RandChoice
         WHEN      1   PERFORM TestCapitalFromState
         WHEN      2   PERFORM TestCodeFromState
         WHEN      3   PERFORM TestPopFromState
         WHEN      4   PERFORM TestStateFromCapital
+        WHEN      5   PERFORM TestPopRangeSearch
       END-EVALUATE
       DISPLAY SPACES
    END-PERFORM
@@ -100,6 +109,27 @@ TestPopFromState.
    END-IF.
 
 
+TestPopRangeSearch.
+   DISPLAY "Enter a minimum population - " WITH NO ADVANCING
+   ACCEPT QueryMinPop
+   DISPLAY "Enter a maximum population - " WITH NO ADVANCING
+   ACCEPT QueryMaxPop
+*> StateCode/StateName/StateCapital still hold leftover values from
+*> whichever lookup ran before this one, and GetStateInfo's EVALUATE
+*> checks those ahead of MinPop-IO/MaxPop-IO - clear them first so the
+*> population-range branch is the one that actually fires.
+   MOVE ZEROS  TO RandState
+   MOVE SPACES TO StateCode
+   MOVE SPACES TO StateName
+   MOVE SPACES TO StateCapital
+   CALL "GetStateInfo"
+        USING BY REFERENCE  RandState, StateCode, StateName,
+                            StateCapital, StatePop, ErrorFlag,
+                            QueryMinPop, QueryMaxPop
+   MOVE ZEROS TO QueryMinPop
+   MOVE ZEROS TO QueryMaxPop.
+
+
 TestStateFromCapital.
    CALL "GetStringLength" USING BY CONTENT StateCapital
                                 BY REFERENCE StrLength
@@ -139,8 +169,20 @@ END PROGRAM Listing16-5.
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  GetStateInfo IS INITIAL.
 AUTHOR.  Michael Coughlan.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StateRefFile ASSIGN TO "Listing16-5States.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS StateRefStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  StateRefFile.
+01  StateRefRec         PIC X(38).
+
 WORKING-STORAGE SECTION.
+01 StateRefStatus  PIC XX.
 01 StatesTable.
    02 StateValues.
       03 FILLER PIC X(38)  VALUE "ALAlabama       Montgomery    04822023".
@@ -215,10 +257,16 @@ LINKAGE SECTION.
    88  NoSuchStateCode VALUE 3.
    88  NoSuchStateName VALUE 4.
    88  NoSuchCapital   VALUE 5.
+   88  NoStatesInRange VALUE 6.
+
+01 MinPop-IO           PIC 9(8).
+01 MaxPop-IO           PIC 9(8).
 
 PROCEDURE DIVISION USING StateNum-IO, StateCode-IO, StateName-IO,
-                         StateCapital-IO, StatePop-IO, ErrorFlag.
+                         StateCapital-IO, StatePop-IO, ErrorFlag,
+                         MinPop-IO, MaxPop-IO.
 Begin.
+   PERFORM LoadStatesTable
    SET NoErrorFound TO TRUE
    SET StateIdx TO 1
    EVALUATE            TRUE
@@ -226,10 +274,35 @@ Begin.
      WHEN StateCode-IO     NOT EQUAL SPACES PERFORM SearchUsingStateCode
      WHEN StateName-IO     NOT EQUAL SPACES PERFORM SearchUsingStateName
      WHEN StateCapital-IO  NOT EQUAL SPACES PERFORM SearchUsingStateCapital
+     WHEN MinPop-IO NOT EQUAL ZEROS OR MaxPop-IO NOT EQUAL ZEROS
+                                           PERFORM SearchUsingPopRange
      WHEN OTHER SET NoSearchItems TO TRUE
    END-EVALUATE
    EXIT PROGRAM.
 
+LoadStatesTable.
+*> StatesTable is seeded at compile time from the FILLER literals
+*> above; on first run that seed is written out to StateRefFile, and
+*> on every later run the table is refreshed from that external file
+*> instead, so the file - not the literals - is the live source.
+   OPEN INPUT StateRefFile
+   IF StateRefStatus EQUAL "00"
+      PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+         READ StateRefFile INTO State(StateIdx)
+            AT END EXIT PERFORM
+         END-READ
+      END-PERFORM
+      CLOSE StateRefFile
+   ELSE
+      CLOSE StateRefFile
+      OPEN OUTPUT StateRefFile
+      PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+         WRITE StateRefRec FROM State(StateIdx)
+      END-PERFORM
+      CLOSE StateRefFile
+   END-IF
+   SET StateIdx TO 1.
+
 SearchUsingStateNum.
    IF NOT ValidStateNum SET InvalidStateNum TO TRUE
      DISPLAY "Not a ValidStateNum"
@@ -277,5 +350,15 @@ SearchUsingStateCapital.
             MOVE StatePop(StateIdx)     TO StatePop-IO
     END-SEARCH.
 
+SearchUsingPopRange.
+   SET NoStatesInRange TO TRUE
+   PERFORM VARYING StateIdx FROM 1 BY 1 UNTIL StateIdx > 50
+      IF StatePop(StateIdx) >= MinPop-IO AND <= MaxPop-IO
+         SET NoErrorFound TO TRUE
+         DISPLAY "  " StateName(StateIdx) SPACE StateCapital(StateIdx)
+                 SPACE StatePop(StateIdx)
+      END-IF
+   END-PERFORM.
+
 END PROGRAM GetStateInfo.
 
