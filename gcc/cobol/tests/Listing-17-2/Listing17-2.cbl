@@ -0,0 +1,201 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-2.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Maintains the Relative VehicleFile from Listing17-1: add, change
+*> or delete a vehicle record by its relative key.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-1.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehiclefile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC X(2).
+    88  RecordFound             VALUE "00".
+    88  RecordNotFound          VALUE "23".
+
+01  VehicleKey                  PIC 9(4).
+
+01  JustServiced                PIC X.
+
+01  MenuChoice                  PIC 9.
+    88  MenuAdd                  VALUE 1.
+    88  MenuChange                VALUE 2.
+    88  MenuDelete                VALUE 3.
+    88  MenuExit                  VALUE 9.
+
+PROCEDURE DIVISION.
+BEGIN.
+    OPEN I-O VehicleFile
+    IF VehicleStatus EQUAL "35"
+       CLOSE VehicleFile
+       OPEN OUTPUT VehicleFile
+       CLOSE VehicleFile
+       OPEN I-O VehicleFile
+    END-IF
+    CALL "AuditLogFileEvent" USING "Listing17-2", "VehicleFile ", "O", VehicleStatus, ZEROS
+
+    PERFORM MainMenu UNTIL MenuExit
+
+    CLOSE VehicleFile
+    CALL "AuditLogFileEvent" USING "Listing17-2", "VehicleFile ", "C", VehicleStatus, ZEROS
+    STOP RUN.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Vehicle Maintenance Menu ***"
+    DISPLAY "1 = Add a vehicle"
+    DISPLAY "2 = Change a vehicle"
+    DISPLAY "3 = Delete a vehicle"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuAdd      PERFORM AddVehicle
+       WHEN MenuChange   PERFORM ChangeVehicle
+       WHEN MenuDelete   PERFORM DeleteVehicle
+       WHEN MenuExit      CONTINUE
+       WHEN OTHER         DISPLAY "Please enter 1, 2, 3 or 9"
+    END-EVALUATE.
+
+AddVehicle.
+    DISPLAY "Enter the vehicle key (4 digits) - " WITH NO ADVANCING
+    ACCEPT VehicleKey
+    MOVE VehicleKey TO VehicleNum
+    DISPLAY "Enter the vehicle description - " WITH NO ADVANCING
+    ACCEPT VehicleDesc
+    DISPLAY "Enter the manufacturer name - " WITH NO ADVANCING
+    ACCEPT ManfName
+    DISPLAY "Enter the current mileage - " WITH NO ADVANCING
+    ACCEPT Mileage
+    MOVE Mileage TO LastServiceMileage
+    WRITE VehicleRec
+       INVALID KEY DISPLAY "-VF ERROR Status = " VehicleStatus
+       NOT INVALID KEY DISPLAY "Vehicle added."
+    END-WRITE.
+
+ChangeVehicle.
+    DISPLAY "Enter the vehicle key to change - " WITH NO ADVANCING
+    ACCEPT VehicleKey
+    READ VehicleFile
+       INVALID KEY DISPLAY "Vehicle not found - " VehicleStatus
+       NOT INVALID KEY
+          DISPLAY "Enter the new description - " WITH NO ADVANCING
+          ACCEPT VehicleDesc
+          DISPLAY "Enter the new manufacturer name - " WITH NO ADVANCING
+          ACCEPT ManfName
+          DISPLAY "Enter the current mileage - " WITH NO ADVANCING
+          ACCEPT Mileage
+          DISPLAY "Just serviced? (Y/N) - " WITH NO ADVANCING
+          ACCEPT JustServiced
+          IF JustServiced EQUAL "Y"
+             MOVE Mileage TO LastServiceMileage
+          END-IF
+          REWRITE VehicleRec
+             INVALID KEY DISPLAY "-VF ERROR Status = " VehicleStatus
+             NOT INVALID KEY DISPLAY "Vehicle updated."
+          END-REWRITE
+    END-READ.
+
+DeleteVehicle.
+    DISPLAY "Enter the vehicle key to delete - " WITH NO ADVANCING
+    ACCEPT VehicleKey
+    DELETE VehicleFile RECORD
+       INVALID KEY DISPLAY "Vehicle not found - " VehicleStatus
+       NOT INVALID KEY DISPLAY "Vehicle deleted."
+    END-DELETE.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the vehicle-fleet programs actually ran. Same
+*> per-file-duplicated subprogram as the rental-system's
+*> AuditLogFileEvent (etests/Listing-17-6/7/8/12).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "VehicleFleetAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
