@@ -0,0 +1,166 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing16-4.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Demonstrates JobCostAccumulator, a subprogram that keeps a running
+*> cost total per JobId. Not IS INITIAL, so (as with Listing16-1's
+*> "Dynamic" subprogram) its WORKING-STORAGE survives across multiple
+*> CALLs within one run; it also flushes its table to a LINE
+*> SEQUENTIAL file after every accumulation, so the totals survive
+*> across separate runs too.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  JobId-W                  PIC 9(4).
+01  ActionCode-W             PIC X.
+01  Amount-W                 PIC 9(5)V99.
+01  Total-W                  PIC 9(7)V99.
+01  PrnTotal-W               PIC ZZZ,ZZ9.99.
+
+PROCEDURE DIVISION.
+Begin.
+   MOVE 1001 TO JobId-W
+   MOVE "A"  TO ActionCode-W
+   MOVE 150.00 TO Amount-W
+   CALL "JobCostAccumulator" USING BY CONTENT JobId-W, ActionCode-W, Amount-W
+                                   BY REFERENCE Total-W
+
+   MOVE 1002 TO JobId-W
+   MOVE 75.50 TO Amount-W
+   CALL "JobCostAccumulator" USING BY CONTENT JobId-W, ActionCode-W, Amount-W
+                                   BY REFERENCE Total-W
+
+   MOVE 1001 TO JobId-W
+   MOVE 40.25 TO Amount-W
+   CALL "JobCostAccumulator" USING BY CONTENT JobId-W, ActionCode-W, Amount-W
+                                   BY REFERENCE Total-W
+
+   MOVE "R" TO ActionCode-W
+   MOVE 1001 TO JobId-W
+   CALL "JobCostAccumulator" USING BY CONTENT JobId-W, ActionCode-W, Amount-W
+                                   BY REFERENCE Total-W
+   MOVE Total-W TO PrnTotal-W
+   DISPLAY "Job " JobId-W " total cost = " PrnTotal-W
+
+   MOVE 1002 TO JobId-W
+   CALL "JobCostAccumulator" USING BY CONTENT JobId-W, ActionCode-W, Amount-W
+                                   BY REFERENCE Total-W
+   MOVE Total-W TO PrnTotal-W
+   DISPLAY "Job " JobId-W " total cost = " PrnTotal-W
+
+   STOP RUN.
+   END PROGRAM Listing16-4.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JobCostAccumulator.
+*> Keeps a running cost total per JobId. ActionCode "A" adds Amount to
+*> the job's total (creating a slot the first time the JobId is seen);
+*> ActionCode "R" leaves the totals unchanged and just reports the
+*> current total for JobId. TotalOut is set either way.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JobCostFile ASSIGN TO "Listing16-4JobCost.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS JobCostStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  JobCostFile.
+01  JobCostFileRec.
+    02  JobCostFileId          PIC 9(4).
+    02  JobCostFileTotal       PIC 9(7)V99.
+
+WORKING-STORAGE SECTION.
+01  JobCostStatus              PIC XX.
+    88  EndOfJobCostFile         VALUE "10".
+
+01  TableLoaded                PIC X VALUE "N".
+    88  TableAlreadyLoaded        VALUE "Y".
+
+01  JobCostTable.
+    02  JobCount               PIC 9(2) VALUE ZERO.
+    02  JobCostEntry OCCURS 20 TIMES INDEXED BY JobIdx.
+        03  JobId-T            PIC 9(4).
+        03  JobTotal-T         PIC 9(7)V99.
+
+01  FoundIdx                   PIC 9(2) VALUE ZERO.
+
+LINKAGE SECTION.
+01  JobId-IO                   PIC 9(4).
+01  ActionCode-IO               PIC X.
+    88  AccumulateCost           VALUE "A".
+    88  ReportCost               VALUE "R".
+01  AmountIO                    PIC 9(5)V99.
+01  TotalOut                    PIC 9(7)V99.
+
+PROCEDURE DIVISION USING JobId-IO, ActionCode-IO, AmountIO, TotalOut.
+Begin.
+   IF NOT TableAlreadyLoaded
+      PERFORM LoadJobCostFile
+      MOVE "Y" TO TableLoaded
+   END-IF
+
+   PERFORM FindJob
+
+   IF AccumulateCost
+      IF FoundIdx EQUAL ZERO
+         ADD 1 TO JobCount
+         MOVE JobId-IO TO JobId-T(JobCount)
+         MOVE ZERO     TO JobTotal-T(JobCount)
+         MOVE JobCount TO FoundIdx
+      END-IF
+      ADD AmountIO TO JobTotal-T(FoundIdx)
+      PERFORM SaveJobCostFile
+   END-IF
+
+   IF FoundIdx EQUAL ZERO
+      MOVE ZERO TO TotalOut
+   ELSE
+      MOVE JobTotal-T(FoundIdx) TO TotalOut
+   END-IF
+
+   EXIT PROGRAM.
+
+FindJob.
+   MOVE ZERO TO FoundIdx
+   PERFORM VARYING JobIdx FROM 1 BY 1 UNTIL JobIdx > JobCount
+      IF JobId-T(JobIdx) EQUAL JobId-IO
+         MOVE JobIdx TO FoundIdx
+         EXIT PERFORM
+      END-IF
+   END-PERFORM.
+
+LoadJobCostFile.
+*> The table starts empty the very first time this file is opened;
+*> every accumulation after that is flushed back out by
+*> SaveJobCostFile, so later runs pick the totals back up here.
+   MOVE ZERO TO JobCount
+   OPEN INPUT JobCostFile
+   IF JobCostStatus EQUAL "00"
+      READ JobCostFile
+         AT END SET EndOfJobCostFile TO TRUE
+      END-READ
+      PERFORM UNTIL EndOfJobCostFile
+         ADD 1 TO JobCount
+         MOVE JobCostFileId    TO JobId-T(JobCount)
+         MOVE JobCostFileTotal TO JobTotal-T(JobCount)
+         READ JobCostFile
+            AT END SET EndOfJobCostFile TO TRUE
+         END-READ
+      END-PERFORM
+      CLOSE JobCostFile
+   ELSE
+      CLOSE JobCostFile
+   END-IF.
+
+SaveJobCostFile.
+   OPEN OUTPUT JobCostFile
+   PERFORM VARYING JobIdx FROM 1 BY 1 UNTIL JobIdx > JobCount
+      MOVE JobId-T(JobIdx)    TO JobCostFileId
+      MOVE JobTotal-T(JobIdx) TO JobCostFileTotal
+      WRITE JobCostFileRec
+   END-PERFORM
+   CLOSE JobCostFile.
+
+   END PROGRAM JobCostAccumulator.
