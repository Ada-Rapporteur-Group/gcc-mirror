@@ -0,0 +1,180 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-6.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Maintains RouteAssignmentFile, a RELATIVE file linking a vehicle
+*> (VehicleFile, see Listing17-1) to the route it is currently
+*> assigned to. One slot per assignment, in the same style as the
+*> StoreCopyFile link file in the rental system's Listing17-13.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-1.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+    SELECT RouteAssignmentFile ASSIGN TO "Listing17-6Route.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS RouteAssignmentKey
+        FILE STATUS  IS RouteAssignmentStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehiclefile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
+
+FD  RouteAssignmentFile.
+01  RouteAssignmentRec.
+    88  EndOfRouteAssignments    VALUE HIGH-VALUES.
+    02  RouteId-RA               PIC 9(4).
+    02  VehicleNum-RA            PIC 9(4).
+    02  AssignedDate-RA          PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus                PIC X(2).
+    88  RecordFound              VALUE "00".
+
+01  RouteAssignmentStatus        PIC XX.
+    88  RouteAssignmentOk         VALUE "00".
+
+01  VehicleKey                   PIC 9(4).
+
+01  RouteAssignmentKey           PIC 9(5) VALUE ZEROS.
+01  NextRouteAssignmentKey       PIC 9(5) VALUE ZEROS.
+
+01  MenuChoice                   PIC 9.
+    88  MenuAssign                 VALUE 1.
+    88  MenuUnassign               VALUE 2.
+    88  MenuList                   VALUE 3.
+    88  MenuExit                   VALUE 9.
+
+01  OperatorPin                   PIC 9(4).
+01  ValidOperatorPin              PIC 9(4) VALUE 1234.
+01  SignOnAttempts                PIC 9 VALUE ZERO.
+01  SignedOn                      PIC X VALUE "N".
+    88  OperatorSignedOn            VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OperatorSignOn
+    IF OperatorSignedOn
+       OPEN I-O RouteAssignmentFile
+       IF RouteAssignmentStatus EQUAL "35"
+          CLOSE RouteAssignmentFile
+          OPEN OUTPUT RouteAssignmentFile
+          CLOSE RouteAssignmentFile
+          OPEN I-O RouteAssignmentFile
+       END-IF
+       OPEN INPUT VehicleFile
+       PERFORM FindNextRouteAssignmentKey
+
+       PERFORM MainMenu UNTIL MenuExit
+
+       CLOSE RouteAssignmentFile
+       CLOSE VehicleFile
+    ELSE
+       DISPLAY "Access denied - too many incorrect PIN attempts."
+    END-IF
+    STOP RUN.
+
+OperatorSignOn.
+*> Gates the maintenance menu behind an operator PIN; three wrong
+*> tries and the program exits without opening RouteAssignmentFile.
+    PERFORM UNTIL OperatorSignedOn OR SignOnAttempts >= 3
+       DISPLAY "Enter operator PIN - " WITH NO ADVANCING
+       ACCEPT OperatorPin
+       ADD 1 TO SignOnAttempts
+       IF OperatorPin EQUAL ValidOperatorPin
+          MOVE "Y" TO SignedOn
+       ELSE
+          DISPLAY "Incorrect PIN."
+       END-IF
+    END-PERFORM.
+
+FindNextRouteAssignmentKey.
+*> Picks up where the highest existing slot left off, since the
+*> counter itself isn't persisted between runs.
+    MOVE ZEROS TO NextRouteAssignmentKey
+    MOVE ZEROS TO RouteAssignmentKey
+    READ RouteAssignmentFile NEXT RECORD
+       AT END SET EndOfRouteAssignments TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRouteAssignments
+       MOVE RouteAssignmentKey TO NextRouteAssignmentKey
+       READ RouteAssignmentFile NEXT RECORD
+          AT END SET EndOfRouteAssignments TO TRUE
+       END-READ
+    END-PERFORM.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Route Assignment Menu ***"
+    DISPLAY "1 = Assign a vehicle to a route"
+    DISPLAY "2 = Unassign a vehicle from a route"
+    DISPLAY "3 = List all route assignments"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuAssign     PERFORM AssignVehicleToRoute
+       WHEN MenuUnassign   PERFORM UnassignVehicleFromRoute
+       WHEN MenuList       PERFORM ListRouteAssignments
+       WHEN MenuExit        CONTINUE
+       WHEN OTHER           DISPLAY "Please enter 1, 2, 3 or 9"
+    END-EVALUATE.
+
+AssignVehicleToRoute.
+    DISPLAY "Enter the Vehicle Num - " WITH NO ADVANCING
+    ACCEPT VehicleNum-RA
+    MOVE VehicleNum-RA TO VehicleKey
+    READ VehicleFile
+       INVALID KEY
+          DISPLAY "Vehicle not found - " VehicleStatus
+       NOT INVALID KEY
+          DISPLAY "Enter the Route Id - " WITH NO ADVANCING
+          ACCEPT RouteId-RA
+          MOVE FUNCTION CURRENT-DATE(1:8) TO AssignedDate-RA
+          ADD 1 TO NextRouteAssignmentKey
+          MOVE NextRouteAssignmentKey TO RouteAssignmentKey
+          WRITE RouteAssignmentRec
+             INVALID KEY
+                DISPLAY "-RA ERROR Status = " RouteAssignmentStatus
+             NOT INVALID KEY
+                DISPLAY "Vehicle " VehicleNum-RA
+                        " assigned to route " RouteId-RA
+          END-WRITE
+    END-READ.
+
+UnassignVehicleFromRoute.
+    DISPLAY "Enter the assignment slot number - " WITH NO ADVANCING
+    ACCEPT RouteAssignmentKey
+    DELETE RouteAssignmentFile RECORD
+       INVALID KEY DISPLAY "Assignment not found - " RouteAssignmentStatus
+       NOT INVALID KEY DISPLAY "Assignment removed."
+    END-DELETE.
+
+ListRouteAssignments.
+    MOVE ZEROS TO RouteAssignmentKey
+    START RouteAssignmentFile KEY IS GREATER THAN OR EQUAL RouteAssignmentKey
+       INVALID KEY SET EndOfRouteAssignments TO TRUE
+    END-START
+    READ RouteAssignmentFile NEXT RECORD
+       AT END SET EndOfRouteAssignments TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRouteAssignments
+       DISPLAY "  Slot " RouteAssignmentKey SPACE "Route " RouteId-RA
+               SPACE "Vehicle " VehicleNum-RA SPACE "Since "
+               AssignedDate-RA
+       READ RouteAssignmentFile NEXT RECORD
+          AT END SET EndOfRouteAssignments TO TRUE
+       END-READ
+    END-PERFORM.
