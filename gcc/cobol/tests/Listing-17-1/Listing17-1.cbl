@@ -20,6 +20,8 @@ FD  VehicleFile.
     02  VehicleNum              PIC 9(4).
     02  VehicleDesc             PIC X(25).
     02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
 
 WORKING-STORAGE SECTION.
 01  VehicleStatus               PIC X(2).
@@ -36,6 +38,7 @@ WORKING-STORAGE SECTION.
     02    PrnVehicleNum         PIC 9(4).
     02    PrnVehicleDesc        PIC BBX(25).
     02    PrnManfName           PIC BBX(20).
+    02    PrnMileage            PIC BBZZZ,ZZ9.
 
 PROCEDURE DIVISION.
 BEGIN.
@@ -79,5 +82,6 @@ DisplayRecord.
        MOVE VehicleNum  TO PrnVehicleNum
        MOVE VehicleDesc TO PrnVehicleDesc
        MOVE ManfName    TO PrnManfName
+       MOVE Mileage     TO PrnMileage
        DISPLAY "     " PrnVehicleRecord
     END-IF.
