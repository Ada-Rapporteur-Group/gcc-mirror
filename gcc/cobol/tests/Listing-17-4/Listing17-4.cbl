@@ -0,0 +1,209 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-4.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Loads VehicleFile (see Listing17-1) from a sequential transaction
+*> file, rejecting any VehicleNum outside the valid range or already
+*> present on the file, and reporting the rejects and a load count.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-1.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+    SELECT VehicleTransFile ASSIGN TO "Listing17-4Trans.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS TransStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehiclefile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
+
+FD  VehicleTransFile.
+01  VehicleTransRec             PIC X(61).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC X(2).
+    88  RecordFound             VALUE "00".
+
+01  TransStatus                 PIC XX.
+    88  EndOfTransFile           VALUE "10".
+
+01  VehicleKey                  PIC 9(4).
+
+01  MinVehicleNum                PIC 9(4) VALUE 1000.
+01  MaxVehicleNum                PIC 9(4) VALUE 9999.
+
+01  LoadCounts.
+    02  RecordsRead              PIC 9(4) VALUE ZEROS.
+    02  RecordsLoaded            PIC 9(4) VALUE ZEROS.
+    02  RecordsRejected          PIC 9(4) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+BEGIN.
+    PERFORM CreateTheTransFile
+
+    OPEN I-O VehicleFile
+    IF VehicleStatus EQUAL "35"
+       CLOSE VehicleFile
+       OPEN OUTPUT VehicleFile
+       CLOSE VehicleFile
+       OPEN I-O VehicleFile
+    END-IF
+    CALL "AuditLogFileEvent" USING "Listing17-4", "VehicleFile ", "O", VehicleStatus, ZEROS
+    OPEN INPUT VehicleTransFile
+
+    READ VehicleTransFile
+       AT END SET EndOfTransFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfTransFile
+       ADD 1 TO RecordsRead
+       PERFORM ValidateAndLoadVehicle
+       READ VehicleTransFile
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE VehicleTransFile
+    CLOSE VehicleFile
+    CALL "AuditLogFileEvent" USING "Listing17-4", "VehicleFile ", "C", VehicleStatus, ZEROS
+
+    DISPLAY "Vehicles read: " RecordsRead
+             " loaded: " RecordsLoaded
+             " rejected: " RecordsRejected
+    STOP RUN.
+
+ValidateAndLoadVehicle.
+    MOVE VehicleTransRec(1:4)   TO VehicleNum
+    MOVE VehicleTransRec(5:25)  TO VehicleDesc
+    MOVE VehicleTransRec(30:20) TO ManfName
+    MOVE VehicleTransRec(50:6)  TO Mileage
+    MOVE VehicleTransRec(56:6)  TO LastServiceMileage
+    MOVE VehicleNum             TO VehicleKey
+
+    IF VehicleNum < MinVehicleNum OR VehicleNum > MaxVehicleNum
+       DISPLAY "REJECTED - VehicleNum " VehicleNum
+               " out of range " MinVehicleNum " - " MaxVehicleNum
+       ADD 1 TO RecordsRejected
+    ELSE
+       READ VehicleFile
+          INVALID KEY PERFORM WriteNewVehicle
+          NOT INVALID KEY
+             DISPLAY "REJECTED - VehicleNum " VehicleNum
+                     " is a duplicate"
+             ADD 1 TO RecordsRejected
+       END-READ
+    END-IF.
+
+WriteNewVehicle.
+    WRITE VehicleRec
+       INVALID KEY
+          DISPLAY "-VF ERROR Status = " VehicleStatus
+          ADD 1 TO RecordsRejected
+       NOT INVALID KEY
+          ADD 1 TO RecordsLoaded
+    END-WRITE.
+
+CreateTheTransFile.
+*> Seeds a handful of transactions, some deliberately invalid, so the
+*> load demonstrates both the range check and the duplicate check.
+    OPEN OUTPUT VehicleTransFile
+    WRITE VehicleTransRec FROM
+       "1001Ford Transit             Ford                042000038000"
+    WRITE VehicleTransRec FROM
+       "1002Bedford TK               Bedford             012500012000"
+    WRITE VehicleTransRec FROM
+       "0999Out Of Range Low         Generic             000000000000"
+    WRITE VehicleTransRec FROM
+       "1001Duplicate Of First       Ford                000000000000"
+    CLOSE VehicleTransFile.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the vehicle-fleet programs actually ran. Same
+*> per-file-duplicated subprogram as the rental-system's
+*> AuditLogFileEvent (etests/Listing-17-6/7/8/12).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "VehicleFleetAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
