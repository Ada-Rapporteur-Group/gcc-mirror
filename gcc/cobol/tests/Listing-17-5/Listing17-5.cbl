@@ -0,0 +1,78 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-5.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Reads VehicleFile (see Listing17-1) sequentially and reports every
+*> vehicle that has covered ServiceIntervalMiles or more since its
+*> last recorded service.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-1.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehiclefile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC X(2).
+    88  RecordFound             VALUE "00".
+
+01  VehicleKey                  PIC 9(4).
+
+01  ServiceIntervalMiles        PIC 9(6) VALUE 5000.
+01  MilesSinceService           PIC 9(6).
+
+01  VehiclesDue                 PIC 9(4) VALUE ZEROS.
+
+01  PrnServiceLine.
+    02    PrnVehicleNum         PIC 9(4).
+    02    PrnVehicleDesc        PIC BBX(25).
+    02    PrnMilesSinceService  PIC BBZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+BEGIN.
+    OPEN INPUT VehicleFile
+
+    DISPLAY "*** Vehicles Due For Service ***"
+
+    MOVE ZEROS TO VehicleKey
+    READ VehicleFile NEXT RECORD
+       AT END SET EndOfVehiclefile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfVehiclefile
+       PERFORM CheckServiceDue
+       READ VehicleFile NEXT RECORD
+          AT END SET EndOfVehiclefile TO TRUE
+       END-READ
+    END-PERFORM
+
+    IF VehiclesDue EQUAL ZEROS
+       DISPLAY "No vehicles are due for service."
+    ELSE
+       DISPLAY VehiclesDue " vehicle(s) due for service."
+    END-IF
+
+    CLOSE VehicleFile
+    STOP RUN.
+
+CheckServiceDue.
+    COMPUTE MilesSinceService = Mileage - LastServiceMileage
+    IF MilesSinceService >= ServiceIntervalMiles
+       ADD 1 TO VehiclesDue
+       MOVE VehicleNum  TO PrnVehicleNum
+       MOVE VehicleDesc TO PrnVehicleDesc
+       MOVE MilesSinceService TO PrnMilesSinceService
+       DISPLAY "     " PrnServiceLine " miles since last service"
+    END-IF.
