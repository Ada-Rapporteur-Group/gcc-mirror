@@ -0,0 +1,122 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing17-3.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Sequentially processes VehicleFile (see Listing17-1) with
+*> checkpoint/restart: the key of the last record successfully
+*> processed is saved to a small checkpoint file every CheckpointEvery
+*> records, so a run that is interrupted can resume just past where it
+*> left off instead of re-reading the whole file.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT VehicleFile ASSIGN TO "Listing17-1.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS VehicleKey
+        FILE STATUS  IS VehicleStatus.
+
+    SELECT CheckpointFile ASSIGN TO "Listing17-3.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS CheckpointStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  VehicleFile.
+01  VehicleRec.
+    88  EndOfVehiclefile        VALUE HIGH-VALUES.
+    02  VehicleNum              PIC 9(4).
+    02  VehicleDesc             PIC X(25).
+    02  ManfName                PIC X(20).
+    02  Mileage                 PIC 9(6).
+    02  LastServiceMileage      PIC 9(6).
+
+FD  CheckpointFile.
+01  CheckpointRec               PIC X(4).
+
+WORKING-STORAGE SECTION.
+01  VehicleStatus               PIC X(2).
+    88  RecordFound             VALUE "00".
+
+01  CheckpointStatus            PIC XX.
+
+01  VehicleKey                  PIC 9(4).
+
+01  LastProcessedKey            PIC 9(4) VALUE ZEROS.
+
+01  RecordsSinceCheckpoint      PIC 9(3) VALUE ZEROS.
+01  CheckpointEvery             PIC 9(3) VALUE 5.
+
+01  PrnVehicleRecord.
+    02    PrnVehicleNum         PIC 9(4).
+    02    PrnVehicleDesc        PIC BBX(25).
+    02    PrnManfName           PIC BBX(20).
+
+PROCEDURE DIVISION.
+BEGIN.
+    PERFORM LoadCheckpoint
+
+    OPEN INPUT VehicleFile
+
+    IF LastProcessedKey EQUAL ZEROS
+       READ VehicleFile NEXT RECORD
+          AT END SET EndOfVehiclefile TO TRUE
+       END-READ
+    ELSE
+       DISPLAY "Resuming after vehicle key " LastProcessedKey
+       MOVE LastProcessedKey TO VehicleKey
+       START VehicleFile KEY IS GREATER THAN VehicleKey
+          INVALID KEY SET EndOfVehiclefile TO TRUE
+       END-START
+       IF NOT EndOfVehiclefile
+          READ VehicleFile NEXT RECORD
+             AT END SET EndOfVehiclefile TO TRUE
+          END-READ
+       END-IF
+    END-IF
+
+    PERFORM UNTIL EndOfVehiclefile
+       PERFORM ProcessRecord
+       READ VehicleFile NEXT RECORD
+          AT END SET EndOfVehiclefile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE VehicleFile
+    PERFORM ClearCheckpoint
+    DISPLAY "Sequential pass complete - checkpoint cleared."
+    STOP RUN.
+
+ProcessRecord.
+    MOVE VehicleNum  TO PrnVehicleNum
+    MOVE VehicleDesc TO PrnVehicleDesc
+    MOVE ManfName    TO PrnManfName
+    DISPLAY "     " PrnVehicleRecord
+
+    MOVE VehicleNum TO LastProcessedKey
+    ADD 1 TO RecordsSinceCheckpoint
+    IF RecordsSinceCheckpoint >= CheckpointEvery
+       PERFORM SaveCheckpoint
+       MOVE ZEROS TO RecordsSinceCheckpoint
+    END-IF.
+
+LoadCheckpoint.
+    MOVE ZEROS TO LastProcessedKey
+    OPEN INPUT CheckpointFile
+    IF CheckpointStatus EQUAL "00"
+       READ CheckpointFile
+          AT END CONTINUE
+          NOT AT END MOVE CheckpointRec TO LastProcessedKey
+       END-READ
+       CLOSE CheckpointFile
+    END-IF.
+
+SaveCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    MOVE LastProcessedKey TO CheckpointRec
+    WRITE CheckpointRec
+    CLOSE CheckpointFile.
+
+ClearCheckpoint.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
