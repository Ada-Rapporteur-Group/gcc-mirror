@@ -0,0 +1,176 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Listing16-3.
+AUTHOR.  MICHAEL COUGHLAN.
+*> Batch exception report over ValidateCheckDigit (see Listing16-2)
+*> and the employee-badge equivalent ValidateBadgeCheckDigit. Reads a
+*> transaction file of Ids, one per line, each tagged with a one-
+*> character Id type (S = 7-digit StudentId, B = 8-digit BadgeNum),
+*> and reports only the Ids that fail their check digit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IdTransFile ASSIGN TO "Listing16-3Trans.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS TransStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  IdTransFile.
+01  IdTransRec.
+    02  IdType-T             PIC X.
+        88  StudentIdType       VALUE "S".
+        88  BadgeIdType         VALUE "B".
+    02  IdValue-T             PIC X(8).
+
+WORKING-STORAGE SECTION.
+01  TransStatus               PIC XX.
+    88  EndOfTransFile          VALUE "10".
+
+01  StudentId                 PIC 9(7).
+01  BadgeNum                  PIC 9(8).
+
+01  ValidationResult          PIC 9.
+    88  ValidId                 VALUE ZERO.
+    88  InvalidId               VALUE 1.
+
+01  ExceptionCounts.
+    02  IdsRead                PIC 9(4) VALUE ZEROS.
+    02  IdsValid                PIC 9(4) VALUE ZEROS.
+    02  IdsInvalid              PIC 9(4) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM CreateTheTransFile
+
+    OPEN INPUT IdTransFile
+    DISPLAY "*** Check-Digit Exception Report ***"
+
+    READ IdTransFile
+       AT END SET EndOfTransFile TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfTransFile
+       ADD 1 TO IdsRead
+       PERFORM ValidateOneId
+       READ IdTransFile
+          AT END SET EndOfTransFile TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE IdTransFile
+
+    DISPLAY "Ids read: " IdsRead
+            " valid: " IdsValid
+            " invalid: " IdsInvalid
+    STOP RUN.
+
+ValidateOneId.
+    EVALUATE TRUE
+       WHEN StudentIdType
+          MOVE IdValue-T(1:7) TO StudentId
+          CALL "ValidateCheckDigit" USING BY CONTENT StudentId
+                                          BY REFERENCE ValidationResult
+       WHEN BadgeIdType
+          MOVE IdValue-T(1:8) TO BadgeNum
+          CALL "ValidateBadgeCheckDigit" USING BY CONTENT BadgeNum
+                                               BY REFERENCE ValidationResult
+       WHEN OTHER
+          DISPLAY "EXCEPTION - unknown Id type " IdType-T
+          SET InvalidId TO TRUE
+    END-EVALUATE
+
+    IF ValidId
+       ADD 1 TO IdsValid
+    ELSE
+       ADD 1 TO IdsInvalid
+       EVALUATE TRUE
+          WHEN StudentIdType
+             DISPLAY "EXCEPTION - StudentId " StudentId " failed check digit"
+          WHEN BadgeIdType
+             DISPLAY "EXCEPTION - BadgeNum " BadgeNum " failed check digit"
+       END-EVALUATE
+    END-IF.
+
+CreateTheTransFile.
+*> Seeds a handful of transactions, both types, some deliberately
+*> invalid, so the report demonstrates exceptions for each Id type.
+    OPEN OUTPUT IdTransFile
+    WRITE IdTransRec FROM "S1234560 "
+    WRITE IdTransRec FROM "S1234561 "
+    WRITE IdTransRec FROM "B12345679"
+    WRITE IdTransRec FROM "B12345674"
+    CLOSE IdTransFile.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ValidateCheckDigit IS INITIAL.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 SumOfNums            PIC 9(5).
+01 Quotient             PIC 9(5).
+01 CalcResult           PIC 99.
+
+LINKAGE SECTION.
+01 NumToValidate.
+   02  D1               PIC 9.
+   02  D2               PIC 9.
+   02  D3               PIC 9.
+   02  D4               PIC 9.
+   02  D5               PIC 9.
+   02  D6               PIC 9.
+   02  D7               PIC 9.
+
+01 Result               PIC 9.
+   88 InvalidCheckDigit VALUE 1.
+   88 ValidCheckDigit   VALUE 0.
+
+PROCEDURE DIVISION USING NumToValidate, Result.
+*> Returns a Result of 1 (invalid check digit) or 0 (valid check digit)
+Begin.
+   COMPUTE SumOfNums = (D1 * 7) + (D2 * 6) + (D3 * 5) + (D4 * 4) + (D5 * 3) + (D6 * 2) + (D7).
+   DIVIDE SumOfNums BY 11 GIVING Quotient REMAINDER CalcResult
+   IF CalcResult EQUAL TO ZERO
+      SET ValidCheckDigit TO TRUE
+    ELSE
+      SET InvalidCheckDigit TO TRUE
+   END-IF
+   EXIT PROGRAM.
+   END PROGRAM ValidateCheckDigit.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ValidateBadgeCheckDigit IS INITIAL.
+*> Same weighted-sum / modulus-11 scheme as ValidateCheckDigit, applied
+*> to the 8-digit employee badge number format instead of the 7-digit
+*> StudentId format.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 SumOfNums            PIC 9(5).
+01 Quotient             PIC 9(5).
+01 CalcResult           PIC 99.
+
+LINKAGE SECTION.
+01 NumToValidate.
+   02  D1               PIC 9.
+   02  D2               PIC 9.
+   02  D3               PIC 9.
+   02  D4               PIC 9.
+   02  D5               PIC 9.
+   02  D6               PIC 9.
+   02  D7               PIC 9.
+   02  D8               PIC 9.
+
+01 Result               PIC 9.
+   88 InvalidCheckDigit VALUE 1.
+   88 ValidCheckDigit   VALUE 0.
+
+PROCEDURE DIVISION USING NumToValidate, Result.
+*> Returns a Result of 1 (invalid check digit) or 0 (valid check digit)
+Begin.
+   COMPUTE SumOfNums = (D1 * 8) + (D2 * 7) + (D3 * 6) + (D4 * 5) + (D5 * 4) + (D6 * 3) + (D7 * 2) + (D8).
+   DIVIDE SumOfNums BY 11 GIVING Quotient REMAINDER CalcResult
+   IF CalcResult EQUAL TO ZERO
+      SET ValidCheckDigit TO TRUE
+    ELSE
+      SET InvalidCheckDigit TO TRUE
+   END-IF
+   EXIT PROGRAM.
+   END PROGRAM ValidateBadgeCheckDigit.
