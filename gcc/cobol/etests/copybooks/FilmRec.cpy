@@ -0,0 +1,11 @@
+   88 EndOfFilms     VALUE HIGH-VALUES.
+   02 FilmId-FF            PIC 9(7).
+   02 FilmTitle-FF         PIC X(40).
+   02 DirectorId-FF        PIC 999.
+   02 FilmGenre-FF         PIC X(10).
+   02 FilmYear-FF          PIC 9(4).
+   02 RentalFee-FF         PIC 9(3)V99.
+   02 FilmStatusCode-FF    PIC X VALUE "A".
+      88 FilmIsActive-FF     VALUE "A".
+      88 FilmIsRetired-FF    VALUE "R".
+      88 FilmIsOutOfStock-FF VALUE "O".
