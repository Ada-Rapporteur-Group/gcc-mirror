@@ -0,0 +1,10 @@
+   88 EndOfHoldQueue    VALUE HIGH-VALUES.
+   02 HoldQueueKey-HQ.
+      03 FilmId-HQ          PIC 9(7).
+      03 HoldSeqNum-HQ      PIC 9(5).
+   02 CustomerId-HQ       PIC 9(7).
+   02 HoldDate-HQ         PIC 9(8).
+   02 HoldStatus-HQ       PIC X.
+      88 HoldIsPending-HQ    VALUE "P".
+      88 HoldIsFilled-HQ     VALUE "F".
+      88 HoldIsCancelled-HQ  VALUE "C".
