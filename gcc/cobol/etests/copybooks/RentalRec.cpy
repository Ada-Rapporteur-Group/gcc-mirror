@@ -0,0 +1,8 @@
+   88 EndOfRentals       VALUE HIGH-VALUES.
+   02 RentalKey-RF.
+      03 CustomerId-RF       PIC 9(7).
+      03 FilmId-RF           PIC 9(7).
+      03 CheckoutDate-RF     PIC 9(8).
+   02 DueDate-RF            PIC 9(8).
+   02 ReturnDate-RF         PIC 9(8).
+      88 NotYetReturned-RF  VALUE ZEROS.
