@@ -0,0 +1,42 @@
+01 FileStatusTable.
+   02 FileStatusValues.
+      03 FILLER PIC X(40) VALUE "00Operation completed successfully.    ".
+      03 FILLER PIC X(40) VALUE "02Operation ok - duplicate alt key.    ".
+      03 FILLER PIC X(40) VALUE "04Record length does not match FD.     ".
+      03 FILLER PIC X(40) VALUE "05File not present; OPEN OUTPUT assumed.".
+      03 FILLER PIC X(40) VALUE "07Non-optional tape file issue.        ".
+      03 FILLER PIC X(40) VALUE "10No more records (end of file).       ".
+      03 FILLER PIC X(40) VALUE "14Relative key too large for file.     ".
+      03 FILLER PIC X(40) VALUE "21Sequence error on key.               ".
+      03 FILLER PIC X(40) VALUE "22Duplicate key on a unique key write. ".
+      03 FILLER PIC X(40) VALUE "23Record not found for this key.       ".
+      03 FILLER PIC X(40) VALUE "24Attempt to write beyond file bounds. ".
+      03 FILLER PIC X(40) VALUE "30Permanent I/O error on device.       ".
+      03 FILLER PIC X(40) VALUE "34File boundary/disk full.             ".
+      03 FILLER PIC X(40) VALUE "35File does not exist for OPEN INPUT.  ".
+      03 FILLER PIC X(40) VALUE "37OPEN not allowed on this device/mode.".
+      03 FILLER PIC X(40) VALUE "38File previously closed WITH LOCK.    ".
+      03 FILLER PIC X(40) VALUE "39File/record attribute mismatch.      ".
+      03 FILLER PIC X(40) VALUE "41File already open.                   ".
+      03 FILLER PIC X(40) VALUE "42File not open for this operation.    ".
+      03 FILLER PIC X(40) VALUE "43READ must precede this REWRITE/DELETE".
+      03 FILLER PIC X(40) VALUE "44Record written does not match size.  ".
+      03 FILLER PIC X(40) VALUE "46Sequential READ after end of file.   ".
+      03 FILLER PIC X(40) VALUE "47READ not allowed, file not opened.   ".
+      03 FILLER PIC X(40) VALUE "48WRITE not allowed, file not opened.  ".
+      03 FILLER PIC X(40) VALUE "49REWRITE/DELETE not allowed here.     ".
+      03 FILLER PIC X(40) VALUE "51Record locked by another process.    ".
+      03 FILLER PIC X(40) VALUE "57Incompatible LINAGE/file attribute.  ".
+      03 FILLER PIC X(40) VALUE "61File sharing conflict on CLOSE.      ".
+      03 FILLER PIC X(40) VALUE "91File not available (runtime error).  ".
+      03 FILLER PIC X(40) VALUE "92Password or access denied.           ".
+      03 FILLER PIC X(40) VALUE "93File locked by another run unit.     ".
+      03 FILLER PIC X(40) VALUE "94Uninitialized or bad file position.  ".
+      03 FILLER PIC X(40) VALUE "95Invalid/inconsistent file attribute. ".
+      03 FILLER PIC X(40) VALUE "96Illegal filename or device error.    ".
+      03 FILLER PIC X(40) VALUE "97File successfully closed; no error.  ".
+   02 FILLER REDEFINES FileStatusValues.
+      03 FileStatusEntry OCCURS 35 TIMES
+             INDEXED BY FileStatusIdx.
+         04 FileStatusCodeTbl     PIC XX.
+         04 FileStatusMsgTbl      PIC X(38).
