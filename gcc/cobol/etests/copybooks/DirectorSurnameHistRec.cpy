@@ -0,0 +1,7 @@
+   88 EndOfDirectorSurnameHist  VALUE HIGH-VALUES.
+   02 DirectorSurnameHistKey-DH.
+      03 DirectorId-DH           PIC 999.
+      03 ChangeSeqNum-DH         PIC 9(5).
+   02 ChangeDate-DH             PIC 9(8).
+   02 OldSurname-DH             PIC X(20).
+   02 NewSurname-DH             PIC X(20).
