@@ -0,0 +1,5 @@
+   88 EndOfFilmDirectorXRef  VALUE HIGH-VALUES.
+   02 FilmDirXRefKey-FX.
+      03 FilmId-FX            PIC 9(7).
+      03 DirectorId-FX        PIC 999.
+   02 CreditOrder-FX          PIC 9.
