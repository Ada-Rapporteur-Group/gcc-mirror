@@ -0,0 +1,4 @@
+   88 EndOfStoreCopies  VALUE HIGH-VALUES.
+   02 StoreId-SC            PIC 99.
+   02 FilmId-SC              PIC 9(7).
+   02 CopyCount-SC           PIC 9(3).
