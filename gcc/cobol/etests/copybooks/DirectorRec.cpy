@@ -0,0 +1,5 @@
+   88 EndOfDirectors  VALUE HIGH-VALUES.
+   02 DirectorId-DF         PIC 999.
+   02 DirectorSurname-DF    PIC X(20).
+   02 DirectorActive-DF     PIC X VALUE "Y".
+      88 DirectorRetired-DF VALUE "N".
