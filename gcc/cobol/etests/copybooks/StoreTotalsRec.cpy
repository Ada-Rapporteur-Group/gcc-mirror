@@ -0,0 +1,3 @@
+01 STORE-TOTALS-TAG.
+   02 STORE-COPY-TOTAL-TAG      PIC 9(5) VALUE ZEROS.
+   02 STORE-FILMS-STOCKED-TAG   PIC 9(5) VALUE ZEROS.
