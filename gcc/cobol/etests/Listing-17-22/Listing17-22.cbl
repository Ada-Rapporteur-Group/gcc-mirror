@@ -0,0 +1,228 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-22.
+AUTHOR. Michael Coughlan.
+*> Maintains HoldQueueFile, a per-film FIFO reservation queue for
+*> customers waiting on a film that is currently checked out: place a
+*> hold, cancel a hold, fill the next pending hold once a copy comes
+*> back, and report the queue for a given film.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT HoldQueueFile ASSIGN TO "Listing17-6HoldQueue.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS HoldQueueKey-HQ
+        ALTERNATE RECORD KEY IS CustomerId-HQ
+                     WITH DUPLICATES
+        FILE STATUS IS HoldQueueStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD HoldQueueFile.
+01 HoldQueueRec-HQ.
+   COPY HoldQueueRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 HoldQueueStatus          PIC XX.
+   88 HoldQueueOk VALUE "02", "00".
+
+01 MenuChoice                PIC 9.
+   88 MenuPlaceHold            VALUE 1.
+   88 MenuCancelHold           VALUE 2.
+   88 MenuFillNextHold         VALUE 3.
+   88 MenuReportQueue          VALUE 4.
+   88 MenuExit                 VALUE 9.
+
+01 NextHoldSeqNum            PIC 9(5).
+01 HoldFoundForFilm          PIC X VALUE "N".
+   88 SomeHoldFoundForFilm      VALUE "Y".
+01 TargetFilmId-Sv           PIC 9(7).
+
+01 OperatorPin                PIC 9(4).
+01 ValidOperatorPin           PIC 9(4) VALUE 1234.
+01 SignOnAttempts             PIC 9 VALUE ZERO.
+01 SignedOn                   PIC X VALUE "N".
+   88 OperatorSignedOn          VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OperatorSignOn
+    IF OperatorSignedOn
+       OPEN INPUT FilmFile
+       OPEN I-O HoldQueueFile
+       IF HoldQueueStatus EQUAL "35"
+          CLOSE HoldQueueFile
+          OPEN OUTPUT HoldQueueFile
+          CLOSE HoldQueueFile
+          OPEN I-O HoldQueueFile
+       END-IF
+
+       PERFORM MainMenu UNTIL MenuExit
+
+       CLOSE FilmFile
+       CLOSE HoldQueueFile
+    ELSE
+       DISPLAY "Access denied - too many incorrect PIN attempts."
+    END-IF
+    STOP RUN.
+
+OperatorSignOn.
+*> Gates the maintenance menu behind an operator PIN; three wrong
+*> tries and the program exits without opening HoldQueueFile.
+    PERFORM UNTIL OperatorSignedOn OR SignOnAttempts >= 3
+       DISPLAY "Enter operator PIN - " WITH NO ADVANCING
+       ACCEPT OperatorPin
+       ADD 1 TO SignOnAttempts
+       IF OperatorPin EQUAL ValidOperatorPin
+          MOVE "Y" TO SignedOn
+       ELSE
+          DISPLAY "Incorrect PIN."
+       END-IF
+    END-PERFORM.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Hold Queue Menu ***"
+    DISPLAY "1 = Place a hold"
+    DISPLAY "2 = Cancel a hold"
+    DISPLAY "3 = Fill the next pending hold for a film"
+    DISPLAY "4 = Report the hold queue for a film"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuPlaceHold     PERFORM PlaceHold
+       WHEN MenuCancelHold    PERFORM CancelHold
+       WHEN MenuFillNextHold  PERFORM FillNextHold
+       WHEN MenuReportQueue   PERFORM ReportQueueForFilm
+       WHEN MenuExit           CONTINUE
+       WHEN OTHER              DISPLAY "Please enter 1, 2, 3, 4 or 9"
+    END-EVALUATE.
+
+PlaceHold.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY DISPLAY "Film not found - " FilmStatus
+       NOT INVALID KEY PERFORM PlaceHoldForFoundFilm
+    END-READ.
+
+PlaceHoldForFoundFilm.
+    DISPLAY "Enter the Customer Id - " WITH NO ADVANCING
+    ACCEPT CustomerId-HQ
+    MOVE FUNCTION CURRENT-DATE(1:8) TO HoldDate-HQ
+    MOVE FilmId-FF TO FilmId-HQ
+    PERFORM FindNextHoldSeqNum
+    MOVE NextHoldSeqNum TO HoldSeqNum-HQ
+    SET HoldIsPending-HQ TO TRUE
+    WRITE HoldQueueRec-HQ
+       INVALID KEY DISPLAY "-HQ ERROR Status = " HoldQueueStatus
+       NOT INVALID KEY
+          DISPLAY "Hold placed - position " NextHoldSeqNum
+                  " in the queue for " FilmTitle-FF
+    END-WRITE.
+
+FindNextHoldSeqNum.
+*> Queue position is one past the highest sequence number already
+*> used for this film, so the FIFO order survives cancelled/filled
+*> holds being left in place rather than renumbering the queue.
+    MOVE ZEROS TO NextHoldSeqNum
+    MOVE FilmId-FF TO TargetFilmId-Sv
+    MOVE FilmId-FF TO FilmId-HQ
+    MOVE ZEROS     TO HoldSeqNum-HQ
+    START HoldQueueFile KEY IS GREATER THAN OR EQUAL HoldQueueKey-HQ
+       INVALID KEY SET EndOfHoldQueue TO TRUE
+    END-START
+    IF NOT EndOfHoldQueue
+       READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfHoldQueue OR FilmId-HQ NOT EQUAL TargetFilmId-Sv
+       MOVE HoldSeqNum-HQ TO NextHoldSeqNum
+       READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+    END-PERFORM
+    ADD 1 TO NextHoldSeqNum.
+
+CancelHold.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-HQ
+    DISPLAY "Enter the queue position (sequence number) - "
+            WITH NO ADVANCING
+    ACCEPT HoldSeqNum-HQ
+    READ HoldQueueFile
+       KEY IS HoldQueueKey-HQ
+       INVALID KEY DISPLAY "Hold not found - " HoldQueueStatus
+       NOT INVALID KEY
+          SET HoldIsCancelled-HQ TO TRUE
+          REWRITE HoldQueueRec-HQ
+             INVALID KEY DISPLAY "-HQ ERROR Status = " HoldQueueStatus
+             NOT INVALID KEY DISPLAY "Hold cancelled."
+          END-REWRITE
+    END-READ.
+
+FillNextHold.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-HQ
+    MOVE FilmId-HQ TO TargetFilmId-Sv
+    MOVE ZEROS TO HoldSeqNum-HQ
+    MOVE "N" TO HoldFoundForFilm
+    START HoldQueueFile KEY IS GREATER THAN OR EQUAL HoldQueueKey-HQ
+       INVALID KEY SET EndOfHoldQueue TO TRUE
+    END-START
+    IF NOT EndOfHoldQueue
+       READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfHoldQueue OR FilmId-HQ NOT EQUAL TargetFilmId-Sv
+                   OR SomeHoldFoundForFilm
+       IF HoldIsPending-HQ
+          SET HoldIsFilled-HQ TO TRUE
+          REWRITE HoldQueueRec-HQ
+             INVALID KEY DISPLAY "-HQ ERROR Status = " HoldQueueStatus
+             NOT INVALID KEY
+                MOVE "Y" TO HoldFoundForFilm
+                DISPLAY "Hold filled for Customer " CustomerId-HQ
+          END-REWRITE
+       ELSE
+          READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+       END-IF
+    END-PERFORM
+    IF NOT SomeHoldFoundForFilm
+       DISPLAY "No pending holds for that film."
+    END-IF.
+
+ReportQueueForFilm.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-HQ
+    MOVE FilmId-HQ TO TargetFilmId-Sv
+    MOVE ZEROS TO HoldSeqNum-HQ
+    DISPLAY "*** Hold Queue ***"
+    START HoldQueueFile KEY IS GREATER THAN OR EQUAL HoldQueueKey-HQ
+       INVALID KEY SET EndOfHoldQueue TO TRUE
+    END-START
+    IF NOT EndOfHoldQueue
+       READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfHoldQueue OR FilmId-HQ NOT EQUAL TargetFilmId-Sv
+       DISPLAY HoldSeqNum-HQ SPACE "Customer " CustomerId-HQ SPACE
+               "Held " HoldDate-HQ SPACE "Status " HoldStatus-HQ
+       READ HoldQueueFile NEXT RECORD AT END SET EndOfHoldQueue TO TRUE END-READ
+    END-PERFORM.
