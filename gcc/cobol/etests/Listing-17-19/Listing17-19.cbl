@@ -0,0 +1,162 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-19.
+AUTHOR. Michael Coughlan.
+*> Counts how many times each director's films have actually been
+*> rented, from RentalFile checkout history, and prints the top 5 -
+*> a companion to Listing17-11's catalog-count report, which only
+*> counts how many films a director has in FilmFile, not how often
+*> those films get rented.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 TopDirectorsToShow        PIC 9(3) VALUE 5.
+
+01 DirectorCountTableSize    PIC 9(3) VALUE ZERO.
+01 DirectorCountTable.
+   02 DirectorCountEntry OCCURS 50 TIMES INDEXED BY DCIdx, DCJdx.
+      03 DCDirectorId        PIC 999.
+      03 DCRentalCount       PIC 9(5).
+
+01 SwapDirectorId            PIC 999.
+01 SwapRentalCount           PIC 9(5).
+
+01 DirectorFoundInTable      PIC X VALUE "N".
+   88 DirectorWasFoundInTable VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT RentalFile
+    OPEN INPUT FilmFile
+    PERFORM BuildDirectorRentalCountTable
+    CLOSE RentalFile
+    CLOSE FilmFile
+
+    PERFORM SortDirectorCountTableDescending
+
+    OPEN INPUT DirectorFile
+    PERFORM PrintTopRentedDirectors
+    CLOSE DirectorFile
+
+    STOP RUN.
+
+BuildDirectorRentalCountTable.
+*> RentalFile's primary key order is CustomerId/FilmId/CheckoutDate,
+*> not DirectorId, so (unlike Listing17-11's FilmFile walk) entries
+*> can't be assumed to arrive in runs - every rental is looked up in
+*> the table rather than just checked against the last entry added.
+    READ RentalFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       PERFORM AddRentalToDirectorCountTable
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM.
+
+AddRentalToDirectorCountTable.
+    MOVE FilmId-RF TO FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY CONTINUE
+       NOT INVALID KEY PERFORM FindOrAddDirectorInTable
+    END-READ.
+
+FindOrAddDirectorInTable.
+    MOVE "N" TO DirectorFoundInTable
+    PERFORM VARYING DCIdx FROM 1 BY 1
+            UNTIL DCIdx > DirectorCountTableSize
+       IF DCDirectorId(DCIdx) EQUAL DirectorId-FF
+          ADD 1 TO DCRentalCount(DCIdx)
+          MOVE "Y" TO DirectorFoundInTable
+          SET DCIdx TO DirectorCountTableSize
+       END-IF
+    END-PERFORM
+    IF NOT DirectorWasFoundInTable
+       ADD 1 TO DirectorCountTableSize
+       MOVE DirectorId-FF TO DCDirectorId(DirectorCountTableSize)
+       MOVE 1             TO DCRentalCount(DirectorCountTableSize)
+    END-IF.
+
+SortDirectorCountTableDescending.
+*> Small table (at most a few dozen directors), so a plain bubble
+*> sort is clearer here than pulling in the SORT verb.
+    PERFORM VARYING DCIdx FROM 1 BY 1
+            UNTIL DCIdx > DirectorCountTableSize
+       PERFORM VARYING DCJdx FROM 1 BY 1
+               UNTIL DCJdx >= DirectorCountTableSize
+          IF DCRentalCount(DCJdx) < DCRentalCount(DCJdx + 1)
+             MOVE DCDirectorId(DCJdx)    TO SwapDirectorId
+             MOVE DCRentalCount(DCJdx)   TO SwapRentalCount
+             MOVE DCDirectorId(DCJdx + 1)  TO DCDirectorId(DCJdx)
+             MOVE DCRentalCount(DCJdx + 1) TO DCRentalCount(DCJdx)
+             MOVE SwapDirectorId         TO DCDirectorId(DCJdx + 1)
+             MOVE SwapRentalCount        TO DCRentalCount(DCJdx + 1)
+          END-IF
+       END-PERFORM
+    END-PERFORM.
+
+PrintTopRentedDirectors.
+    DISPLAY "*** Top Rented Directors ***"
+    PERFORM VARYING DCIdx FROM 1 BY 1
+            UNTIL DCIdx > DirectorCountTableSize
+               OR DCIdx > TopDirectorsToShow
+       MOVE DCDirectorId(DCIdx) TO DirectorId-DF
+       READ DirectorFile
+          KEY IS DirectorId-DF
+          INVALID KEY MOVE "Unknown             " TO DirectorSurname-DF
+       END-READ
+       DISPLAY DCIdx SPACE DirectorSurname-DF SPACE
+               DCRentalCount(DCIdx) " rental(s)"
+    END-PERFORM.
