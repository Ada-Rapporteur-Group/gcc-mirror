@@ -0,0 +1,130 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-18.
+AUTHOR. Michael Coughlan.
+*> Exports FilmFile as a JSON array, one object per film, with the
+*> director's surname looked up on DirectorFile, for the reservation
+*> website to consume instead of the CSV extract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT FilmJsonFile ASSIGN TO "Listing17-6Catalog.json"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FilmJsonStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD FilmJsonFile.
+01 FilmJsonRec                PIC X(200).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 FilmJsonStatus           PIC XX.
+
+01 RentalFee-Ed             PIC ZZ9.99.
+01 FilmYear-Ed              PIC 9(4).
+01 FilmId-Ed                PIC Z(6)9.
+01 DirectorId-Ed            PIC Z(2)9.
+01 DirectorSurnameJson      PIC X(20) VALUE SPACES.
+
+01 FirstFilmWritten         PIC X VALUE "N".
+   88 SomeFilmAlreadyWritten VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT FilmFile
+    OPEN INPUT DirectorFile
+    OPEN OUTPUT FilmJsonFile
+
+    MOVE "[" TO FilmJsonRec
+    WRITE FilmJsonRec
+
+    READ FilmFile NEXT RECORD
+       AT END SET EndOfFilms TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilms
+       PERFORM WriteFilmJsonObject
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+    END-PERFORM
+
+    MOVE "]" TO FilmJsonRec
+    WRITE FilmJsonRec
+
+    CLOSE FilmFile
+    CLOSE DirectorFile
+    CLOSE FilmJsonFile
+    STOP RUN.
+
+WriteFilmJsonObject.
+*> Every object after the first is preceded by a comma-terminated
+*> previous line, so the comma is written before this object rather
+*> than after it.
+    IF SomeFilmAlreadyWritten
+       MOVE "," TO FilmJsonRec
+       WRITE FilmJsonRec
+    END-IF
+    MOVE "Y" TO FirstFilmWritten
+
+    PERFORM LookUpDirectorSurname
+    MOVE FilmId-FF TO FilmId-Ed
+    MOVE FilmYear-FF TO FilmYear-Ed
+    MOVE RentalFee-FF TO RentalFee-Ed
+
+    STRING "  {""filmId"":"               DELIMITED BY SIZE
+           FUNCTION TRIM(FilmId-Ed)       DELIMITED BY SIZE
+           ",""title"":"""                DELIMITED BY SIZE
+           FUNCTION TRIM(FilmTitle-FF)    DELIMITED BY SIZE
+           """,""genre"":"""             DELIMITED BY SIZE
+           FUNCTION TRIM(FilmGenre-FF)    DELIMITED BY SIZE
+           """,""year"":"                 DELIMITED BY SIZE
+           FUNCTION TRIM(FilmYear-Ed)     DELIMITED BY SIZE
+           ",""director"":"""             DELIMITED BY SIZE
+           FUNCTION TRIM(DirectorSurnameJson) DELIMITED BY SIZE
+           """,""rentalFee"":"            DELIMITED BY SIZE
+           FUNCTION TRIM(RentalFee-Ed)    DELIMITED BY SIZE
+           "}"                           DELIMITED BY SIZE
+      INTO FilmJsonRec
+    END-STRING
+    WRITE FilmJsonRec.
+
+LookUpDirectorSurname.
+    MOVE "Unknown"       TO DirectorSurnameJson
+    MOVE DirectorId-FF   TO DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY CONTINUE
+       NOT INVALID KEY MOVE DirectorSurname-DF TO DirectorSurnameJson
+    END-READ.
