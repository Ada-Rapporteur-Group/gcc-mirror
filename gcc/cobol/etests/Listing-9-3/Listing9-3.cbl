@@ -3,6 +3,9 @@ PROGRAM-ID. Listing9-3.
 AUTHOR. Michael Coughlan.
 
 *> Modified by Bob Dubner to demonstrate multi-character currency sign.
+*> Rates are now data-driven (loaded from an external RateFile rather
+*> than hardcoded), every conversion is written to an audit log, and
+*> the operator can choose the rounding mode applied to the COMPUTE.
 
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
@@ -10,37 +13,180 @@ SPECIAL-NAMES.
     CURRENCY SIGN IS "£"
     CURRENCY SIGN IS "$"
     CURRENCY SIGN IS "¥"
+    CURRENCY SIGN IS "€" WITH PICTURE SYMBOL "Q"
+    CURRENCY SIGN IS "CAD " WITH PICTURE SYMBOL "K"
     CURRENCY SIGN IS "GoldPressedLatinum " WITH PICTURE SYMBOL "L".
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RateFile ASSIGN TO "Listing9-3Rate.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS RateStatus.
+
+    SELECT ConversionAuditFile ASSIGN TO "Listing9-3Audit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  RateFile.
+01  RateFileRec.
+    02  RateFileCode        PIC XXX.
+    02  RateFileValue       PIC 99V9(6).
+
+FD  ConversionAuditFile.
+01  AuditRec                PIC X(90).
+
 WORKING-STORAGE SECTION.
+01  RateStatus               PIC XX.
+01  AuditStatus               PIC XX.
+01  AuditTimestamp            PIC X(21).
+
 01  DollarValue      PIC 9999V99.
 
 01  PrnDollarValue   PIC $$$,$$9.99.
 01  PrnYenValue      PIC ¥¥¥,¥¥9.99.
 01  PrnPoundValue    PIC £££,££9.99.
+01  PrnEuroValue     PIC QQQ,QQ9.99.
+01  PrnCadValue      PIC KKK,KK9.99.
 01  PrnFerengiValue  PIC LLL,LL9.99.
 
-01  Dollar2PoundRate PIC 99V9(6) VALUE 0.640138.
-01  Dollar2YenRate   PIC 99V9(6) VALUE 98.6600.
+*> Default/seed rates, used to build RateFile the first time the
+*> program runs; RateFile itself is the live source after that. Every
+*> currency's rate AND converted amount live in this one table, so a
+*> single generic paragraph can drive the conversion for all of them
+*> instead of one hand-duplicated paragraph per currency.
+01  RateTable.
+    02  RateTableValues.
+        03  FILLER PIC X(11)   VALUE "GBP00640138".
+        03  FILLER PIC X(11)   VALUE "JPY98660000".
+        03  FILLER PIC X(11)   VALUE "EUR00920500".
+        03  FILLER PIC X(11)   VALUE "CAD01360000".
+    02  FILLER REDEFINES RateTableValues.
+        03  Rate OCCURS 4 TIMES INDEXED BY RateIdx.
+            04  RateCurrencyCode PIC XXX.
+            04  RateValue        PIC 99V9(6).
+
+01  ConvertedValueTable.
+    02  ConvertedValue   PIC 9(4)V99 OCCURS 4 TIMES.
+
+01  RoundingChoice            PIC 9 VALUE 1.
+    88  RoundNearestEven          VALUE 1.
+    88  RoundNearestAwayFromZero  VALUE 2.
+    88  RoundTruncation           VALUE 3.
+    88  RoundNearestTowardZero    VALUE 4.
 
 PROCEDURE DIVISION.
 Begin.
+   PERFORM LoadRateTable
+
    DISPLAY "Enter a dollar value to convert :- " WITH NO ADVANCING
    ACCEPT DollarValue
    DISPLAY "The DollarValue entered: " DollarValue
 
-   COMPUTE PrnYenValue ROUNDED = DollarValue * Dollar2YenRate
+   DISPLAY "Rounding mode - 1 Nearest-Even 2 Nearest-Away-From-Zero "
+           "3 Truncation 4 Nearest-Toward-Zero - " WITH NO ADVANCING
+   ACCEPT RoundingChoice
 
-   MOVE DollarValue TO PrnDollarValue
-   COMPUTE PrnPoundValue ROUNDED = DollarValue * Dollar2PoundRate
+   PERFORM VARYING RateIdx FROM 1 BY 1 UNTIL RateIdx > 4
+      PERFORM ConvertCurrency
+   END-PERFORM
+   PERFORM DisplayConvertedValues
 
+   STOP RUN.
+
+LoadRateTable.
+*> RateTable is seeded at compile time from the FILLER literals above;
+*> on first run that seed is written out to RateFile, and on every
+*> later run the rates are refreshed from that external file instead.
+   OPEN INPUT RateFile
+   IF RateStatus EQUAL "00"
+      PERFORM VARYING RateIdx FROM 1 BY 1 UNTIL RateIdx > 4
+         READ RateFile INTO Rate(RateIdx)
+            AT END EXIT PERFORM
+         END-READ
+      END-PERFORM
+      CLOSE RateFile
+   ELSE
+      CLOSE RateFile
+      OPEN OUTPUT RateFile
+      PERFORM VARYING RateIdx FROM 1 BY 1 UNTIL RateIdx > 4
+         MOVE RateCurrencyCode(RateIdx) TO RateFileCode
+         MOVE RateValue(RateIdx)        TO RateFileValue
+         WRITE RateFileRec
+      END-PERFORM
+      CLOSE RateFile
+   END-IF.
+
+ConvertCurrency.
+*> One generic conversion routine, driven off RateTable(RateIdx),
+*> used for every currency instead of a duplicated paragraph per
+*> currency.
+   EVALUATE TRUE
+      WHEN RoundNearestEven
+         COMPUTE ConvertedValue(RateIdx) ROUNDED MODE IS NEAREST-EVEN
+                = DollarValue * RateValue(RateIdx)
+      WHEN RoundNearestAwayFromZero
+         COMPUTE ConvertedValue(RateIdx) ROUNDED
+                 MODE IS NEAREST-AWAY-FROM-ZERO
+                = DollarValue * RateValue(RateIdx)
+      WHEN RoundTruncation
+         COMPUTE ConvertedValue(RateIdx) ROUNDED MODE IS TRUNCATION
+                = DollarValue * RateValue(RateIdx)
+      WHEN RoundNearestTowardZero
+         COMPUTE ConvertedValue(RateIdx) ROUNDED
+                 MODE IS NEAREST-TOWARD-ZERO
+                = DollarValue * RateValue(RateIdx)
+   END-EVALUATE
+   PERFORM WriteConversionAudit.
+
+DisplayConvertedValues.
+*> The converted amounts are table-driven, but each currency keeps
+*> its own edited PICTURE (currency sign, grouping) since GnuCOBOL
+*> fixes PICTURE at compile time - this dispatch just picks the
+*> right edited field to MOVE the generic result into.
+   PERFORM VARYING RateIdx FROM 1 BY 1 UNTIL RateIdx > 4
+      EVALUATE RateCurrencyCode(RateIdx)
+         WHEN "GBP" MOVE ConvertedValue(RateIdx) TO PrnPoundValue
+         WHEN "JPY" MOVE ConvertedValue(RateIdx) TO PrnYenValue
+         WHEN "EUR" MOVE ConvertedValue(RateIdx) TO PrnEuroValue
+         WHEN "CAD" MOVE ConvertedValue(RateIdx) TO PrnCadValue
+      END-EVALUATE
+   END-PERFORM
+
+   MOVE DollarValue TO PrnDollarValue
    MOVE DollarValue TO PrnFerengiValue
 
    DISPLAY "Dollar value    = " PrnDollarValue
    DISPLAY "Ferengi value   = " PrnFerengiValue
    DISPLAY "Yen value       = " PrnYenValue
    DISPLAY "Pound value     = " PrnPoundValue
+   DISPLAY "Euro value      = " PrnEuroValue
+   DISPLAY "CAD value       = " PrnCadValue.
 
-   STOP RUN.
-
+WriteConversionAudit.
+*> One line per currency converted: input amount, currency code,
+*> rate used, converted amount, rounding mode and a timestamp, so
+*> each of the up-to-4 calls per run (one per RateIdx) is fully
+*> distinguishable from the others.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND ConversionAuditFile
+   IF AuditStatus EQUAL "35"
+      OPEN OUTPUT ConversionAuditFile
+   END-IF
+   MOVE SPACES TO AuditRec
+   STRING "Converted " DELIMITED BY SIZE
+          DollarValue DELIMITED BY SIZE
+          " " DELIMITED BY SIZE
+          RateCurrencyCode(RateIdx) DELIMITED BY SIZE
+          " rate " DELIMITED BY SIZE
+          RateValue(RateIdx) DELIMITED BY SIZE
+          " = " DELIMITED BY SIZE
+          ConvertedValue(RateIdx) DELIMITED BY SIZE
+          " mode " DELIMITED BY SIZE
+          RoundingChoice DELIMITED BY SIZE
+          " at " DELIMITED BY SIZE
+          AuditTimestamp DELIMITED BY SIZE
+          INTO AuditRec
+   WRITE AuditRec
+   CLOSE ConversionAuditFile.
