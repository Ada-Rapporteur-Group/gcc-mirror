@@ -0,0 +1,83 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-25.
+AUTHOR. Michael Coughlan.
+*> Compares copy-count totals between stores in StoreCopyFile. The
+*> per-store totals record is declared once, in copybooks/
+*> StoreTotalsRec.cpy, with the store name left as a whole-word
+*> -TAG placeholder, then COPYed in REPLACING once per store (this
+*> build's cobc does not strip ==pseudo-text== delimiters correctly,
+*> so the generalization uses the other standard REPLACING form -
+*> exact whole COBOL-word pairs). Adding a third store only needs one
+*> more COPY/REPLACING block and a WHEN in AccumulateStoreCopy, not a
+*> hand-duplicated record.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT StoreCopyFile ASSIGN TO "Listing17-6StoreCopy.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS StoreCopyKey
+        FILE STATUS IS StoreCopyStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD StoreCopyFile.
+01 StoreCopyRec.
+   COPY StoreCopyRec.
+
+WORKING-STORAGE SECTION.
+01 StoreCopyStatus          PIC XX.
+   88 StoreCopyOk VALUE "00".
+
+01 StoreCopyKey              PIC 9(5) VALUE ZEROS.
+
+COPY StoreTotalsRec REPLACING STORE-TOTALS-TAG      BY Store1Totals
+                               STORE-COPY-TOTAL-TAG    BY Store1CopyTotal
+                               STORE-FILMS-STOCKED-TAG  BY Store1FilmsStocked.
+COPY StoreTotalsRec REPLACING STORE-TOTALS-TAG      BY Store2Totals
+                               STORE-COPY-TOTAL-TAG    BY Store2CopyTotal
+                               STORE-FILMS-STOCKED-TAG  BY Store2FilmsStocked.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StoreCopyFile
+    IF StoreCopyStatus EQUAL "35"
+       DISPLAY "No store copy data on file yet."
+    ELSE
+       MOVE ZEROS TO StoreCopyKey
+       READ StoreCopyFile NEXT RECORD
+          AT END SET EndOfStoreCopies TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfStoreCopies
+          PERFORM AccumulateStoreCopy
+          READ StoreCopyFile NEXT RECORD
+             AT END SET EndOfStoreCopies TO TRUE
+          END-READ
+       END-PERFORM
+       PERFORM PrintStoreComparisonReport
+    END-IF
+
+    CLOSE StoreCopyFile
+    STOP RUN.
+
+AccumulateStoreCopy.
+    EVALUATE StoreId-SC
+       WHEN 1
+          ADD 1            TO Store1FilmsStocked
+          ADD CopyCount-SC  TO Store1CopyTotal
+       WHEN 2
+          ADD 1            TO Store2FilmsStocked
+          ADD CopyCount-SC  TO Store2CopyTotal
+       WHEN OTHER
+          DISPLAY "Skipping unrecognised Store Id " StoreId-SC
+    END-EVALUATE.
+
+PrintStoreComparisonReport.
+    DISPLAY "=====================================================".
+    DISPLAY "              STORE COPY COUNT COMPARISON             ".
+    DISPLAY "=====================================================".
+    DISPLAY "Store 1 - films stocked: " Store1FilmsStocked
+            "  total copies: " Store1CopyTotal.
+    DISPLAY "Store 2 - films stocked: " Store2FilmsStocked
+            "  total copies: " Store2CopyTotal.
+    DISPLAY "=====================================================".
