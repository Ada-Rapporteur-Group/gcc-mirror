@@ -0,0 +1,199 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-14.
+AUTHOR. Michael Coughlan.
+*> Prints a formal customer statement from RentalFile/FilmFile, one
+*> page-style block per customer, with every amount and date shown
+*> through an edited PICTURE (dollar-edited fees/total, slash-edited
+*> dates) rather than the plain Z-edited fields Listing17-7 uses for
+*> its simpler per-customer invoice.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 CurrentCustomerId        PIC 9(7) VALUE ZEROS.
+
+01 CustomerTotal            PIC 9(5)V99 VALUE ZEROS.
+01 CustomerTotal-Ed         PIC $$$,$$9.99.
+
+01 RentalFee-Ed             PIC $$$9.99.
+
+01 DaysOverdue               PIC S9(5) VALUE ZEROS.
+01 LateFee                   PIC 9(5)V99 VALUE ZEROS.
+01 LateFee-Ed                PIC $$$9.99.
+
+*> Same escalating late-fee schedule as Listing17-7: the first
+*> LateFeeGraceDays days overdue are free, then the rate climbs the
+*> longer the film stays out.
+01 LateFeeGraceDays          PIC 9(2) VALUE 2.
+01 LateFeeTier1Limit         PIC 9(2) VALUE 7.
+01 LateFeeTier2Limit         PIC 9(2) VALUE 14.
+01 LateFeeTier1Rate          PIC 9V99 VALUE 1.00.
+01 LateFeeTier2Rate          PIC 9V99 VALUE 2.00.
+01 LateFeeTier3Rate          PIC 9V99 VALUE 3.00.
+01 LateFeeTier1Length        PIC 9(5) VALUE ZEROS.
+01 LateFeeTier2Length        PIC 9(5) VALUE ZEROS.
+01 BillableOverdueDays       PIC 9(5) VALUE ZEROS.
+01 EffectiveReturnDate        PIC 9(8).
+
+01 CheckoutDate-Ed           PIC 9999/99/99.
+01 DueDate-Ed                PIC 9999/99/99.
+01 ReturnDate-Ed             PIC 9999/99/99.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT RentalFile
+    OPEN INPUT FilmFile
+
+    READ RentalFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       PERFORM ProcessRentalRecord
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM
+
+    IF CurrentCustomerId NOT EQUAL ZEROS
+       PERFORM PrintStatementFooter
+    END-IF
+
+    CLOSE RentalFile
+    CLOSE FilmFile
+    STOP RUN.
+
+ProcessRentalRecord.
+    IF CustomerId-RF NOT EQUAL CurrentCustomerId
+       IF CurrentCustomerId NOT EQUAL ZEROS
+          PERFORM PrintStatementFooter
+       END-IF
+       MOVE CustomerId-RF TO CurrentCustomerId
+       MOVE ZEROS TO CustomerTotal
+       PERFORM PrintStatementHeader
+    END-IF
+
+    MOVE FilmId-RF TO FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY MOVE ZEROS TO RentalFee-FF
+                   MOVE "Unknown title" TO FilmTitle-FF
+    END-READ
+    ADD RentalFee-FF TO CustomerTotal
+    MOVE RentalFee-FF TO RentalFee-Ed
+
+    PERFORM CalculateLateFee
+    ADD LateFee TO CustomerTotal
+    MOVE LateFee TO LateFee-Ed
+
+    MOVE CheckoutDate-RF TO CheckoutDate-Ed
+    MOVE DueDate-RF      TO DueDate-Ed
+    IF NotYetReturned-RF
+       MOVE ZEROS TO ReturnDate-Ed
+    ELSE
+       MOVE ReturnDate-RF TO ReturnDate-Ed
+    END-IF
+
+    DISPLAY "  " FilmTitle-FF
+    DISPLAY "     Checked out " CheckoutDate-Ed
+            "  Due " DueDate-Ed
+            "  Returned " ReturnDate-Ed
+    DISPLAY "     Rental fee " RentalFee-Ed
+            "   Late fee (" DaysOverdue " day(s)) " LateFee-Ed.
+
+CalculateLateFee.
+*> DueDate-RF is compared to the actual return date, or to today if
+*> the rental has not yet been returned, to work out DaysOverdue.
+    IF ReturnDate-RF EQUAL ZEROS
+       MOVE FUNCTION CURRENT-DATE(1:8) TO EffectiveReturnDate
+    ELSE
+       MOVE ReturnDate-RF TO EffectiveReturnDate
+    END-IF
+    COMPUTE DaysOverdue = FUNCTION INTEGER-OF-DATE(EffectiveReturnDate)
+                        - FUNCTION INTEGER-OF-DATE(DueDate-RF)
+    IF DaysOverdue > 0
+       PERFORM ComputeTieredLateFee
+    ELSE
+       MOVE ZEROS TO DaysOverdue
+       MOVE ZEROS TO LateFee
+    END-IF.
+
+ComputeTieredLateFee.
+*> No charge within the grace period; after that the per-day rate
+*> rises the longer the film stays overdue.
+    IF DaysOverdue NOT > LateFeeGraceDays
+       MOVE ZEROS TO LateFee
+    ELSE
+       COMPUTE BillableOverdueDays = DaysOverdue - LateFeeGraceDays
+       COMPUTE LateFeeTier1Length = LateFeeTier1Limit - LateFeeGraceDays
+       COMPUTE LateFeeTier2Length = LateFeeTier2Limit - LateFeeTier1Limit
+       EVALUATE TRUE
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length
+             COMPUTE LateFee ROUNDED =
+                     BillableOverdueDays * LateFeeTier1Rate
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length + LateFeeTier2Length
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length) * LateFeeTier2Rate)
+          WHEN OTHER
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + (LateFeeTier2Length * LateFeeTier2Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length - LateFeeTier2Length)
+                      * LateFeeTier3Rate)
+       END-EVALUATE
+    END-IF
+*> Never bill more in late fees than the film itself would cost to
+*> replace the rental fee outright.
+    IF LateFee > RentalFee-FF
+       MOVE RentalFee-FF TO LateFee
+    END-IF.
+
+PrintStatementHeader.
+    DISPLAY SPACES
+    DISPLAY "===================================================".
+    DISPLAY "                 STATEMENT OF ACCOUNT               ".
+    DISPLAY "===================================================".
+    DISPLAY "Customer " CurrentCustomerId.
+    DISPLAY "---------------------------------------------------".
+
+PrintStatementFooter.
+    MOVE CustomerTotal TO CustomerTotal-Ed
+    DISPLAY "---------------------------------------------------".
+    DISPLAY "  Total due " CustomerTotal-Ed.
+    DISPLAY "=====================================================".
