@@ -1,7 +1,7 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Listing17-4.
 AUTHOR.  Michael Coughlan.
-*Reads the file sequentially and then directly on any key
+*> Reads the file sequentially and then directly on any key
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
@@ -15,6 +15,20 @@ INPUT-OUTPUT SECTION.
                      WITH DUPLICATES
         FILE STATUS IS FilmStatus.
 
+    SELECT RentalFile ASSIGN TO "Listing17-4Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+    SELECT StoreCopyFile ASSIGN TO "Listing17-6StoreCopy.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS StoreCopyKey
+        FILE STATUS IS StoreCopyStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD FilmFile.
@@ -23,12 +37,31 @@ FD FilmFile.
    02 FilmId                PIC 9(7).
    02 FilmTitle             PIC X(40).
    02 DirectorId            PIC 999.
+   02 RentalFee             PIC 9(3)V99.
+   02 FilmStatusCode        PIC X VALUE "A".
+      88 FilmIsActive         VALUE "A".
+      88 FilmIsRetired        VALUE "R".
+      88 FilmIsOutOfStock     VALUE "O".
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
 
+FD StoreCopyFile.
+01 StoreCopyRec.
+   COPY StoreCopyRec.
 
 WORKING-STORAGE SECTION.
 01 FilmStatus               PIC XX.
    88 FilmOK VALUE ZEROS.
 
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 FilmOutOnRental          PIC X.
+   88 FilmIsCheckedOut      VALUE "Y".
+   88 FilmIsInStock         VALUE "N".
+
 01 RequiredSequence         PIC 9.
    88 FilmIdSequence        VALUE 1.
    88 FilmTitleSequence     VALUE 2.
@@ -36,24 +69,76 @@ WORKING-STORAGE SECTION.
 
 01 PrevDirectorId           PIC 999.
 
+01 MenuChoice                PIC 9.
+   88 MenuSequentially       VALUE 1.
+   88 MenuLookup             VALUE 2.
+   88 MenuExit                VALUE 9.
+
+01 FileStatusMessage         PIC X(38).
+
+01 StoreCopyKey               PIC 9(5).
+01 StoreCopyStatus            PIC XX.
+   88 StoreCopyOk              VALUE "00".
+
+01 FoundStoreCopy             PIC X.
+   88 StoreCopyFound           VALUE "Y".
+
+01 StatusPrn                  PIC X(12).
+
 PROCEDURE DIVISION.
+DECLARATIVES.
+FilmFileErrorHandling SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON FilmFile.
+FilmFileError.
+    CALL "DescribeFileStatus" USING FilmStatus, FileStatusMessage
+    DISPLAY "UNRECOVERED I/O ERROR on FilmFile - " FilmStatus " - "
+            FileStatusMessage.
+
+RentalFileErrorHandling SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON RentalFile.
+RentalFileError.
+    CALL "DescribeFileStatus" USING RentalStatus, FileStatusMessage
+    DISPLAY "UNRECOVERED I/O ERROR on RentalFile - " RentalStatus " - "
+            FileStatusMessage.
+END DECLARATIVES.
+
+MainProcessing SECTION.
 Begin.
     PERFORM CreateTheTestFile
+    PERFORM CreateTheRentalFile
 
     OPEN INPUT FilmFile
-    PERFORM Sequentially.
-    PERFORM Sequentially.
-    PERFORM Sequentially.
-    PERFORM Lookup.
-    PERFORM Lookup.
-    PERFORM Lookup.
-    PERFORM Lookup.
-    PERFORM Lookup.
-    PERFORM Lookup.
+    OPEN INPUT RentalFile
+    OPEN INPUT StoreCopyFile
+    IF StoreCopyStatus EQUAL "35"
+       CLOSE StoreCopyFile
+       OPEN OUTPUT StoreCopyFile
+       CLOSE StoreCopyFile
+       OPEN INPUT StoreCopyFile
+    END-IF
+
+    PERFORM MainMenu UNTIL MenuExit
 
     CLOSE FilmFile
+    CLOSE RentalFile
+    CLOSE StoreCopyFile
     STOP RUN.
 
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Film Catalog Lookup Menu ***"
+    DISPLAY "1 = Get records sequentially"
+    DISPLAY "2 = Look up a record directly"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuSequentially   PERFORM Sequentially
+       WHEN MenuLookup         PERFORM Lookup
+       WHEN MenuExit           CONTINUE
+       WHEN OTHER              DISPLAY "Please enter 1, 2 or 9"
+    END-EVALUATE.
+
 Sequentially.
     DISPLAY "*** Get Records Sequentially ***"
     DISPLAY "Enter key : 1 = FilmId, 2 = FilmTitle, 3 = DirectorId - "
@@ -106,7 +191,11 @@ GetFilmByFilmId.
    READ FilmFile
       KEY IS FilmId
       INVALID KEY DISPLAY "Film not found - " FilmStatus
-      NOT INVALID KEY DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+      NOT INVALID KEY PERFORM CheckFilmRentalStatus
+                       DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+                               SPACE "(" FilmOutOnRental ")"
+                       PERFORM DisplayFilmStatus
+                       PERFORM FindStoreLocationsForFilm
    END-READ.
 
 
@@ -117,7 +206,11 @@ GetFilmByFilmTitle.
    READ FilmFile
       KEY IS FilmTitle
       INVALID KEY DISPLAY "Film not found - " FilmStatus
-      NOT INVALID KEY DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+      NOT INVALID KEY PERFORM CheckFilmRentalStatus
+                       DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+                               SPACE "(" FilmOutOnRental ")"
+                       PERFORM DisplayFilmStatus
+                       PERFORM FindStoreLocationsForFilm
    END-READ.
 
 
@@ -128,31 +221,141 @@ GetFilmByDirectorId.
    READ FilmFile
       KEY IS DirectorId
       INVALID KEY DISPLAY "Film not found - " FilmStatus
-      NOT INVALID KEY DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+      NOT INVALID KEY PERFORM CheckFilmRentalStatus
+                       DISPLAY FilmId SPACE FilmTitle SPACE DirectorId
+                               SPACE "(" FilmOutOnRental ")"
+                       PERFORM DisplayFilmStatus
+                       PERFORM FindStoreLocationsForFilm
    END-READ.
 
+DisplayFilmStatus.
+*> Same status-to-text mapping as Listing17-17's SetStatusPrn, so a
+*> clerk sees "Retired"/"Out of Stock" instead of a raw status code.
+    EVALUATE TRUE
+       WHEN FilmIsRetired      MOVE "Retired     " TO StatusPrn
+       WHEN FilmIsOutOfStock   MOVE "Out of Stock" TO StatusPrn
+       WHEN OTHER              MOVE "Active      " TO StatusPrn
+    END-EVALUATE
+    DISPLAY "      Status: " StatusPrn.
+
+FindStoreLocationsForFilm.
+*> StoreCopyFile has no alternate key on FilmId-SC, so finding every
+*> store holding a copy of FilmId means a full sequential scan, the
+*> same technique Listing17-13's ListStoreCopies uses to walk the
+*> whole file.
+    MOVE ZEROS TO StoreCopyKey
+    MOVE "N" TO FoundStoreCopy
+    START StoreCopyFile KEY IS GREATER THAN OR EQUAL StoreCopyKey
+       INVALID KEY SET EndOfStoreCopies TO TRUE
+    END-START
+    READ StoreCopyFile NEXT RECORD
+       AT END SET EndOfStoreCopies TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStoreCopies
+       IF FilmId-SC EQUAL FilmId AND CopyCount-SC > ZERO
+          DISPLAY "      In stock at Store " StoreId-SC
+                  " (" CopyCount-SC " copies)"
+          SET StoreCopyFound TO TRUE
+       END-IF
+       READ StoreCopyFile NEXT RECORD
+          AT END SET EndOfStoreCopies TO TRUE
+       END-READ
+    END-PERFORM
+    IF NOT StoreCopyFound
+       DISPLAY "      No store copy records on file for this film."
+    END-IF.
+
+CheckFilmRentalStatus.
+*> Looks for an open (not yet returned) rental for FilmId.
+*> Sets FilmOutOnRental to "Y" (checked out) or "N" (in stock).
+    SET FilmIsInStock TO TRUE
+    MOVE FilmId TO FilmId-RF
+    READ RentalFile
+        KEY IS FilmId-RF
+        INVALID KEY CONTINUE
+    END-READ
+    IF RentalOk
+       PERFORM UNTIL FilmId-RF NOT EQUAL TO FilmId OR EndOfRentals
+                      OR FilmIsCheckedOut
+          IF NotYetReturned-RF
+             SET FilmIsCheckedOut TO TRUE
+          ELSE
+             READ RentalFile NEXT RECORD
+                AT END SET EndOfRentals TO TRUE
+             END-READ
+          END-IF
+       END-PERFORM
+    END-IF.
+
+CreateTheRentalFile.
+*> Seeds a couple of sample rentals so out/in status can be shown;
+*> real rentals are written by the checkout process.
+    OPEN OUTPUT RentalFile
+    INITIALIZE RentalRec-RF
+    MOVE 1000001 TO CustomerId-RF
+    MOVE 8805261 TO FilmId-RF
+    MOVE 20260801 TO CheckoutDate-RF
+    MOVE 20260808 TO DueDate-RF
+    MOVE ZEROS TO ReturnDate-RF
+    WRITE RentalRec-RF
+
+    INITIALIZE RentalRec-RF
+    MOVE 1000002 TO CustomerId-RF
+    MOVE 8805288 TO FilmId-RF
+    MOVE 20260701 TO CheckoutDate-RF
+    MOVE 20260708 TO DueDate-RF
+    MOVE 20260705 TO ReturnDate-RF
+    WRITE RentalRec-RF
+    CLOSE RentalFile.
+
 CreateTheTestFile.
     OPEN OUTPUT FilmFile
-    MOVE "8805261Master and Commander                    012" TO FilmRec WRITE FilmRec
-    MOVE "8805288Cape Fear                               033" TO FilmRec WRITE FilmRec
-    MOVE "8805296Overboard                               004" TO FilmRec WRITE FilmRec
-    MOVE "8805326The Color Purple                        005" TO FilmRec WRITE FilmRec
-    MOVE "8805334Desperado                               002" TO FilmRec WRITE FilmRec
-    MOVE "8805385First Knight                            003" TO FilmRec WRITE FilmRec
-    MOVE "8805415Pulp Fiction                            002" TO FilmRec WRITE FilmRec
-    MOVE "8805474Ghost                                   003" TO FilmRec WRITE FilmRec
-    MOVE "8805504Jackie Brown                            002" TO FilmRec WRITE FilmRec
-    MOVE "8805806Carlito's Way                           015" TO FilmRec WRITE FilmRec
-    MOVE "8812438The Untouchables                        015" TO FilmRec WRITE FilmRec
-    MOVE "8822334Blade Runner                            023" TO FilmRec WRITE FilmRec
-    MOVE "8713669Alien                                   023" TO FilmRec WRITE FilmRec
-    MOVE "8805075Lord of the Rings:Return of the King    009" TO FilmRec WRITE FilmRec
-    MOVE "8805091Lord of the Rings:Fellowship of the Ring009" TO FilmRec WRITE FilmRec
-    MOVE "8805105Mission Impossible                      015" TO FilmRec WRITE FilmRec
-    MOVE "8805121Jaws                                    005" TO FilmRec WRITE FilmRec
-    MOVE "8805156Carrie                                  015" TO FilmRec WRITE FilmRec
-    MOVE "8805164Lord of the Rings:The Two Towers        009" TO FilmRec WRITE FilmRec
-    MOVE "8805229Saving Private Ryan                     005" TO FilmRec WRITE FilmRec
-    MOVE "8805245Catch Me If You Can                     005" TO FilmRec WRITE FilmRec
-    MOVE "8805253Heavenly Creatures                      009" TO FilmRec WRITE FilmRec
+    MOVE "8805261Master and Commander                    01239900A" TO FilmRec WRITE FilmRec
+    MOVE "8805288Cape Fear                               03329900A" TO FilmRec WRITE FilmRec
+    MOVE "8805296Overboard                               00424900A" TO FilmRec WRITE FilmRec
+    MOVE "8805326The Color Purple                        00529900A" TO FilmRec WRITE FilmRec
+    MOVE "8805334Desperado                               00224900A" TO FilmRec WRITE FilmRec
+    MOVE "8805385First Knight                            00329900A" TO FilmRec WRITE FilmRec
+    MOVE "8805415Pulp Fiction                            00234900A" TO FilmRec WRITE FilmRec
+    MOVE "8805474Ghost                                   00324900A" TO FilmRec WRITE FilmRec
+    MOVE "8805504Jackie Brown                            00229900A" TO FilmRec WRITE FilmRec
+    MOVE "8805806Carlito's Way                           01534900A" TO FilmRec WRITE FilmRec
+    MOVE "8812438The Untouchables                        01534900A" TO FilmRec WRITE FilmRec
+    MOVE "8822334Blade Runner                            02339900A" TO FilmRec WRITE FilmRec
+    MOVE "8713669Alien                                   02334900A" TO FilmRec WRITE FilmRec
+    MOVE "8805075Lord of the Rings:Return of the King    00939900A" TO FilmRec WRITE FilmRec
+    MOVE "8805091Lord of the Rings:Fellowship of the Ring00939900A" TO FilmRec WRITE FilmRec
+    MOVE "8805105Mission Impossible                      01534900A" TO FilmRec WRITE FilmRec
+    MOVE "8805121Jaws                                    00529900A" TO FilmRec WRITE FilmRec
+    MOVE "8805156Carrie                                  01524900A" TO FilmRec WRITE FilmRec
+    MOVE "8805164Lord of the Rings:The Two Towers        00939900A" TO FilmRec WRITE FilmRec
+    MOVE "8805229Saving Private Ryan                     00534900A" TO FilmRec WRITE FilmRec
+    MOVE "8805245Catch Me If You Can                     00529900A" TO FilmRec WRITE FilmRec
+    MOVE "8805253Heavenly Creatures                      00924900A" TO FilmRec WRITE FilmRec
     CLOSE FilmFile.
+
+END PROGRAM Listing17-4.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DescribeFileStatus IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Translates a 2-digit FILE STATUS value into a plain-English
+*> message so operators don't have to memorize the code table.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY FileStatusTable.
+
+LINKAGE SECTION.
+01 StatusCode-IO        PIC XX.
+01 StatusMessage-IO     PIC X(38).
+
+PROCEDURE DIVISION USING StatusCode-IO, StatusMessage-IO.
+Begin.
+   SET FileStatusIdx TO 1
+   SEARCH FileStatusEntry
+       AT END MOVE "Unrecognized FILE STATUS code." TO StatusMessage-IO
+       WHEN FileStatusCodeTbl(FileStatusIdx) EQUAL TO StatusCode-IO
+            MOVE FileStatusMsgTbl(FileStatusIdx) TO StatusMessage-IO
+   END-SEARCH
+   EXIT PROGRAM.
+END PROGRAM DescribeFileStatus.
