@@ -12,6 +12,8 @@ INPUT-OUTPUT SECTION.
                      WITH DUPLICATES
         ALTERNATE RECORD KEY IS DirectorId-FF
                      WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
         FILE STATUS IS FilmStatus.
 
    SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
@@ -21,21 +23,58 @@ INPUT-OUTPUT SECTION.
         ALTERNATE RECORD KEY IS DirectorSurname-DF
         FILE STATUS IS DirectorStatus.
 
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+   SELECT FilmTransFile ASSIGN TO "Listing17-6FilmTrans.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FilmTransStatus.
+
+   SELECT DirectorTransFile ASSIGN TO "Listing17-6DirTrans.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DirectorTransStatus.
+
+   SELECT FilmBuildCkpFile ASSIGN TO "Listing17-6FilmBuild.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FilmBuildCkpStatus.
+
+   SELECT StoreCopyFile ASSIGN TO "Listing17-6StoreCopy.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS StoreCopyKey
+        FILE STATUS IS StoreCopyStatus.
+
 DATA DIVISION.
 FILE SECTION.
 FD FilmFile.
 01 FilmRec-FF.
-   88 EndOfFilms     VALUE HIGH-VALUES.
-   02 FilmId-FF            PIC 9(7).
-   02 FilmTitle-FF         PIC X(40).
-   02 DirectorId-FF        PIC 999.
+   COPY FilmRec.
 
 FD DirectorFile.
 01 DirectorRec-DF.
-   88 EndOfDirectors  VALUE HIGH-VALUES.
-   02 DirectorId-DF         PIC 999.
-   02 DirectorSurname-DF    PIC X(20).
+   COPY DirectorRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
 
+FD StoreCopyFile.
+01 StoreCopyRec.
+   COPY StoreCopyRec.
+
+FD FilmTransFile.
+01 FilmTransRec             PIC X(70).
+
+FD DirectorTransFile.
+01 DirectorTransRec         PIC X(24).
+
+FD FilmBuildCkpFile.
+01 FilmBuildCkpRec          PIC 9(3).
 
 WORKING-STORAGE SECTION.
 01 AllStatusFlags  VALUE ZEROS.
@@ -44,16 +83,139 @@ WORKING-STORAGE SECTION.
 
    02 DirectorStatus        PIC XX.
 
+   02 RentalStatus          PIC XX.
+      88 RentalOk   VALUE "02", "00".
+
+   02 FilmTransStatus       PIC XX.
+      88 EndOfFilmTrans     VALUE "10".
+
+   02 DirectorTransStatus   PIC XX.
+      88 EndOfDirectorTrans VALUE "10".
+
 01 DirectorName             PIC X(20).
 
+01 FileStatusMessage        PIC X(38).
+
+01 FilmOutOnRental           PIC X.
+   88 FilmIsCheckedOut       VALUE "Y".
+   88 FilmIsInStock          VALUE "N".
+
+01 FilmBuildCkpStatus        PIC XX.
+
+01 StoreCopyKey               PIC 9(5).
+01 StoreCopyStatus            PIC XX.
+   88 StoreCopyOk              VALUE "00".
+
+01 FoundStoreCopy             PIC X.
+   88 StoreCopyFound           VALUE "Y".
+
+01 StatusPrn                  PIC X(12).
+
+*> BuildFilmFile's 22 seed records, pulled out of the original inline
+*> MOVE/WRITE lines and into a table so the build can be driven by an
+*> index and checkpointed the same way Listing17-3 checkpoints its
+*> VehicleFile sequential pass.
+01 FilmSeedValues.
+   02 FILLER PIC X(70) VALUE
+      "8805261Master and Commander                    012Adventure 200339900A".
+   02 FILLER PIC X(70) VALUE
+      "8805288Cape Fear                               033Thriller  199129900A".
+   02 FILLER PIC X(70) VALUE
+      "8805296Overboard                               004Comedy    198724900A".
+   02 FILLER PIC X(70) VALUE
+      "8805326The Color Purple                        005Drama     198529900A".
+   02 FILLER PIC X(70) VALUE
+      "8805334Desperado                               002Action    199524900A".
+   02 FILLER PIC X(70) VALUE
+      "8805385First Knight                            003Adventure 199529900A".
+   02 FILLER PIC X(70) VALUE
+      "8805415Pulp Fiction                            002Crime     199434900A".
+   02 FILLER PIC X(70) VALUE
+      "8805474Ghost                                   003Romance   199024900A".
+   02 FILLER PIC X(70) VALUE
+      "8805504Jackie Brown                            002Crime     199729900A".
+   02 FILLER PIC X(70) VALUE
+      "8805806Carlito's Way                           015Crime     199334900A".
+   02 FILLER PIC X(70) VALUE
+      "8812438The Untouchables                        015Crime     198734900A".
+   02 FILLER PIC X(70) VALUE
+      "8822334Blade Runner                            023SciFi     198239900A".
+   02 FILLER PIC X(70) VALUE
+      "8713669Alien                                   023SciFi     197934900A".
+   02 FILLER PIC X(70) VALUE
+      "8805075Lord of the Rings:Return of the King    009Fantasy   200339900A".
+   02 FILLER PIC X(70) VALUE
+      "8805091Lord of the Rings:Fellowship of the Ring009Fantasy   200139900A".
+   02 FILLER PIC X(70) VALUE
+      "8805105Mission Impossible                      015Action    199634900A".
+   02 FILLER PIC X(70) VALUE
+      "8805121Jaws                                    005Thriller  197529900A".
+   02 FILLER PIC X(70) VALUE
+      "8805156Carrie                                  015Horror    197624900A".
+   02 FILLER PIC X(70) VALUE
+      "8805164Lord of the Rings:The Two Towers        009Fantasy   200239900A".
+   02 FILLER PIC X(70) VALUE
+      "8805229Saving Private Ryan                     005War       199834900A".
+   02 FILLER PIC X(70) VALUE
+      "8805245Catch Me If You Can                     005Crime     200229900A".
+   02 FILLER PIC X(70) VALUE
+      "8805253Heavenly Creatures                      009Drama     199424900A".
+01 FilmSeedTable REDEFINES FilmSeedValues.
+   02 FilmSeedEntry PIC X(70) OCCURS 22 TIMES INDEXED BY FSIdx.
+
+01 FilmSeedTableSize          PIC 9(3) VALUE 22.
+01 LastFilmSeedDone           PIC 9(3) VALUE ZEROS.
+   88 FilmBuildNotStarted       VALUE ZEROS.
+   88 FilmBuildIncomplete       VALUE 1 THRU 21.
+01 FilmSeedsSinceCheckpoint   PIC 9(3) VALUE ZEROS.
+01 FilmBuildCheckpointEvery   PIC 9(3) VALUE 5.
+
 
 PROCEDURE DIVISION.
+DECLARATIVES.
+FilmFileErrorHandling SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON FilmFile.
+FilmFileError.
+    CALL "DescribeFileStatus" USING FilmStatus, FileStatusMessage
+    DISPLAY "-FF UNRECOVERED I/O ERROR - " FilmStatus " - "
+            FileStatusMessage.
+
+DirectorFileErrorHandling SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON DirectorFile.
+DirectorFileError.
+    CALL "DescribeFileStatus" USING DirectorStatus, FileStatusMessage
+    DISPLAY "-DF UNRECOVERED I/O ERROR - " DirectorStatus " - "
+            FileStatusMessage.
+
+RentalFileErrorHandling SECTION.
+    USE AFTER STANDARD ERROR PROCEDURE ON RentalFile.
+RentalFileError.
+    CALL "DescribeFileStatus" USING RentalStatus, FileStatusMessage
+    DISPLAY "-RF UNRECOVERED I/O ERROR - " RentalStatus " - "
+            FileStatusMessage.
+END DECLARATIVES.
+
+MainProcessing SECTION.
 Begin.
-    PERFORM BuildFilmFile
-    PERFORM BuildDirectorFile
+    PERFORM InitialLoadFilmFile
+    PERFORM InitialLoadDirectorFile
+    PERFORM AppendNewFilms
+    PERFORM AppendNewDirectors
+    PERFORM BuildRentalFile
 
     OPEN INPUT FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "FilmFile    ", "O", FilmStatus, ZEROS
     OPEN INPUT DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "DirectorFile", "O", DirectorStatus, ZEROS
+    OPEN INPUT RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "RentalFile  ", "O", RentalStatus, ZEROS
+    OPEN INPUT StoreCopyFile
+    IF StoreCopyStatus EQUAL "35"
+       CLOSE StoreCopyFile
+       OPEN OUTPUT StoreCopyFile
+       CLOSE StoreCopyFile
+       OPEN INPUT StoreCopyFile
+    END-IF
 
     PERFORM CheckDirector
     PERFORM CheckDirector
@@ -61,7 +223,12 @@ Begin.
     PERFORM CheckDirector
 
     CLOSE FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "FilmFile    ", "C", FilmStatus, ZEROS
     CLOSE DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "DirectorFile", "C", DirectorStatus, ZEROS
+    CLOSE RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-6", "RentalFile  ", "C", RentalStatus, ZEROS
+    CLOSE StoreCopyFile
     STOP RUN.
 
 CheckDirector.
@@ -71,7 +238,10 @@ CheckDirector.
     DISPLAY "Entered " DirectorSurname-DF
     READ DirectorFile
         KEY IS DirectorSurname-DF
-        INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+        INVALID KEY CALL "DescribeFileStatus" USING DirectorStatus,
+                          FileStatusMessage
+                    DISPLAY "-DF ERROR Status = " DirectorStatus
+                            " - " FileStatusMessage
         NOT INVALID KEY PERFORM GetFilmsForDirector
     END-READ.
 
@@ -79,52 +249,342 @@ GetFilmsForDirector.
     MOVE DirectorId-DF TO DirectorId-FF
     READ FilmFile
         KEY IS DirectorId-FF
-        INVALID KEY DISPLAY "-FF ERROR Status = " FilmStatus
+        INVALID KEY CALL "DescribeFileStatus" USING FilmStatus,
+                          FileStatusMessage
+                    DISPLAY "-FF ERROR Status = " FilmStatus
+                            " - " FileStatusMessage
     END-READ
     IF FilmOk
        PERFORM UNTIL DirectorId-DF NOT Equal TO DirectorId-FF OR EndOfFilms
-          DISPLAY DirectorId-DF SPACE DirectorSurname-DF SPACE FilmId-FF SPACE FilmTitle-FF
+          PERFORM CheckFilmRentalStatus
+          DISPLAY DirectorId-DF SPACE DirectorSurname-DF SPACE FilmId-FF
+                  SPACE FilmTitle-FF SPACE "(" FilmOutOnRental ")"
+          PERFORM DisplayFilmStatus
+          PERFORM FindStoreLocationsForFilm
           READ FilmFile NEXT RECORD
              AT END SET EndOfFilms TO TRUE
           END-READ
        END-PERFORM
     END-IF.
 
+DisplayFilmStatus.
+*> Same status-to-text mapping as Listing17-17's SetStatusPrn, so a
+*> clerk sees "Retired"/"Out of Stock" instead of a raw status code.
+    EVALUATE TRUE
+       WHEN FilmIsRetired-FF      MOVE "Retired     " TO StatusPrn
+       WHEN FilmIsOutOfStock-FF   MOVE "Out of Stock" TO StatusPrn
+       WHEN OTHER                 MOVE "Active      " TO StatusPrn
+    END-EVALUATE
+    DISPLAY "      Status: " StatusPrn.
+
+FindStoreLocationsForFilm.
+*> StoreCopyFile has no alternate key on FilmId-SC, so finding every
+*> store holding a copy of FilmId-FF means a full sequential scan,
+*> the same technique Listing17-13's ListStoreCopies uses to walk the
+*> whole file.
+    MOVE ZEROS TO StoreCopyKey
+    MOVE "N" TO FoundStoreCopy
+    START StoreCopyFile KEY IS GREATER THAN OR EQUAL StoreCopyKey
+       INVALID KEY SET EndOfStoreCopies TO TRUE
+    END-START
+    READ StoreCopyFile NEXT RECORD
+       AT END SET EndOfStoreCopies TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStoreCopies
+       IF FilmId-SC EQUAL FilmId-FF AND CopyCount-SC > ZERO
+          DISPLAY "      In stock at Store " StoreId-SC
+                  " (" CopyCount-SC " copies)"
+          SET StoreCopyFound TO TRUE
+       END-IF
+       READ StoreCopyFile NEXT RECORD
+          AT END SET EndOfStoreCopies TO TRUE
+       END-READ
+    END-PERFORM
+    IF NOT StoreCopyFound
+       DISPLAY "      No store copy records on file for this film."
+    END-IF.
+
+CheckFilmRentalStatus.
+*> Looks for an open (not yet returned) rental for FilmId-FF.
+*> Sets FilmOutOnRental to "Y" (checked out) or "N" (in stock).
+    SET FilmIsInStock TO TRUE
+    MOVE FilmId-FF TO FilmId-RF
+    READ RentalFile
+        KEY IS FilmId-RF
+        INVALID KEY CONTINUE
+    END-READ
+    IF RentalOk
+       PERFORM UNTIL FilmId-RF NOT EQUAL TO FilmId-FF OR EndOfRentals
+                      OR FilmIsCheckedOut
+          IF NotYetReturned-RF
+             SET FilmIsCheckedOut TO TRUE
+          ELSE
+             READ RentalFile NEXT RECORD
+                AT END SET EndOfRentals TO TRUE
+             END-READ
+          END-IF
+       END-PERFORM
+    END-IF.
+
+InitialLoadFilmFile.
+*> Only seeds FilmFile the first time it is run; on later runs the
+*> file already exists so we leave its contents alone and let
+*> AppendNewFilms merge in anything new. A build interrupted partway
+*> through (the checkpoint file shows some, but not all, seed records
+*> written) is resumed even though FilmFile already exists from that
+*> partial run.
+    OPEN INPUT FilmFile
+    PERFORM LoadFilmBuildCheckpoint
+    IF FilmStatus EQUAL "35"
+       PERFORM BuildFilmFile
+    ELSE
+       IF FilmBuildIncomplete
+          CLOSE FilmFile
+          PERFORM BuildFilmFile
+       ELSE
+          CLOSE FilmFile
+       END-IF
+    END-IF.
+
+InitialLoadDirectorFile.
+    OPEN INPUT DirectorFile
+    IF DirectorStatus EQUAL "35"
+       PERFORM BuildDirectorFile
+    ELSE
+       CLOSE DirectorFile
+    END-IF.
+
+AppendNewFilms.
+*> Merges new titles from the external transaction file into
+*> FilmFile without rewriting what is already there.
+    OPEN INPUT FilmTransFile
+    IF FilmTransStatus EQUAL "35"
+       CLOSE FilmTransFile
+    ELSE
+       OPEN EXTEND FilmFile
+       READ FilmTransFile NEXT RECORD
+          AT END SET EndOfFilmTrans TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfFilmTrans
+          MOVE FilmTransRec TO FilmRec-FF
+          WRITE FilmRec-FF
+             INVALID KEY DISPLAY "-FF ERROR Status = " FilmStatus
+          END-WRITE
+          READ FilmTransFile NEXT RECORD
+             AT END SET EndOfFilmTrans TO TRUE
+          END-READ
+       END-PERFORM
+       CLOSE FilmTransFile
+       CLOSE FilmFile
+    END-IF.
+
+AppendNewDirectors.
+    OPEN INPUT DirectorTransFile
+    IF DirectorTransStatus EQUAL "35"
+       CLOSE DirectorTransFile
+    ELSE
+       OPEN EXTEND DirectorFile
+       READ DirectorTransFile NEXT RECORD
+          AT END SET EndOfDirectorTrans TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfDirectorTrans
+          MOVE DirectorTransRec TO DirectorRec-DF
+          WRITE DirectorRec-DF
+             INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+          END-WRITE
+          READ DirectorTransFile NEXT RECORD
+             AT END SET EndOfDirectorTrans TO TRUE
+          END-READ
+       END-PERFORM
+       CLOSE DirectorTransFile
+       CLOSE DirectorFile
+    END-IF.
+
 BuildFilmFile.
-    OPEN OUTPUT FilmFile
-    MOVE "8805261Master and Commander                    012" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805288Cape Fear                               033" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805296Overboard                               004" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805326The Color Purple                        005" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805334Desperado                               002" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805385First Knight                            003" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805415Pulp Fiction                            002" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805474Ghost                                   003" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805504Jackie Brown                            002" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805806Carlito's Way                           015" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8812438The Untouchables                        015" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8822334Blade Runner                            023" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8713669Alien                                   023" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805075Lord of the Rings:Return of the King    009" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805091Lord of the Rings:Fellowship of the Ring009" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805105Mission Impossible                      015" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805121Jaws                                    005" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805156Carrie                                  015" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805164Lord of the Rings:The Two Towers        009" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805229Saving Private Ryan                     005" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805245Catch Me If You Can                     005" TO FilmRec-FF WRITE FILE FilmFile
-    MOVE "8805253Heavenly Creatures                      009" TO FilmRec-FF WRITE FILE FilmFile
-    CLOSE FilmFile.
+*> Resumes just past LastFilmSeedDone instead of restarting from seed
+*> 1, so an interruption partway through a build does not re-write
+*> (and does not lose) whatever the previous run already committed.
+    IF FilmBuildNotStarted
+       OPEN OUTPUT FilmFile
+    ELSE
+       DISPLAY "Resuming FilmFile build after seed record "
+               LastFilmSeedDone
+       OPEN EXTEND FilmFile
+    END-IF
+
+    PERFORM VARYING FSIdx FROM 1 BY 1 UNTIL FSIdx > FilmSeedTableSize
+       IF FSIdx > LastFilmSeedDone
+          MOVE FilmSeedEntry(FSIdx) TO FilmRec-FF
+          WRITE FilmRec-FF
+             INVALID KEY DISPLAY "-FF ERROR Status = " FilmStatus
+          END-WRITE
+          MOVE FSIdx TO LastFilmSeedDone
+          ADD 1 TO FilmSeedsSinceCheckpoint
+          IF FilmSeedsSinceCheckpoint >= FilmBuildCheckpointEvery
+             PERFORM SaveFilmBuildCheckpoint
+             MOVE ZEROS TO FilmSeedsSinceCheckpoint
+          END-IF
+       END-IF
+    END-PERFORM
+
+    CLOSE FilmFile
+    PERFORM ClearFilmBuildCheckpoint.
+
+LoadFilmBuildCheckpoint.
+    MOVE ZEROS TO LastFilmSeedDone
+    OPEN INPUT FilmBuildCkpFile
+    IF FilmBuildCkpStatus EQUAL "00"
+       READ FilmBuildCkpFile
+          AT END CONTINUE
+          NOT AT END MOVE FilmBuildCkpRec TO LastFilmSeedDone
+       END-READ
+       CLOSE FilmBuildCkpFile
+    END-IF.
+
+SaveFilmBuildCheckpoint.
+    OPEN OUTPUT FilmBuildCkpFile
+    MOVE LastFilmSeedDone TO FilmBuildCkpRec
+    WRITE FilmBuildCkpRec
+    CLOSE FilmBuildCkpFile.
+
+ClearFilmBuildCheckpoint.
+    OPEN OUTPUT FilmBuildCkpFile
+    CLOSE FilmBuildCkpFile.
+
+BuildRentalFile.
+*> Seeds a few open/closed rentals so checked-out status can be
+*> demonstrated; real rentals are written by the checkout process.
+    OPEN OUTPUT RentalFile
+    INITIALIZE RentalRec-RF
+    MOVE 1000001 TO CustomerId-RF
+    MOVE 8805261 TO FilmId-RF
+    MOVE 20260801 TO CheckoutDate-RF
+    MOVE 20260808 TO DueDate-RF
+    MOVE ZEROS TO ReturnDate-RF
+    WRITE RentalRec-RF
+
+    INITIALIZE RentalRec-RF
+    MOVE 1000002 TO CustomerId-RF
+    MOVE 8805288 TO FilmId-RF
+    MOVE 20260701 TO CheckoutDate-RF
+    MOVE 20260708 TO DueDate-RF
+    MOVE 20260705 TO ReturnDate-RF
+    WRITE RentalRec-RF
+    CLOSE RentalFile.
 
 BuildDirectorFile.
     OPEN OUTPUT DirectorFile
-    MOVE "002Tarantino           " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "003Zucker              " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "004Marshall            " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "005Spielberg           " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "009Jackson             " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "012Weir                " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "015De Palma            " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "023Scott               " TO DirectorRec-DF WRITE FILE DirectorFile
-    MOVE "033Scorsese            " TO DirectorRec-DF WRITE FILE DirectorFile
+    MOVE "002Tarantino           Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "003Zucker              Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "004Marshall            Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "005Spielberg           Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "009Jackson             Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "012Weir                Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "015De Palma            Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "023Scott               Y" TO DirectorRec-DF WRITE DirectorRec-DF
+    MOVE "033Scorsese            Y" TO DirectorRec-DF WRITE DirectorRec-DF
     CLOSE DirectorFile.
+
+END PROGRAM Listing17-6.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DescribeFileStatus IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Translates a 2-digit FILE STATUS value into a plain-English
+*> message so operators don't have to memorize the code table.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY FileStatusTable.
+
+LINKAGE SECTION.
+01 StatusCode-IO        PIC XX.
+01 StatusMessage-IO     PIC X(38).
+
+PROCEDURE DIVISION USING StatusCode-IO, StatusMessage-IO.
+Begin.
+   SET FileStatusIdx TO 1
+   SEARCH FileStatusEntry
+       AT END MOVE "Unrecognized FILE STATUS code." TO StatusMessage-IO
+       WHEN FileStatusCodeTbl(FileStatusIdx) EQUAL TO StatusCode-IO
+            MOVE FileStatusMsgTbl(FileStatusIdx) TO StatusMessage-IO
+   END-SEARCH
+   EXIT PROGRAM.
+END PROGRAM DescribeFileStatus.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the rental-system programs actually ran.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "RentalSystemAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
