@@ -0,0 +1,253 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-7.
+AUTHOR. Michael Coughlan.
+*> Reads RentalFile sequentially and prints a per-customer invoice,
+*> looking up each film's RentalFee on FilmFile as it goes.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 CurrentCustomerId        PIC 9(7) VALUE ZEROS.
+
+01 CustomerTotal            PIC 9(5)V99 VALUE ZEROS.
+01 CustomerTotal-Ed         PIC Z(4)9.99.
+
+01 RentalFee-Ed             PIC Z(2)9.99.
+
+01 DaysOverdue               PIC S9(5) VALUE ZEROS.
+01 LateFee                   PIC 9(5)V99 VALUE ZEROS.
+01 LateFee-Ed                PIC Z(4)9.99.
+01 EffectiveReturnDate        PIC 9(8).
+
+*> Escalating late-fee schedule: the first LateFeeGraceDays days
+*> overdue are free, then the rate climbs the longer the film stays
+*> out, rather than a single flat per-day charge.
+01 LateFeeGraceDays          PIC 9(2) VALUE 2.
+01 LateFeeTier1Limit         PIC 9(2) VALUE 7.
+01 LateFeeTier2Limit         PIC 9(2) VALUE 14.
+01 LateFeeTier1Rate          PIC 9V99 VALUE 1.00.
+01 LateFeeTier2Rate          PIC 9V99 VALUE 2.00.
+01 LateFeeTier3Rate          PIC 9V99 VALUE 3.00.
+01 LateFeeTier1Length        PIC 9(5) VALUE ZEROS.
+01 LateFeeTier2Length        PIC 9(5) VALUE ZEROS.
+01 BillableOverdueDays       PIC 9(5) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-7", "RentalFile  ", "O", RentalStatus, ZEROS
+    OPEN INPUT FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-7", "FilmFile    ", "O", FilmStatus, ZEROS
+
+    READ RentalFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       PERFORM ProcessRentalRecord
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM
+
+    IF CurrentCustomerId NOT EQUAL ZEROS
+       PERFORM PrintCustomerTotal
+    END-IF
+
+    CLOSE RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-7", "RentalFile  ", "C", RentalStatus, ZEROS
+    CLOSE FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-7", "FilmFile    ", "C", FilmStatus, ZEROS
+    STOP RUN.
+
+ProcessRentalRecord.
+    IF CustomerId-RF NOT EQUAL CurrentCustomerId
+       IF CurrentCustomerId NOT EQUAL ZEROS
+          PERFORM PrintCustomerTotal
+       END-IF
+       MOVE CustomerId-RF TO CurrentCustomerId
+       MOVE ZEROS TO CustomerTotal
+       DISPLAY SPACES
+       DISPLAY "Invoice for Customer " CustomerId-RF
+    END-IF
+
+    MOVE FilmId-RF TO FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY MOVE ZEROS TO RentalFee-FF
+                   MOVE "Unknown title" TO FilmTitle-FF
+    END-READ
+    ADD RentalFee-FF TO CustomerTotal
+    MOVE RentalFee-FF TO RentalFee-Ed
+
+    PERFORM CalculateLateFee
+    ADD LateFee TO CustomerTotal
+    MOVE LateFee TO LateFee-Ed
+
+    DISPLAY "  Film " FilmId-RF SPACE FilmTitle-FF SPACE "Fee " RentalFee-Ed
+            SPACE "Late " DaysOverdue " day(s) " LateFee-Ed.
+
+CalculateLateFee.
+*> DueDate-RF is compared to the actual return date, or to today if
+*> the rental has not yet been returned, to work out DaysOverdue.
+    IF ReturnDate-RF EQUAL ZEROS
+       MOVE FUNCTION CURRENT-DATE(1:8) TO EffectiveReturnDate
+    ELSE
+       MOVE ReturnDate-RF TO EffectiveReturnDate
+    END-IF
+    COMPUTE DaysOverdue = FUNCTION INTEGER-OF-DATE(EffectiveReturnDate)
+                        - FUNCTION INTEGER-OF-DATE(DueDate-RF)
+    IF DaysOverdue > 0
+       PERFORM ComputeTieredLateFee
+    ELSE
+       MOVE ZEROS TO DaysOverdue
+       MOVE ZEROS TO LateFee
+    END-IF.
+
+ComputeTieredLateFee.
+*> No charge within the grace period; after that the per-day rate
+*> rises the longer the film stays overdue.
+    IF DaysOverdue NOT > LateFeeGraceDays
+       MOVE ZEROS TO LateFee
+    ELSE
+       COMPUTE BillableOverdueDays = DaysOverdue - LateFeeGraceDays
+       COMPUTE LateFeeTier1Length = LateFeeTier1Limit - LateFeeGraceDays
+       COMPUTE LateFeeTier2Length = LateFeeTier2Limit - LateFeeTier1Limit
+       EVALUATE TRUE
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length
+             COMPUTE LateFee ROUNDED =
+                     BillableOverdueDays * LateFeeTier1Rate
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length + LateFeeTier2Length
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length) * LateFeeTier2Rate)
+          WHEN OTHER
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + (LateFeeTier2Length * LateFeeTier2Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length - LateFeeTier2Length)
+                      * LateFeeTier3Rate)
+       END-EVALUATE
+    END-IF
+*> Never bill more in late fees than the film itself would cost to
+*> replace the rental fee outright.
+    IF LateFee > RentalFee-FF
+       MOVE RentalFee-FF TO LateFee
+    END-IF.
+
+PrintCustomerTotal.
+    MOVE CustomerTotal TO CustomerTotal-Ed
+    DISPLAY "  Customer " CurrentCustomerId " total due: " CustomerTotal-Ed.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the rental-system programs actually ran.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "RentalSystemAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
