@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-20.
+AUTHOR. Michael Coughlan.
+*> Prints the director list in alphabetical surname order, one line
+*> per director, with each director's active/retired status and film
+*> count - the director-side companion to Listing17-17's alphabetical
+*> title catalog.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 DirectorCount            PIC 9(4) VALUE ZEROS.
+01 FilmCountForDirector     PIC 9(4) VALUE ZEROS.
+01 FilmCountForDirector-Ed  PIC Z(3)9.
+
+01 CurrentDirectorId-Sv     PIC 999.
+01 DirectorStatusPrn        PIC X(8).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT DirectorFile
+    OPEN INPUT FilmFile
+
+    PERFORM PrintIndexHeader
+
+    MOVE LOW-VALUES TO DirectorSurname-DF
+    START DirectorFile KEY IS GREATER THAN DirectorSurname-DF
+       INVALID KEY SET EndOfDirectors TO TRUE
+    END-START
+    PERFORM UNTIL EndOfDirectors
+       READ DirectorFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+       IF NOT EndOfDirectors
+          PERFORM PrintIndexLine
+       END-IF
+    END-PERFORM
+
+    PERFORM PrintIndexFooter
+
+    CLOSE DirectorFile
+    CLOSE FilmFile
+    STOP RUN.
+
+PrintIndexHeader.
+    DISPLAY "==========================================================".
+    DISPLAY "                DIRECTOR INDEX - BY SURNAME".
+    DISPLAY "==========================================================".
+    DISPLAY "SURNAME               ID   STATUS    FILMS".
+
+PrintIndexLine.
+    ADD 1 TO DirectorCount
+    IF DirectorRetired-DF
+       MOVE "Retired " TO DirectorStatusPrn
+    ELSE
+       MOVE "Active  " TO DirectorStatusPrn
+    END-IF
+    PERFORM CountFilmsForDirector
+    MOVE FilmCountForDirector TO FilmCountForDirector-Ed
+    DISPLAY DirectorSurname-DF SPACE DirectorId-DF SPACE
+            DirectorStatusPrn SPACE FilmCountForDirector-Ed.
+
+CountFilmsForDirector.
+*> DirectorId-FF is an alternate key WITH DUPLICATES, so every film
+*> belonging to this director sits in one consecutive run once we
+*> START at it - the same walking idiom Listing17-9 uses to detect
+*> runs, just counting instead of flagging.
+    MOVE ZEROS TO FilmCountForDirector
+    MOVE DirectorId-DF TO CurrentDirectorId-Sv
+    MOVE DirectorId-DF TO DirectorId-FF
+    START FilmFile KEY IS GREATER THAN OR EQUAL DirectorId-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    IF NOT EndOfFilms
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfFilms
+            OR DirectorId-FF NOT EQUAL CurrentDirectorId-Sv
+       ADD 1 TO FilmCountForDirector
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-PERFORM.
+
+PrintIndexFooter.
+    DISPLAY "==========================================================".
+    DISPLAY "Total directors listed: " DirectorCount.
