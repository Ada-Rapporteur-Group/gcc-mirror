@@ -0,0 +1,209 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-23.
+AUTHOR. Michael Coughlan.
+*> Batch run that scans RentalFile for unreturned rentals past their
+*> due date and writes one overdue-notice letter per customer to a
+*> LINE SEQUENTIAL output file, listing every overdue title and the
+*> same tiered late fee Listing17-7/17-14 charge on the customer's
+*> invoice/statement.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+   SELECT OverdueNoticeFile ASSIGN TO "Listing17-6OverdueNotices.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OverdueNoticeStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+FD OverdueNoticeFile.
+01 OverdueNoticeLine        PIC X(132).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 OverdueNoticeStatus      PIC XX.
+
+01 TodayDate                PIC 9(8).
+01 CurrentCustomerId        PIC 9(7) VALUE ZEROS.
+01 CustomerHasOverdueFilms  PIC X VALUE "N".
+   88 CustomerIsOverdue       VALUE "Y".
+01 NoticeCount              PIC 9(4) VALUE ZEROS.
+
+01 DaysOverdue               PIC S9(5) VALUE ZEROS.
+01 LateFee                   PIC 9(5)V99 VALUE ZEROS.
+01 LateFee-Ed                PIC Z(4)9.99.
+01 CustomerTotalDue          PIC 9(5)V99 VALUE ZEROS.
+01 CustomerTotalDue-Ed       PIC Z(4)9.99.
+
+*> Same escalating late-fee schedule as Listing17-7/17-14.
+01 LateFeeGraceDays          PIC 9(2) VALUE 2.
+01 LateFeeTier1Limit         PIC 9(2) VALUE 7.
+01 LateFeeTier2Limit         PIC 9(2) VALUE 14.
+01 LateFeeTier1Rate          PIC 9V99 VALUE 1.00.
+01 LateFeeTier2Rate          PIC 9V99 VALUE 2.00.
+01 LateFeeTier3Rate          PIC 9V99 VALUE 3.00.
+01 LateFeeTier1Length        PIC 9(5) VALUE ZEROS.
+01 LateFeeTier2Length        PIC 9(5) VALUE ZEROS.
+01 BillableOverdueDays       PIC 9(5) VALUE ZEROS.
+
+01 DueDate-Ed                PIC 9999/99/99.
+
+PROCEDURE DIVISION.
+Begin.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate
+
+    OPEN INPUT RentalFile
+    OPEN INPUT FilmFile
+    OPEN OUTPUT OverdueNoticeFile
+
+    READ RentalFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       PERFORM ProcessRentalRecord
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM
+
+    IF CustomerIsOverdue
+       PERFORM CloseOverdueLetter
+    END-IF
+
+    CLOSE RentalFile
+    CLOSE FilmFile
+    CLOSE OverdueNoticeFile
+    DISPLAY "Overdue notices written: " NoticeCount
+    STOP RUN.
+
+ProcessRentalRecord.
+    IF CustomerId-RF NOT EQUAL CurrentCustomerId
+       IF CustomerIsOverdue
+          PERFORM CloseOverdueLetter
+       END-IF
+       MOVE CustomerId-RF TO CurrentCustomerId
+       MOVE "N" TO CustomerHasOverdueFilms
+       MOVE ZEROS TO CustomerTotalDue
+    END-IF
+
+    IF NotYetReturned-RF
+       COMPUTE DaysOverdue = FUNCTION INTEGER-OF-DATE(TodayDate)
+                           - FUNCTION INTEGER-OF-DATE(DueDate-RF)
+       IF DaysOverdue > 0
+          IF NOT CustomerIsOverdue
+             PERFORM OpenOverdueLetter
+          END-IF
+          PERFORM ComputeTieredLateFee
+          ADD LateFee TO CustomerTotalDue
+          PERFORM WriteOverdueLine
+       END-IF
+    END-IF.
+
+OpenOverdueLetter.
+    MOVE "Y" TO CustomerHasOverdueFilms
+    ADD 1 TO NoticeCount
+    MOVE SPACES TO OverdueNoticeLine
+    WRITE OverdueNoticeLine
+    MOVE "Dear Customer " TO OverdueNoticeLine
+    STRING "Dear Customer " DELIMITED BY SIZE
+           CurrentCustomerId DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+      INTO OverdueNoticeLine
+    END-STRING
+    WRITE OverdueNoticeLine
+    MOVE "The following rental(s) are now overdue:" TO OverdueNoticeLine
+    WRITE OverdueNoticeLine.
+
+WriteOverdueLine.
+    MOVE FilmId-RF TO FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY MOVE "Unknown title" TO FilmTitle-FF
+    END-READ
+    MOVE DueDate-RF TO DueDate-Ed
+    MOVE LateFee TO LateFee-Ed
+    STRING "  - " DELIMITED BY SIZE
+           FilmTitle-FF DELIMITED BY SIZE
+           " (due " DELIMITED BY SIZE
+           DueDate-Ed DELIMITED BY SIZE
+           ") late fee " DELIMITED BY SIZE
+           LateFee-Ed DELIMITED BY SIZE
+      INTO OverdueNoticeLine
+    END-STRING
+    WRITE OverdueNoticeLine.
+
+CloseOverdueLetter.
+    MOVE CustomerTotalDue TO CustomerTotalDue-Ed
+    MOVE SPACES TO OverdueNoticeLine
+    STRING "Total amount now due: " DELIMITED BY SIZE
+           CustomerTotalDue-Ed DELIMITED BY SIZE
+      INTO OverdueNoticeLine
+    END-STRING
+    WRITE OverdueNoticeLine
+    MOVE "Please return these items or settle the fee promptly." TO OverdueNoticeLine
+    WRITE OverdueNoticeLine
+    MOVE SPACES TO OverdueNoticeLine
+    WRITE OverdueNoticeLine.
+
+ComputeTieredLateFee.
+*> No charge within the grace period; after that the per-day rate
+*> rises the longer the film stays overdue.
+    IF DaysOverdue NOT > LateFeeGraceDays
+       MOVE ZEROS TO LateFee
+    ELSE
+       COMPUTE BillableOverdueDays = DaysOverdue - LateFeeGraceDays
+       COMPUTE LateFeeTier1Length = LateFeeTier1Limit - LateFeeGraceDays
+       COMPUTE LateFeeTier2Length = LateFeeTier2Limit - LateFeeTier1Limit
+       EVALUATE TRUE
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length
+             COMPUTE LateFee ROUNDED =
+                     BillableOverdueDays * LateFeeTier1Rate
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length + LateFeeTier2Length
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length) * LateFeeTier2Rate)
+          WHEN OTHER
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + (LateFeeTier2Length * LateFeeTier2Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length - LateFeeTier2Length)
+                      * LateFeeTier3Rate)
+       END-EVALUATE
+    END-IF
+*> Never bill more in late fees than the film itself would cost to
+*> replace the rental fee outright.
+    IF LateFee > RentalFee-FF
+       MOVE RentalFee-FF TO LateFee
+    END-IF.
