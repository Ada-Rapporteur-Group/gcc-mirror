@@ -0,0 +1,82 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-15.
+AUTHOR. Michael Coughlan.
+*> Searches FilmFile for an operator-supplied word, using INSPECT
+*> TALLYING to count how many times it occurs in each FilmTitle, and
+*> reports every film whose title contains at least one occurrence.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 SearchWord               PIC X(40).
+01 UpperFilmTitle           PIC X(40).
+01 UpperSearchWord          PIC X(40).
+01 SearchWordLen            PIC 9(2).
+
+01 TitleMatchCount          PIC 9(3) VALUE ZEROS.
+01 FilmsMatched             PIC 9(4) VALUE ZEROS.
+01 TotalOccurrences         PIC 9(5) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "Enter the word to search for in film titles - "
+            WITH NO ADVANCING
+    ACCEPT SearchWord
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SearchWord)) TO UpperSearchWord
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(SearchWord)) TO SearchWordLen
+
+    OPEN INPUT FilmFile
+
+    DISPLAY "*** Films matching '" FUNCTION TRIM(SearchWord) "' ***"
+
+    MOVE LOW-VALUES TO FilmTitle-FF
+    START FilmFile KEY IS GREATER THAN FilmTitle-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    PERFORM UNTIL EndOfFilms
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+       IF NOT EndOfFilms
+          PERFORM SearchThisTitle
+       END-IF
+    END-PERFORM
+
+    CLOSE FilmFile
+
+    DISPLAY "Films matched: " FilmsMatched
+            "  Total occurrences: " TotalOccurrences
+    STOP RUN.
+
+SearchThisTitle.
+    MOVE FUNCTION UPPER-CASE(FilmTitle-FF) TO UpperFilmTitle
+    MOVE ZERO TO TitleMatchCount
+    INSPECT UpperFilmTitle TALLYING TitleMatchCount
+       FOR ALL UpperSearchWord(1:SearchWordLen)
+    IF TitleMatchCount > ZERO
+       ADD 1 TO FilmsMatched
+       ADD TitleMatchCount TO TotalOccurrences
+       DISPLAY "  " FilmId-FF SPACE FilmTitle-FF
+               " (" TitleMatchCount " match(es))"
+    END-IF.
