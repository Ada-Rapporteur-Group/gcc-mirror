@@ -0,0 +1,295 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-8.
+AUTHOR. Michael Coughlan.
+*> Maintains DirectorFile: add a new director, update a surname, or
+*> retire a director (DirectorActive-DF set to "N" rather than
+*> deleting the record, since FilmFile rows still reference the id).
+*> Every surname change is also logged to DirectorSurnameHistFile, so
+*> a director's old names stay on record after later changes.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT DirectorSurnameHistFile ASSIGN TO "Listing17-6DirSurnameHist.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorSurnameHistKey-DH
+        FILE STATUS IS DirectorSurnameHistStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD DirectorSurnameHistFile.
+01 DirectorSurnameHistRec-DH.
+   COPY DirectorSurnameHistRec.
+
+WORKING-STORAGE SECTION.
+01 DirectorStatus           PIC XX.
+   88 DirectorOk   VALUE "02", "00".
+
+01 DirectorSurnameHistStatus  PIC XX.
+   88 DirectorSurnameHistOk    VALUE "02", "00".
+
+01 OldSurname-Sv             PIC X(20).
+01 TargetDirectorId-Sv       PIC 999.
+01 NextChangeSeqNum          PIC 9(5).
+
+01 MenuChoice                PIC 9.
+   88 MenuAdd                 VALUE 1.
+   88 MenuUpdate              VALUE 2.
+   88 MenuRetire              VALUE 3.
+   88 MenuHistory             VALUE 4.
+   88 MenuExit                VALUE 9.
+
+01 OperatorPin                PIC 9(4).
+01 ValidOperatorPin           PIC 9(4) VALUE 1234.
+01 SignOnAttempts             PIC 9 VALUE ZERO.
+01 SignedOn                   PIC X VALUE "N".
+   88 OperatorSignedOn         VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OperatorSignOn
+    IF OperatorSignedOn
+       OPEN I-O DirectorFile
+       CALL "AuditLogFileEvent" USING "Listing17-8", "DirectorFile", "O", DirectorStatus, OperatorPin
+       OPEN I-O DirectorSurnameHistFile
+       IF DirectorSurnameHistStatus EQUAL "35"
+          CLOSE DirectorSurnameHistFile
+          OPEN OUTPUT DirectorSurnameHistFile
+          CLOSE DirectorSurnameHistFile
+          OPEN I-O DirectorSurnameHistFile
+       END-IF
+       PERFORM MainMenu UNTIL MenuExit
+       CLOSE DirectorSurnameHistFile
+       CLOSE DirectorFile
+       CALL "AuditLogFileEvent" USING "Listing17-8", "DirectorFile", "C", DirectorStatus, OperatorPin
+    ELSE
+       DISPLAY "Access denied - too many incorrect PIN attempts."
+    END-IF
+    STOP RUN.
+
+OperatorSignOn.
+*> Gates the maintenance menu behind an operator PIN; three wrong
+*> tries and the program exits without opening DirectorFile.
+    PERFORM UNTIL OperatorSignedOn OR SignOnAttempts >= 3
+       DISPLAY "Enter operator PIN - " WITH NO ADVANCING
+       ACCEPT OperatorPin
+       ADD 1 TO SignOnAttempts
+       IF OperatorPin EQUAL ValidOperatorPin
+          MOVE "Y" TO SignedOn
+       ELSE
+          DISPLAY "Incorrect PIN."
+       END-IF
+    END-PERFORM.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Director Maintenance Menu ***"
+    DISPLAY "1 = Add a director"
+    DISPLAY "2 = Update a director's surname"
+    DISPLAY "3 = Retire a director"
+    DISPLAY "4 = View surname change history for a director"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuAdd      PERFORM AddDirector
+       WHEN MenuUpdate   PERFORM UpdateDirectorSurname
+       WHEN MenuRetire   PERFORM RetireDirector
+       WHEN MenuHistory  PERFORM ReportSurnameHistory
+       WHEN MenuExit      CONTINUE
+       WHEN OTHER         DISPLAY "Please enter 1, 2, 3, 4 or 9"
+    END-EVALUATE.
+
+AddDirector.
+    DISPLAY "Enter the Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-DF
+    DISPLAY "Enter the Director Surname - " WITH NO ADVANCING
+    ACCEPT DirectorSurname-DF
+    MOVE "Y" TO DirectorActive-DF
+    WRITE DirectorRec-DF
+       INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+       NOT INVALID KEY DISPLAY "Director added."
+    END-WRITE.
+
+UpdateDirectorSurname.
+    DISPLAY "Enter the Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY DISPLAY "Director not found - " DirectorStatus
+       NOT INVALID KEY
+          MOVE DirectorSurname-DF TO OldSurname-Sv
+          DISPLAY "Enter the new surname - " WITH NO ADVANCING
+          ACCEPT DirectorSurname-DF
+          REWRITE DirectorRec-DF
+             INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+             NOT INVALID KEY
+                DISPLAY "Surname updated."
+                PERFORM LogSurnameChange
+          END-REWRITE
+    END-READ.
+
+LogSurnameChange.
+*> DirectorSurnameHistKey-DH orders by director then change sequence,
+*> so each director's own changes stay grouped and in order.
+    PERFORM FindNextChangeSeqNum
+    MOVE DirectorId-DF      TO DirectorId-DH
+    MOVE NextChangeSeqNum   TO ChangeSeqNum-DH
+    MOVE FUNCTION CURRENT-DATE(1:8) TO ChangeDate-DH
+    MOVE OldSurname-Sv      TO OldSurname-DH
+    MOVE DirectorSurname-DF TO NewSurname-DH
+    WRITE DirectorSurnameHistRec-DH
+       INVALID KEY DISPLAY "-DH ERROR Status = " DirectorSurnameHistStatus
+    END-WRITE.
+
+FindNextChangeSeqNum.
+    MOVE ZEROS TO NextChangeSeqNum
+    MOVE DirectorId-DF TO TargetDirectorId-Sv
+    MOVE DirectorId-DF TO DirectorId-DH
+    MOVE ZEROS         TO ChangeSeqNum-DH
+    START DirectorSurnameHistFile
+          KEY IS GREATER THAN OR EQUAL DirectorSurnameHistKey-DH
+       INVALID KEY SET EndOfDirectorSurnameHist TO TRUE
+    END-START
+    IF NOT EndOfDirectorSurnameHist
+       READ DirectorSurnameHistFile NEXT RECORD
+          AT END SET EndOfDirectorSurnameHist TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfDirectorSurnameHist
+                   OR DirectorId-DH NOT EQUAL TargetDirectorId-Sv
+       MOVE ChangeSeqNum-DH TO NextChangeSeqNum
+       READ DirectorSurnameHistFile NEXT RECORD
+          AT END SET EndOfDirectorSurnameHist TO TRUE
+       END-READ
+    END-PERFORM
+    ADD 1 TO NextChangeSeqNum.
+
+ReportSurnameHistory.
+    DISPLAY "Enter the Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-DH
+    MOVE DirectorId-DH TO TargetDirectorId-Sv
+    MOVE ZEROS TO ChangeSeqNum-DH
+    DISPLAY "*** Surname Change History ***"
+    START DirectorSurnameHistFile
+          KEY IS GREATER THAN OR EQUAL DirectorSurnameHistKey-DH
+       INVALID KEY SET EndOfDirectorSurnameHist TO TRUE
+    END-START
+    IF NOT EndOfDirectorSurnameHist
+       READ DirectorSurnameHistFile NEXT RECORD
+          AT END SET EndOfDirectorSurnameHist TO TRUE
+       END-READ
+    END-IF
+    IF EndOfDirectorSurnameHist OR DirectorId-DH NOT EQUAL TargetDirectorId-Sv
+       DISPLAY "No surname changes on file for that director."
+    END-IF
+    PERFORM UNTIL EndOfDirectorSurnameHist
+                   OR DirectorId-DH NOT EQUAL TargetDirectorId-Sv
+       DISPLAY "  " ChangeDate-DH ": " OldSurname-DH " -> " NewSurname-DH
+       READ DirectorSurnameHistFile NEXT RECORD
+          AT END SET EndOfDirectorSurnameHist TO TRUE
+       END-READ
+    END-PERFORM.
+
+RetireDirector.
+    DISPLAY "Enter the Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY DISPLAY "Director not found - " DirectorStatus
+       NOT INVALID KEY
+          SET DirectorRetired-DF TO TRUE
+          REWRITE DirectorRec-DF
+             INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+             NOT INVALID KEY DISPLAY "Director retired."
+          END-REWRITE
+    END-READ.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the rental-system programs actually ran.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "RentalSystemAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
