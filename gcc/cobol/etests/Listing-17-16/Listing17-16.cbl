@@ -0,0 +1,242 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-16.
+AUTHOR. Michael Coughlan.
+*> Nightly master/transaction update run for FilmFile. Each line of
+*> the transaction file carries a one-character TransCode (A = Add,
+*> C = Change, D = Delete) followed by the same field layout as
+*> FilmRec, and is applied against the FilmFile master in turn. A
+*> closing reconciliation count compares FilmFile's record count
+*> before and after the run against what the Added/Deleted tallies
+*> say it should be, to catch a run that silently lost or duplicated
+*> records.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+    SELECT FilmMaintTransFile ASSIGN TO "Listing17-16Trans.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS FilmMaintTransStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD FilmMaintTransFile.
+01 FilmMaintTransRec.
+   02  TransCode-FMT          PIC X.
+       88  AddFilmTrans          VALUE "A".
+       88  ChangeFilmTrans       VALUE "C".
+       88  DeleteFilmTrans       VALUE "D".
+       88  SetStatusFilmTrans    VALUE "S".
+   02  FilmId-FMT              PIC 9(7).
+   02  FilmTitle-FMT           PIC X(40).
+   02  DirectorId-FMT          PIC 999.
+   02  FilmGenre-FMT           PIC X(10).
+   02  FilmYear-FMT            PIC 9(4).
+   02  RentalFee-FMT           PIC 9(3)V99.
+   02  FilmStatusCode-FMT      PIC X.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 FilmMaintTransStatus     PIC XX.
+   88 EndOfFilmMaintTrans     VALUE "10".
+
+01 UpdateCounts.
+   02  TransRead             PIC 9(4) VALUE ZEROS.
+   02  FilmsAdded            PIC 9(4) VALUE ZEROS.
+   02  FilmsChanged          PIC 9(4) VALUE ZEROS.
+   02  FilmsDeleted          PIC 9(4) VALUE ZEROS.
+   02  TransRejected         PIC 9(4) VALUE ZEROS.
+
+01 FilmFileRecordCount       PIC 9(5) VALUE ZEROS.
+01 BeginningFilmCount        PIC 9(5) VALUE ZEROS.
+01 EndingFilmCount           PIC 9(5) VALUE ZEROS.
+01 ExpectedEndingFilmCount   PIC S9(5) VALUE ZEROS.
+01 FilmCountVariance         PIC S9(5) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM CreateTheMaintTransFile
+
+    PERFORM CountFilmFileRecords
+    MOVE FilmFileRecordCount TO BeginningFilmCount
+
+    OPEN I-O FilmFile
+    OPEN INPUT FilmMaintTransFile
+
+    DISPLAY "*** Nightly FilmFile Update Run ***"
+
+    READ FilmMaintTransFile
+       AT END SET EndOfFilmMaintTrans TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilmMaintTrans
+       ADD 1 TO TransRead
+       PERFORM ApplyFilmMaintTrans
+       READ FilmMaintTransFile
+          AT END SET EndOfFilmMaintTrans TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE FilmMaintTransFile
+    CLOSE FilmFile
+
+    DISPLAY "Transactions read: " TransRead
+    DISPLAY "  Added: " FilmsAdded
+            "  Changed: " FilmsChanged
+            "  Deleted: " FilmsDeleted
+            "  Rejected: " TransRejected
+
+    PERFORM CountFilmFileRecords
+    MOVE FilmFileRecordCount TO EndingFilmCount
+    PERFORM PrintLoadReconciliation
+    STOP RUN.
+
+CountFilmFileRecords.
+    MOVE ZEROS TO FilmFileRecordCount
+    OPEN INPUT FilmFile
+    READ FilmFile NEXT RECORD
+       AT END SET EndOfFilms TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilms
+       ADD 1 TO FilmFileRecordCount
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE FilmFile.
+
+PrintLoadReconciliation.
+*> Added/Deleted transactions are the only ones that change the
+*> record count, so the ending count should equal the beginning
+*> count plus Added minus Deleted; anything else means a record was
+*> lost or duplicated somewhere in the run.
+    COMPUTE ExpectedEndingFilmCount =
+            BeginningFilmCount + FilmsAdded - FilmsDeleted
+    COMPUTE FilmCountVariance =
+            EndingFilmCount - ExpectedEndingFilmCount
+    DISPLAY "-----------------------------------------------------".
+    DISPLAY "        NIGHTLY LOAD RECONCILIATION COUNT REPORT      ".
+    DISPLAY "-----------------------------------------------------".
+    DISPLAY "FilmFile records before run    : " BeginningFilmCount.
+    DISPLAY "FilmFile records after run     : " EndingFilmCount.
+    DISPLAY "Expected records after run     : " ExpectedEndingFilmCount.
+    IF FilmCountVariance EQUAL ZEROS
+       DISPLAY "Reconciliation OK - counts match."
+    ELSE
+       DISPLAY "RECONCILIATION FAILED - variance of "
+               FilmCountVariance " record(s)."
+    END-IF
+    DISPLAY "-----------------------------------------------------".
+
+ApplyFilmMaintTrans.
+    MOVE FilmId-FMT TO FilmId-FF
+    EVALUATE TRUE
+       WHEN AddFilmTrans      PERFORM AddFilmFromTrans
+       WHEN ChangeFilmTrans   PERFORM ChangeFilmFromTrans
+       WHEN DeleteFilmTrans   PERFORM DeleteFilmFromTrans
+       WHEN SetStatusFilmTrans PERFORM ChangeStatusFromTrans
+       WHEN OTHER
+          DISPLAY "REJECTED - unknown TransCode " TransCode-FMT
+                  " for Film " FilmId-FMT
+          ADD 1 TO TransRejected
+    END-EVALUATE.
+
+AddFilmFromTrans.
+    READ FilmFile
+       INVALID KEY
+          MOVE FilmId-FMT      TO FilmId-FF
+          MOVE FilmTitle-FMT   TO FilmTitle-FF
+          MOVE DirectorId-FMT  TO DirectorId-FF
+          MOVE FilmGenre-FMT   TO FilmGenre-FF
+          MOVE FilmYear-FMT    TO FilmYear-FF
+          MOVE RentalFee-FMT   TO RentalFee-FF
+          MOVE FilmStatusCode-FMT TO FilmStatusCode-FF
+          WRITE FilmRec-FF
+             INVALID KEY
+                DISPLAY "-FF ERROR Status = " FilmStatus
+                ADD 1 TO TransRejected
+             NOT INVALID KEY
+                ADD 1 TO FilmsAdded
+          END-WRITE
+       NOT INVALID KEY
+          DISPLAY "REJECTED - Film " FilmId-FMT " is already on file"
+          ADD 1 TO TransRejected
+    END-READ.
+
+ChangeFilmFromTrans.
+    READ FilmFile
+       INVALID KEY
+          DISPLAY "REJECTED - Film " FilmId-FMT " not found"
+          ADD 1 TO TransRejected
+       NOT INVALID KEY
+          MOVE FilmTitle-FMT   TO FilmTitle-FF
+          MOVE DirectorId-FMT  TO DirectorId-FF
+          MOVE FilmGenre-FMT   TO FilmGenre-FF
+          MOVE FilmYear-FMT    TO FilmYear-FF
+          MOVE RentalFee-FMT   TO RentalFee-FF
+          REWRITE FilmRec-FF
+             INVALID KEY
+                DISPLAY "-FF ERROR Status = " FilmStatus
+                ADD 1 TO TransRejected
+             NOT INVALID KEY
+                ADD 1 TO FilmsChanged
+          END-REWRITE
+    END-READ.
+
+DeleteFilmFromTrans.
+    DELETE FilmFile RECORD
+       INVALID KEY
+          DISPLAY "REJECTED - Film " FilmId-FMT " not found"
+          ADD 1 TO TransRejected
+       NOT INVALID KEY
+          ADD 1 TO FilmsDeleted
+    END-DELETE.
+
+ChangeStatusFromTrans.
+*> Only updates FilmStatusCode-FF (active/retired/out-of-stock); the
+*> rest of the film's details are left alone, unlike ChangeFilmTrans
+*> which replaces every field.
+    READ FilmFile
+       INVALID KEY
+          DISPLAY "REJECTED - Film " FilmId-FMT " not found"
+          ADD 1 TO TransRejected
+       NOT INVALID KEY
+          MOVE FilmStatusCode-FMT TO FilmStatusCode-FF
+          REWRITE FilmRec-FF
+             INVALID KEY
+                DISPLAY "-FF ERROR Status = " FilmStatus
+                ADD 1 TO TransRejected
+             NOT INVALID KEY
+                ADD 1 TO FilmsChanged
+          END-REWRITE
+    END-READ.
+
+CreateTheMaintTransFile.
+*> Seeds a handful of Add/Change/Delete/Set-Status transactions
+*> against films already loaded by Listing17-6's BuildFilmFile, so
+*> the run exercises all four TransCodes.
+    OPEN OUTPUT FilmMaintTransFile
+    WRITE FilmMaintTransRec FROM
+       "A9900001New Midnight Release                    001Drama     202401500A"
+    WRITE FilmMaintTransRec FROM
+       "C8805261Master and Commander: Far Side          012Adventure 200304900A"
+    WRITE FilmMaintTransRec FROM
+       "D8805288                                        000          000000000 "
+    WRITE FilmMaintTransRec FROM
+       "S8805296                                        000          000000000O"
+    CLOSE FilmMaintTransFile.
