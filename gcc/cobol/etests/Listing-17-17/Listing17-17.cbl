@@ -0,0 +1,109 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-17.
+AUTHOR. Michael Coughlan.
+*> Prints the film catalog in alphabetical title order, one line per
+*> film, with the director's surname looked up on DirectorFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 DirectorSurnamePrn       PIC X(20).
+
+01 FilmCount                PIC 9(4) VALUE ZEROS.
+01 RentalFee-Ed             PIC Z(2)9.99.
+01 StatusPrn                PIC X(12).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT FilmFile
+    OPEN INPUT DirectorFile
+
+    PERFORM PrintCatalogHeader
+
+    MOVE LOW-VALUES TO FilmTitle-FF
+    START FilmFile KEY IS GREATER THAN FilmTitle-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    PERFORM UNTIL EndOfFilms
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+       IF NOT EndOfFilms
+          PERFORM PrintCatalogLine
+       END-IF
+    END-PERFORM
+
+    PERFORM PrintCatalogFooter
+
+    CLOSE FilmFile
+    CLOSE DirectorFile
+    STOP RUN.
+
+PrintCatalogHeader.
+    DISPLAY "==========================================================".
+    DISPLAY "                  FILM CATALOG - BY TITLE".
+    DISPLAY "==========================================================".
+    DISPLAY "TITLE                                    GENRE      YEAR  DIRECTOR               FEE     STATUS".
+
+PrintCatalogLine.
+    MOVE RentalFee-FF TO RentalFee-Ed
+    PERFORM LookUpDirectorSurname
+    PERFORM SetStatusPrn
+    ADD 1 TO FilmCount
+    DISPLAY FilmTitle-FF SPACE FilmGenre-FF SPACE FilmYear-FF SPACE
+            DirectorSurnamePrn SPACE RentalFee-Ed SPACE StatusPrn.
+
+SetStatusPrn.
+    EVALUATE TRUE
+       WHEN FilmIsRetired-FF     MOVE "Retired     " TO StatusPrn
+       WHEN FilmIsOutOfStock-FF  MOVE "Out of Stock" TO StatusPrn
+       WHEN OTHER                MOVE "Active      " TO StatusPrn
+    END-EVALUATE.
+
+LookUpDirectorSurname.
+    MOVE "Unknown"       TO DirectorSurnamePrn
+    MOVE DirectorId-FF   TO DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY CONTINUE
+       NOT INVALID KEY MOVE DirectorSurname-DF TO DirectorSurnamePrn
+    END-READ.
+
+PrintCatalogFooter.
+    DISPLAY "==========================================================".
+    DISPLAY "Total films listed: " FilmCount.
