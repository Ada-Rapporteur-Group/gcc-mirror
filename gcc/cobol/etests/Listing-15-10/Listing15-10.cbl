@@ -48,6 +48,43 @@ WORKING-STORAGE SECTION.
 01 aspic9 PIC 9(9) binary.
 01 asne   PIC 999999999.9 .
 
+*> Timezone table seeded from FILLER literals and redefined into an
+*> OCCURS table, same idiom as Listing16-5's StatesTable.  DST is
+*> approximated as "April through October" since working out the
+*> real nth-Sunday rules for every zone is well beyond what this GMT
+*> demo needs; it is close enough for the US/EU zones listed here.
+01 TimeZoneValues.
+   02 FILLER PIC X(31)  VALUE "EST Eastern Standard    -05Y-04".
+   02 FILLER PIC X(31)  VALUE "CST Central Standard    -06Y-05".
+   02 FILLER PIC X(31)  VALUE "MST Mountain Standard   -07Y-06".
+   02 FILLER PIC X(31)  VALUE "PST Pacific Standard    -08Y-07".
+   02 FILLER PIC X(31)  VALUE "GMT Greenwich Mean Time +00Y+01".
+   02 FILLER PIC X(31)  VALUE "CET Central European    +01Y+02".
+   02 FILLER PIC X(31)  VALUE "JST Japan Standard Time +09N+00".
+01 TimeZoneTable REDEFINES TimeZoneValues.
+   02 TimeZoneEntry OCCURS 7 TIMES INDEXED BY TzIdx.
+      03 TzCode            PIC X(4).
+      03 TzName            PIC X(20).
+      03 TzStdOffsetSign   PIC X.
+      03 TzStdOffsetHours  PIC 99.
+      03 TzObservesDst     PIC X.
+         88 TzHasDst         VALUE "Y".
+      03 TzDstOffsetSign   PIC X.
+      03 TzDstOffsetHours  PIC 99.
+
+01 TzChoice                PIC X(4).
+01 TzFound                 PIC X VALUE "N".
+   88 TzWasFound             VALUE "Y".
+01 TzEffectiveOffsetMins   PIC S9(5).
+01 LocalMinutesNow         PIC S9(5).
+01 UtcMinutesNow           PIC S9(5).
+01 ZoneMinutesNow          PIC S9(5).
+01 ZoneHourNow             PIC 99.
+01 ZoneMinNow              PIC 99.
+
+01 StoreLocalDate          PIC 9(8).
+01 StoreDayShift           PIC S9(3).
+
 PROCEDURE DIVISION.
 Begin.
 *> eg1 This example gets the current date and displays
@@ -78,15 +115,39 @@ Begin.
    END-IF.
 
 *> eg2. In this example bills fall due 30 days from
-*> the billing date.
+*> the billing date. BillDate may have been stamped by a different
+*> store's register clock, so before comparing it to "today" we work
+*> out what today's date actually is at that store's timezone - which
+*> can be a day ahead or behind this machine's own date - rather than
+*> assuming the bill's store shares this machine's clock.
    DISPLAY SPACES
    DISPLAY "eg2 - find the difference between two dates"
    DISPLAY "Enter the date of the bill (yyyymmdd) - " WITH NO ADVANCING
    ACCEPT BillDate
    MOVE DateNow TO DateNowInt
+   MOVE DateNowInt TO StoreLocalDate
+
+   IF GMTNotSupported
+      DISPLAY "This computer cannot supply the GMT difference, so "
+      DISPLAY "the bill is assumed to be from this machine's own timezone."
+   ELSE
+      DISPLAY "Enter the timezone the bill's store clock uses "
+              "(EST CST MST PST GMT CET JST), or spaces for this "
+              "machine's own - " WITH NO ADVANCING
+      ACCEPT TzChoice
+      IF TzChoice NOT EQUAL SPACES
+         PERFORM LookUpTimeZone
+         IF TzWasFound
+            PERFORM ComputeStoreLocalDate
+         ELSE
+            DISPLAY "Unrecognized timezone code " TzChoice
+                    "; using this machine's own date."
+         END-IF
+      END-IF
+   END-IF
 
    COMPUTE DaysOverDue =
-           (FUNCTION INTEGER-OF-DATE(DateNowInt))
+           (FUNCTION INTEGER-OF-DATE(StoreLocalDate))
          - (FUNCTION INTEGER-OF-DATE(BillDate) + 30)
 
    DISPLAY "DaysOverDue is " DaysOverDue
@@ -139,5 +200,93 @@ Begin.
    END-PERFORM
    DISPLAY "Thank you! " DateNowInt " is a valid date."
 
+*> eg5. Look up the local time in another timezone, honouring that
+*> zone's DST offset when it applies.
+   DISPLAY SPACES
+   DISPLAY "eg5 - local time in another timezone"
+   IF GMTNotSupported
+      DISPLAY "This computer cannot supply the GMT difference, so "
+      DISPLAY "the other-timezone lookup is skipped."
+   ELSE
+      DISPLAY "Enter a timezone code (EST CST MST PST GMT CET JST) - "
+              WITH NO ADVANCING
+      ACCEPT TzChoice
+      PERFORM LookUpTimeZone
+      IF TzWasFound
+         PERFORM ShowTimeInZone
+      ELSE
+         DISPLAY "Unrecognized timezone code " TzChoice
+      END-IF
+   END-IF
+
+   STOP RUN.
+
+LookUpTimeZone.
+   MOVE "N" TO TzFound
+   SEARCH TimeZoneEntry
+      AT END CONTINUE
+      WHEN TzCode(TzIdx) EQUAL TO TzChoice
+         MOVE "Y" TO TzFound
+   END-SEARCH.
+
+ComputeZoneOffset.
+*> Shared by ShowTimeInZone and ComputeStoreLocalDate: works out
+*> TzIdx's effective offset from GMT, in minutes, applying the DST
+*> offset instead of the standard one whenever the zone observes DST
+*> and the current month falls in Apr-Oct.
+   IF TzHasDst(TzIdx) AND MonthNow >= 4 AND MonthNow <= 10
+      IF TzDstOffsetSign(TzIdx) EQUAL "-"
+         COMPUTE TzEffectiveOffsetMins = 0 - (TzDstOffsetHours(TzIdx) * 60)
+      ELSE
+         COMPUTE TzEffectiveOffsetMins = TzDstOffsetHours(TzIdx) * 60
+      END-IF
+   ELSE
+      IF TzStdOffsetSign(TzIdx) EQUAL "-"
+         COMPUTE TzEffectiveOffsetMins = 0 - (TzStdOffsetHours(TzIdx) * 60)
+      ELSE
+         COMPUTE TzEffectiveOffsetMins = TzStdOffsetHours(TzIdx) * 60
+      END-IF
+   END-IF.
+
+ShowTimeInZone.
+   PERFORM ComputeZoneOffset
+
+*> Turn this machine's local time into UTC using its own reported
+*> GMT difference, then apply the target zone's offset to that.
+   COMPUTE LocalMinutesNow = (HourNow * 60) + MinNow
+   IF GMTDiff EQUAL "-"
+      COMPUTE UtcMinutesNow = LocalMinutesNow + (GMTHours * 60) + GMTMins
+   ELSE
+      COMPUTE UtcMinutesNow = LocalMinutesNow - (GMTHours * 60) - GMTMins
+   END-IF
+
+   COMPUTE ZoneMinutesNow =
+           FUNCTION MOD(UtcMinutesNow + TzEffectiveOffsetMins + 1440, 1440)
+   COMPUTE ZoneHourNow = ZoneMinutesNow / 60
+   COMPUTE ZoneMinNow  = FUNCTION MOD(ZoneMinutesNow, 60)
+
+   DISPLAY "The time in " TzName(TzIdx) " (" TzCode(TzIdx) ") is "
+           ZoneHourNow ":" ZoneMinNow
+   IF TzHasDst(TzIdx) AND MonthNow >= 4 AND MonthNow <= 10
+      DISPLAY "(daylight saving time is in effect)"
+   END-IF.
 
-   STOP RUN.
\ No newline at end of file
+ComputeStoreLocalDate.
+*> Converts this machine's local date/time to UTC using its own
+*> reported GMT difference, then applies the chosen store timezone's
+*> offset to find what calendar date it currently is at that store -
+*> which can land a day either side of this machine's own date - so
+*> eg2's overdue calculation compares BillDate against the store's
+*> own "today" rather than this machine's.
+   PERFORM ComputeZoneOffset
+   COMPUTE LocalMinutesNow = (HourNow * 60) + MinNow
+   IF GMTDiff EQUAL "-"
+      COMPUTE UtcMinutesNow = LocalMinutesNow + (GMTHours * 60) + GMTMins
+   ELSE
+      COMPUTE UtcMinutesNow = LocalMinutesNow - (GMTHours * 60) - GMTMins
+   END-IF
+   COMPUTE StoreDayShift =
+           FUNCTION INTEGER((UtcMinutesNow + TzEffectiveOffsetMins) / 1440)
+   COMPUTE StoreLocalDate =
+           FUNCTION DATE-OF-INTEGER(
+              FUNCTION INTEGER-OF-DATE(DateNowInt) + StoreDayShift).
