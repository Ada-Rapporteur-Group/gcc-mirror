@@ -0,0 +1,241 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-21.
+AUTHOR. Michael Coughlan.
+*> Maintains FilmDirectorXRefFile, which records any *additional*
+*> co-directors of a film beyond the single DirectorId-FF already
+*> held on FilmFile, and reports every co-directed film together with
+*> its full director list.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT FilmDirectorXRefFile ASSIGN TO "Listing17-6FilmDirXRef.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmDirXRefKey-FX
+        ALTERNATE RECORD KEY IS DirectorId-FX
+                     WITH DUPLICATES
+        FILE STATUS IS FilmDirXRefStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD FilmDirectorXRefFile.
+01 FilmDirXRefRec-FX.
+   COPY FilmDirectorXRefRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 FilmDirXRefStatus        PIC XX.
+   88 FilmDirXRefOk VALUE "02", "00".
+
+01 MenuChoice                PIC 9.
+   88 MenuAddCoDirector        VALUE 1.
+   88 MenuRemoveCoDirector     VALUE 2.
+   88 MenuReportCoDirected     VALUE 3.
+   88 MenuExit                 VALUE 9.
+
+01 CoDirectorCount           PIC 9(3) VALUE ZEROS.
+01 CoDirectedFilmCount       PIC 9(3) VALUE ZEROS.
+01 DirectorSurnamePrn        PIC X(20).
+
+01 OperatorPin                PIC 9(4).
+01 ValidOperatorPin           PIC 9(4) VALUE 1234.
+01 SignOnAttempts             PIC 9 VALUE ZERO.
+01 SignedOn                   PIC X VALUE "N".
+   88 OperatorSignedOn          VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OperatorSignOn
+    IF OperatorSignedOn
+       OPEN INPUT FilmFile
+       OPEN INPUT DirectorFile
+       OPEN I-O FilmDirectorXRefFile
+       IF FilmDirXRefStatus EQUAL "35"
+          CLOSE FilmDirectorXRefFile
+          OPEN OUTPUT FilmDirectorXRefFile
+          CLOSE FilmDirectorXRefFile
+          OPEN I-O FilmDirectorXRefFile
+       END-IF
+
+       PERFORM MainMenu UNTIL MenuExit
+
+       CLOSE FilmFile
+       CLOSE DirectorFile
+       CLOSE FilmDirectorXRefFile
+    ELSE
+       DISPLAY "Access denied - too many incorrect PIN attempts."
+    END-IF
+    STOP RUN.
+
+OperatorSignOn.
+*> Gates the maintenance menu behind an operator PIN; three wrong
+*> tries and the program exits without opening FilmDirectorXRefFile.
+    PERFORM UNTIL OperatorSignedOn OR SignOnAttempts >= 3
+       DISPLAY "Enter operator PIN - " WITH NO ADVANCING
+       ACCEPT OperatorPin
+       ADD 1 TO SignOnAttempts
+       IF OperatorPin EQUAL ValidOperatorPin
+          MOVE "Y" TO SignedOn
+       ELSE
+          DISPLAY "Incorrect PIN."
+       END-IF
+    END-PERFORM.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Co-Director Maintenance Menu ***"
+    DISPLAY "1 = Add a co-director to a film"
+    DISPLAY "2 = Remove a co-director from a film"
+    DISPLAY "3 = Report co-directed films"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuAddCoDirector      PERFORM AddCoDirector
+       WHEN MenuRemoveCoDirector   PERFORM RemoveCoDirector
+       WHEN MenuReportCoDirected   PERFORM ReportCoDirectedFilms
+       WHEN MenuExit                CONTINUE
+       WHEN OTHER                   DISPLAY "Please enter 1, 2, 3 or 9"
+    END-EVALUATE.
+
+AddCoDirector.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY DISPLAY "Film not found - " FilmStatus
+       NOT INVALID KEY PERFORM AddCoDirectorForFoundFilm
+    END-READ.
+
+AddCoDirectorForFoundFilm.
+    DISPLAY "Enter the co-director's Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY DISPLAY "Director not found - " DirectorStatus
+       NOT INVALID KEY PERFORM WriteCoDirectorXRef
+    END-READ.
+
+WriteCoDirectorXRef.
+    IF DirectorId-DF EQUAL DirectorId-FF
+       DISPLAY "That director is already the primary director."
+    ELSE
+       DISPLAY "Enter the credit order (2 = second-billed, etc.) - "
+               WITH NO ADVANCING
+       ACCEPT CreditOrder-FX
+       MOVE FilmId-FF     TO FilmId-FX
+       MOVE DirectorId-DF TO DirectorId-FX
+       WRITE FilmDirXRefRec-FX
+          INVALID KEY DISPLAY "-FX ERROR Status = " FilmDirXRefStatus
+          NOT INVALID KEY DISPLAY "Co-director added."
+       END-WRITE
+    END-IF.
+
+RemoveCoDirector.
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-FX
+    DISPLAY "Enter the co-director's Director Id - " WITH NO ADVANCING
+    ACCEPT DirectorId-FX
+    READ FilmDirectorXRefFile
+       KEY IS FilmDirXRefKey-FX
+       INVALID KEY DISPLAY "Co-director link not found - " FilmDirXRefStatus
+       NOT INVALID KEY
+          DELETE FilmDirectorXRefFile
+             INVALID KEY DISPLAY "-FX ERROR Status = " FilmDirXRefStatus
+             NOT INVALID KEY DISPLAY "Co-director removed."
+          END-DELETE
+    END-READ.
+
+ReportCoDirectedFilms.
+    MOVE ZEROS TO CoDirectedFilmCount
+    DISPLAY "*** Co-Directed Films ***"
+    MOVE ZEROS TO FilmId-FF
+    START FilmFile KEY IS GREATER THAN OR EQUAL FilmId-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    PERFORM UNTIL EndOfFilms
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+       IF NOT EndOfFilms
+          PERFORM ReportFilmIfCoDirected
+       END-IF
+    END-PERFORM
+    DISPLAY "Total co-directed films: " CoDirectedFilmCount.
+
+ReportFilmIfCoDirected.
+*> DirectorId-FX is an alternate key WITH DUPLICATES; a film is
+*> co-directed only if FilmDirectorXRefFile holds at least one entry
+*> whose FilmId-FX matches this film (since the primary director is
+*> held on FilmFile itself, not duplicated into the cross-reference).
+    MOVE FilmId-FF TO FilmId-FX
+    MOVE ZEROS     TO DirectorId-FX
+    START FilmDirectorXRefFile KEY IS GREATER THAN OR EQUAL FilmDirXRefKey-FX
+       INVALID KEY SET EndOfFilmDirectorXRef TO TRUE
+    END-START
+    IF NOT EndOfFilmDirectorXRef
+       READ FilmDirectorXRefFile NEXT RECORD
+          AT END SET EndOfFilmDirectorXRef TO TRUE
+       END-READ
+    END-IF
+    IF NOT EndOfFilmDirectorXRef AND FilmId-FX EQUAL FilmId-FF
+       ADD 1 TO CoDirectedFilmCount
+       PERFORM LookUpDirectorSurname
+       DISPLAY FilmTitle-FF " - " DirectorSurnamePrn " (primary)"
+       PERFORM UNTIL EndOfFilmDirectorXRef OR FilmId-FX NOT EQUAL FilmId-FF
+          PERFORM PrintCoDirectorLine
+          READ FilmDirectorXRefFile NEXT RECORD
+             AT END SET EndOfFilmDirectorXRef TO TRUE
+          END-READ
+       END-PERFORM
+    END-IF.
+
+PrintCoDirectorLine.
+    MOVE DirectorId-FX TO DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY MOVE "Unknown             " TO DirectorSurname-DF
+    END-READ
+    DISPLAY "     also directed by " DirectorSurname-DF
+            " (credit order " CreditOrder-FX ")".
+
+LookUpDirectorSurname.
+    MOVE "Unknown"       TO DirectorSurnamePrn
+    MOVE DirectorId-FF   TO DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY CONTINUE
+       NOT INVALID KEY MOVE DirectorSurname-DF TO DirectorSurnamePrn
+    END-READ.
