@@ -0,0 +1,196 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-9.
+AUTHOR. Michael Coughlan.
+*> Walks FilmFile in turn by each alternate key (FilmTitle, DirectorId,
+*> FilmGenre) and DirectorFile by its alternate key (DirectorSurname),
+*> reporting any key value shared by more than one record - e.g. two
+*> unrelated directors who happen to share a surname.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+    SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 PrevFilmTitle            PIC X(40).
+01 FilmTitleCount           PIC 9(3).
+
+01 PrevDirectorId           PIC 999.
+01 DirectorIdCount          PIC 9(3).
+
+01 PrevFilmGenre            PIC X(10).
+01 FilmGenreCount           PIC 9(3).
+
+01 PrevDirectorSurname      PIC X(20).
+01 DirectorSurnameCount     PIC 9(3).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT FilmFile
+    OPEN INPUT DirectorFile
+
+    DISPLAY "*** Alternate Key Duplicate Report ***"
+    PERFORM ReportFilmTitleDuplicates
+    PERFORM ReportDirectorIdDuplicates
+    PERFORM ReportFilmGenreDuplicates
+    PERFORM ReportDirectorSurnameDuplicates
+
+    CLOSE FilmFile
+    CLOSE DirectorFile
+    STOP RUN.
+
+ReportFilmTitleDuplicates.
+    DISPLAY SPACES
+    DISPLAY "--- Duplicate FilmTitle values ---"
+    MOVE SPACES TO PrevFilmTitle
+    MOVE ZERO TO FilmTitleCount
+    MOVE LOW-VALUES TO FilmTitle-FF
+    START FilmFile KEY IS GREATER THAN FilmTitle-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    IF NOT EndOfFilms
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfFilms
+       IF FilmTitle-FF EQUAL PrevFilmTitle
+          ADD 1 TO FilmTitleCount
+       ELSE
+          PERFORM ReportFilmTitleCountIfDuplicate
+          MOVE FilmTitle-FF TO PrevFilmTitle
+          MOVE 1 TO FilmTitleCount
+       END-IF
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-PERFORM
+    PERFORM ReportFilmTitleCountIfDuplicate.
+
+ReportFilmTitleCountIfDuplicate.
+    IF FilmTitleCount > 1
+       DISPLAY "  Title " PrevFilmTitle " appears " FilmTitleCount " times"
+    END-IF.
+
+ReportDirectorIdDuplicates.
+    DISPLAY SPACES
+    DISPLAY "--- Duplicate DirectorId values ---"
+    MOVE ZEROS TO PrevDirectorId
+    MOVE ZERO TO DirectorIdCount
+    MOVE SPACES TO FilmRec-FF
+    MOVE ZEROS TO DirectorId-FF
+    START FilmFile KEY IS GREATER THAN OR EQUAL DirectorId-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    IF NOT EndOfFilms
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfFilms
+       IF DirectorId-FF EQUAL PrevDirectorId
+          ADD 1 TO DirectorIdCount
+       ELSE
+          PERFORM ReportDirectorIdCountIfDuplicate
+          MOVE DirectorId-FF TO PrevDirectorId
+          MOVE 1 TO DirectorIdCount
+       END-IF
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-PERFORM
+    PERFORM ReportDirectorIdCountIfDuplicate.
+
+ReportDirectorIdCountIfDuplicate.
+    IF DirectorIdCount > 1
+       DISPLAY "  DirectorId " PrevDirectorId " appears " DirectorIdCount
+               " times"
+    END-IF.
+
+ReportFilmGenreDuplicates.
+    DISPLAY SPACES
+    DISPLAY "--- Duplicate FilmGenre values ---"
+    MOVE SPACES TO PrevFilmGenre
+    MOVE ZERO TO FilmGenreCount
+    MOVE SPACES TO FilmRec-FF
+    MOVE LOW-VALUES TO FilmGenre-FF
+    START FilmFile KEY IS GREATER THAN FilmGenre-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    IF NOT EndOfFilms
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfFilms
+       IF FilmGenre-FF EQUAL PrevFilmGenre
+          ADD 1 TO FilmGenreCount
+       ELSE
+          PERFORM ReportFilmGenreCountIfDuplicate
+          MOVE FilmGenre-FF TO PrevFilmGenre
+          MOVE 1 TO FilmGenreCount
+       END-IF
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-PERFORM
+    PERFORM ReportFilmGenreCountIfDuplicate.
+
+ReportFilmGenreCountIfDuplicate.
+    IF FilmGenreCount > 1
+       DISPLAY "  Genre " PrevFilmGenre " appears " FilmGenreCount " times"
+    END-IF.
+
+ReportDirectorSurnameDuplicates.
+    DISPLAY SPACES
+    DISPLAY "--- Duplicate DirectorSurname values ---"
+    MOVE SPACES TO PrevDirectorSurname
+    MOVE ZERO TO DirectorSurnameCount
+    MOVE LOW-VALUES TO DirectorSurname-DF
+    START DirectorFile KEY IS GREATER THAN DirectorSurname-DF
+       INVALID KEY SET EndOfDirectors TO TRUE
+    END-START
+    IF NOT EndOfDirectors
+       READ DirectorFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+    END-IF
+    PERFORM UNTIL EndOfDirectors
+       IF DirectorSurname-DF EQUAL PrevDirectorSurname
+          ADD 1 TO DirectorSurnameCount
+       ELSE
+          PERFORM ReportDirectorSurnameCountIfDuplicate
+          MOVE DirectorSurname-DF TO PrevDirectorSurname
+          MOVE 1 TO DirectorSurnameCount
+       END-IF
+       READ DirectorFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+    END-PERFORM
+    PERFORM ReportDirectorSurnameCountIfDuplicate.
+
+ReportDirectorSurnameCountIfDuplicate.
+    IF DirectorSurnameCount > 1
+       DISPLAY "  Surname " PrevDirectorSurname " appears "
+               DirectorSurnameCount " times"
+    END-IF.
