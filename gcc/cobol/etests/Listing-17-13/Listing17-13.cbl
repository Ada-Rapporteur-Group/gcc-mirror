@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-13.
+AUTHOR. Michael Coughlan.
+*> Tracks how many physical copies of each film each store holds, in
+*> a RELATIVE StoreCopyFile (one slot per store/film combination).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT StoreCopyFile ASSIGN TO "Listing17-6StoreCopy.DAT"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS StoreCopyKey
+        FILE STATUS IS StoreCopyStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD StoreCopyFile.
+01 StoreCopyRec.
+   COPY StoreCopyRec.
+
+WORKING-STORAGE SECTION.
+01 StoreCopyStatus          PIC XX.
+   88 StoreCopyOk VALUE "00".
+
+01 StoreCopyKey              PIC 9(5) VALUE ZEROS.
+01 NextStoreCopyKey          PIC 9(5) VALUE ZEROS.
+
+01 MenuChoice                PIC 9.
+   88 MenuAdd                 VALUE 1.
+   88 MenuUpdate              VALUE 2.
+   88 MenuList                VALUE 3.
+   88 MenuExit                VALUE 9.
+
+01 OperatorPin                PIC 9(4).
+01 ValidOperatorPin           PIC 9(4) VALUE 1234.
+01 SignOnAttempts             PIC 9 VALUE ZERO.
+01 SignedOn                   PIC X VALUE "N".
+   88 OperatorSignedOn         VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM OperatorSignOn
+    IF OperatorSignedOn
+       OPEN I-O StoreCopyFile
+       IF StoreCopyStatus EQUAL "35"
+          CLOSE StoreCopyFile
+          OPEN OUTPUT StoreCopyFile
+          CLOSE StoreCopyFile
+          OPEN I-O StoreCopyFile
+       END-IF
+       PERFORM FindNextStoreCopyKey
+
+       PERFORM MainMenu UNTIL MenuExit
+
+       CLOSE StoreCopyFile
+    ELSE
+       DISPLAY "Access denied - too many incorrect PIN attempts."
+    END-IF
+    STOP RUN.
+
+OperatorSignOn.
+*> Gates the maintenance menu behind an operator PIN; three wrong
+*> tries and the program exits without opening StoreCopyFile.
+    PERFORM UNTIL OperatorSignedOn OR SignOnAttempts >= 3
+       DISPLAY "Enter operator PIN - " WITH NO ADVANCING
+       ACCEPT OperatorPin
+       ADD 1 TO SignOnAttempts
+       IF OperatorPin EQUAL ValidOperatorPin
+          MOVE "Y" TO SignedOn
+       ELSE
+          DISPLAY "Incorrect PIN."
+       END-IF
+    END-PERFORM.
+
+FindNextStoreCopyKey.
+*> Picks up where the highest existing slot left off, since the
+*> counter itself isn't persisted between runs.
+    MOVE ZEROS TO NextStoreCopyKey
+    MOVE ZEROS TO StoreCopyKey
+    READ StoreCopyFile NEXT RECORD
+       AT END SET EndOfStoreCopies TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStoreCopies
+       MOVE StoreCopyKey TO NextStoreCopyKey
+       READ StoreCopyFile NEXT RECORD
+          AT END SET EndOfStoreCopies TO TRUE
+       END-READ
+    END-PERFORM.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Multi-Store Copy Tracking ***"
+    DISPLAY "1 = Add a store/film copy record"
+    DISPLAY "2 = Update a copy count"
+    DISPLAY "3 = List all store copies"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuAdd     PERFORM AddStoreCopy
+       WHEN MenuUpdate  PERFORM UpdateStoreCopy
+       WHEN MenuList    PERFORM ListStoreCopies
+       WHEN MenuExit     CONTINUE
+       WHEN OTHER        DISPLAY "Please enter 1, 2, 3 or 9"
+    END-EVALUATE.
+
+AddStoreCopy.
+    DISPLAY "Enter the Store Id - " WITH NO ADVANCING
+    ACCEPT StoreId-SC
+    DISPLAY "Enter the Film Id - " WITH NO ADVANCING
+    ACCEPT FilmId-SC
+    DISPLAY "Enter the Copy Count - " WITH NO ADVANCING
+    ACCEPT CopyCount-SC
+    ADD 1 TO NextStoreCopyKey
+    MOVE NextStoreCopyKey TO StoreCopyKey
+    WRITE StoreCopyRec
+       INVALID KEY DISPLAY "-SC ERROR Status = " StoreCopyStatus
+       NOT INVALID KEY DISPLAY "Store copy record added at slot "
+                               StoreCopyKey
+    END-WRITE.
+
+UpdateStoreCopy.
+    DISPLAY "Enter the slot number to update - " WITH NO ADVANCING
+    ACCEPT StoreCopyKey
+    READ StoreCopyFile
+       INVALID KEY DISPLAY "Slot not found - " StoreCopyStatus
+       NOT INVALID KEY
+          DISPLAY "Enter the new Copy Count - " WITH NO ADVANCING
+          ACCEPT CopyCount-SC
+          REWRITE StoreCopyRec
+             INVALID KEY DISPLAY "-SC ERROR Status = " StoreCopyStatus
+             NOT INVALID KEY DISPLAY "Copy count updated."
+          END-REWRITE
+    END-READ.
+
+ListStoreCopies.
+    MOVE ZEROS TO StoreCopyKey
+    START StoreCopyFile KEY IS GREATER THAN OR EQUAL StoreCopyKey
+       INVALID KEY SET EndOfStoreCopies TO TRUE
+    END-START
+    READ StoreCopyFile NEXT RECORD
+       AT END SET EndOfStoreCopies TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfStoreCopies
+       DISPLAY "  Slot " StoreCopyKey SPACE "Store " StoreId-SC
+               SPACE "Film " FilmId-SC SPACE "Copies " CopyCount-SC
+       READ StoreCopyFile NEXT RECORD
+          AT END SET EndOfStoreCopies TO TRUE
+       END-READ
+    END-PERFORM.
