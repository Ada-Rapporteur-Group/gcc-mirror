@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-10.
+AUTHOR. Michael Coughlan.
+*> Exports FilmFile and DirectorFile to CSV files for the catalog
+*> extract that downstream reporting tools expect.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT FilmCsvFile ASSIGN TO "Listing17-6FilmCatalog.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FilmCsvStatus.
+
+   SELECT DirectorCsvFile ASSIGN TO "Listing17-6DirectorCatalog.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DirectorCsvStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD FilmCsvFile.
+01 FilmCsvRec                PIC X(120).
+
+FD DirectorCsvFile.
+01 DirectorCsvRec            PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 FilmCsvStatus            PIC XX.
+01 DirectorCsvStatus        PIC XX.
+
+01 RentalFee-Ed             PIC ZZ9.99.
+01 FilmYear-Ed              PIC 9(4).
+01 DirectorActive-Ed        PIC X(7).
+01 DirectorSurnameCsv       PIC X(20) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM ExportFilmCatalog
+    PERFORM ExportDirectorCatalog
+    STOP RUN.
+
+ExportFilmCatalog.
+    OPEN INPUT FilmFile
+    OPEN INPUT DirectorFile
+    OPEN OUTPUT FilmCsvFile
+    MOVE SPACES TO FilmCsvRec
+    MOVE "FilmId,FilmTitle,DirectorId,DirectorSurname,FilmGenre,FilmYear,RentalFee"
+         TO FilmCsvRec
+    WRITE FilmCsvRec
+
+    READ FilmFile NEXT RECORD
+       AT END SET EndOfFilms TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilms
+       PERFORM WriteFilmCsvRecord
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE FilmFile
+    CLOSE DirectorFile
+    CLOSE FilmCsvFile.
+
+WriteFilmCsvRecord.
+    MOVE RentalFee-FF TO RentalFee-Ed
+    MOVE FilmYear-FF TO FilmYear-Ed
+    PERFORM LookUpDirectorSurname
+    MOVE SPACES TO FilmCsvRec
+    STRING FilmId-FF               DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(FilmTitle-FF) DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           DirectorId-FF           DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(DirectorSurnameCsv) DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FUNCTION TRIM(FilmGenre-FF) DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           FilmYear-Ed              DELIMITED BY SIZE
+           ","                     DELIMITED BY SIZE
+           RentalFee-Ed             DELIMITED BY SIZE
+      INTO FilmCsvRec
+    END-STRING
+    WRITE FilmCsvRec.
+
+LookUpDirectorSurname.
+    MOVE "Unknown"       TO DirectorSurnameCsv
+    MOVE DirectorId-FF   TO DirectorId-DF
+    READ DirectorFile
+       KEY IS DirectorId-DF
+       INVALID KEY CONTINUE
+       NOT INVALID KEY MOVE DirectorSurname-DF TO DirectorSurnameCsv
+    END-READ.
+
+ExportDirectorCatalog.
+    OPEN INPUT DirectorFile
+    OPEN OUTPUT DirectorCsvFile
+    MOVE "DirectorId,DirectorSurname,Active" TO DirectorCsvRec
+    WRITE DirectorCsvRec
+
+    READ DirectorFile NEXT RECORD
+       AT END SET EndOfDirectors TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfDirectors
+       PERFORM WriteDirectorCsvRecord
+       READ DirectorFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+    END-PERFORM
+
+    CLOSE DirectorFile
+    CLOSE DirectorCsvFile.
+
+WriteDirectorCsvRecord.
+    IF DirectorRetired-DF
+       MOVE "RETIRED" TO DirectorActive-Ed
+    ELSE
+       MOVE "ACTIVE" TO DirectorActive-Ed
+    END-IF
+    MOVE SPACES TO DirectorCsvRec
+    STRING DirectorId-DF              DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           FUNCTION TRIM(DirectorSurname-DF) DELIMITED BY SIZE
+           ","                        DELIMITED BY SIZE
+           FUNCTION TRIM(DirectorActive-Ed)  DELIMITED BY SIZE
+      INTO DirectorCsvRec
+    END-STRING
+    WRITE DirectorCsvRec.
