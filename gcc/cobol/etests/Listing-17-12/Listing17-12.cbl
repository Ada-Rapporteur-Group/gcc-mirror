@@ -0,0 +1,322 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-12.
+AUTHOR. Michael Coughlan.
+*> Backs up FilmFile/DirectorFile/RentalFile to flat backup files and
+*> can restore the indexed catalog from those backups.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+   SELECT FilmBackupFile ASSIGN TO "Listing17-6Film.BAK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FilmBackupStatus.
+
+   SELECT DirectorBackupFile ASSIGN TO "Listing17-6Dir.BAK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS DirectorBackupStatus.
+
+   SELECT RentalBackupFile ASSIGN TO "Listing17-6Rental.BAK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RentalBackupStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+FD FilmBackupFile.
+01 FilmBackupRec             PIC X(70).
+
+FD DirectorBackupFile.
+01 DirectorBackupRec         PIC X(24).
+
+FD RentalBackupFile.
+01 RentalBackupRec           PIC X(38).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 FilmBackupStatus         PIC XX.
+01 DirectorBackupStatus     PIC XX.
+01 RentalBackupStatus       PIC XX.
+
+01 MenuChoice                PIC 9.
+   88 MenuBackup              VALUE 1.
+   88 MenuRestore             VALUE 2.
+   88 MenuExit                VALUE 9.
+
+01 ArgumentNumber             PIC 9(4) VALUE 1.
+01 BatchParm                  PIC X(20) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+*> Running with a command-line parameter of BACKUP or RESTORE drives
+*> the utility straight through that one operation and exits, for
+*> unattended/scheduled runs; no parameter falls back to the original
+*> interactive menu.
+    DISPLAY ArgumentNumber UPON ARGUMENT-NUMBER
+    ACCEPT BatchParm FROM ARGUMENT-VALUE
+       ON EXCEPTION MOVE SPACES TO BatchParm
+    END-ACCEPT
+    IF BatchParm NOT EQUAL SPACES
+       PERFORM RunBatchParm
+    ELSE
+       PERFORM MainMenu UNTIL MenuExit
+    END-IF
+    STOP RUN.
+
+RunBatchParm.
+    EVALUATE FUNCTION UPPER-CASE(BatchParm)
+       WHEN "BACKUP"   PERFORM BackupCatalog
+       WHEN "RESTORE"  PERFORM RestoreCatalog
+       WHEN OTHER      DISPLAY "Unrecognized parameter - use BACKUP or RESTORE"
+    END-EVALUATE.
+
+MainMenu.
+    DISPLAY SPACES
+    DISPLAY "*** Catalog Backup/Restore Utility ***"
+    DISPLAY "1 = Backup catalog"
+    DISPLAY "2 = Restore catalog"
+    DISPLAY "9 = Exit"
+    DISPLAY "Enter your choice - " WITH NO ADVANCING
+    ACCEPT MenuChoice
+    EVALUATE TRUE
+       WHEN MenuBackup    PERFORM BackupCatalog
+       WHEN MenuRestore   PERFORM RestoreCatalog
+       WHEN MenuExit       CONTINUE
+       WHEN OTHER          DISPLAY "Please enter 1, 2 or 9"
+    END-EVALUATE.
+
+BackupCatalog.
+    OPEN INPUT FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "FilmFile    ", "O", FilmStatus, ZEROS
+    OPEN OUTPUT FilmBackupFile
+    READ FilmFile NEXT RECORD
+       AT END SET EndOfFilms TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilms
+       MOVE FilmRec-FF TO FilmBackupRec
+       WRITE FilmBackupRec
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "FilmFile    ", "C", FilmStatus, ZEROS
+    CLOSE FilmBackupFile
+
+    OPEN INPUT DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "DirectorFile", "O", DirectorStatus, ZEROS
+    OPEN OUTPUT DirectorBackupFile
+    READ DirectorFile NEXT RECORD
+       AT END SET EndOfDirectors TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfDirectors
+       MOVE DirectorRec-DF TO DirectorBackupRec
+       WRITE DirectorBackupRec
+       READ DirectorFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "DirectorFile", "C", DirectorStatus, ZEROS
+    CLOSE DirectorBackupFile
+
+    OPEN INPUT RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "RentalFile  ", "O", RentalStatus, ZEROS
+    OPEN OUTPUT RentalBackupFile
+    READ RentalFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       MOVE RentalRec-RF TO RentalBackupRec
+       WRITE RentalBackupRec
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "RentalFile  ", "C", RentalStatus, ZEROS
+    CLOSE RentalBackupFile
+
+    DISPLAY "Backup complete.".
+
+RestoreCatalog.
+    OPEN OUTPUT FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "FilmFile    ", "O", FilmStatus, ZEROS
+    OPEN INPUT FilmBackupFile
+    READ FilmBackupFile NEXT RECORD
+       AT END SET EndOfFilms TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfFilms
+       MOVE FilmBackupRec TO FilmRec-FF
+       WRITE FilmRec-FF
+          INVALID KEY DISPLAY "-FF ERROR Status = " FilmStatus
+       END-WRITE
+       READ FilmBackupFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE FilmFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "FilmFile    ", "C", FilmStatus, ZEROS
+    CLOSE FilmBackupFile
+
+    OPEN OUTPUT DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "DirectorFile", "O", DirectorStatus, ZEROS
+    OPEN INPUT DirectorBackupFile
+    READ DirectorBackupFile NEXT RECORD
+       AT END SET EndOfDirectors TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfDirectors
+       MOVE DirectorBackupRec TO DirectorRec-DF
+       WRITE DirectorRec-DF
+          INVALID KEY DISPLAY "-DF ERROR Status = " DirectorStatus
+       END-WRITE
+       READ DirectorBackupFile NEXT RECORD
+          AT END SET EndOfDirectors TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE DirectorFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "DirectorFile", "C", DirectorStatus, ZEROS
+    CLOSE DirectorBackupFile
+
+    OPEN OUTPUT RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "RentalFile  ", "O", RentalStatus, ZEROS
+    OPEN INPUT RentalBackupFile
+    READ RentalBackupFile NEXT RECORD
+       AT END SET EndOfRentals TO TRUE
+    END-READ
+    PERFORM UNTIL EndOfRentals
+       MOVE RentalBackupRec TO RentalRec-RF
+       WRITE RentalRec-RF
+          INVALID KEY DISPLAY "-RF ERROR Status = " RentalStatus
+       END-WRITE
+       READ RentalBackupFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+    END-PERFORM
+    CLOSE RentalFile
+    CALL "AuditLogFileEvent" USING "Listing17-12", "RentalFile  ", "C", RentalStatus, ZEROS
+    CLOSE RentalBackupFile
+
+    DISPLAY "Restore complete.".
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AuditLogFileEvent IS INITIAL.
+AUTHOR. Michael Coughlan.
+*> Appends one line per file OPEN/CLOSE to a single shared audit log,
+*> so the log accumulates a cross-program trail of file activity no
+*> matter which of the rental-system programs actually ran.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "RentalSystemAudit.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS  IS AuditLogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AuditLogFile.
+01  AuditLogRec            PIC X(110).
+
+WORKING-STORAGE SECTION.
+01  AuditLogStatus         PIC XX.
+01  AuditTimestamp         PIC X(21).
+
+LINKAGE SECTION.
+01  ProgramName-IO         PIC X(12).
+01  FileName-IO            PIC X(12).
+01  OperationCode-IO       PIC X.
+    88  FileOpenEvent        VALUE "O".
+    88  FileCloseEvent       VALUE "C".
+01  EventFileStatus-IO     PIC XX.
+01  OperatorId-IO          PIC 9(4).
+
+PROCEDURE DIVISION USING ProgramName-IO, FileName-IO, OperationCode-IO,
+                          EventFileStatus-IO, OperatorId-IO.
+Begin.
+   MOVE FUNCTION CURRENT-DATE TO AuditTimestamp
+   OPEN EXTEND AuditLogFile
+   IF AuditLogStatus EQUAL "35"
+      OPEN OUTPUT AuditLogFile
+   END-IF
+
+   MOVE SPACES TO AuditLogRec
+   EVALUATE TRUE
+      WHEN FileOpenEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " OPEN  " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN FileCloseEvent
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " CLOSE " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " status " DELIMITED BY SIZE
+                EventFileStatus-IO DELIMITED BY SIZE
+                " operator " DELIMITED BY SIZE
+                OperatorId-IO DELIMITED BY SIZE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+      WHEN OTHER
+         STRING ProgramName-IO DELIMITED BY SPACE
+                " UNKNOWN-OP " DELIMITED BY SIZE
+                FileName-IO DELIMITED BY SPACE
+                " at " DELIMITED BY SIZE
+                AuditTimestamp DELIMITED BY SIZE
+                INTO AuditLogRec
+   END-EVALUATE
+   WRITE AuditLogRec
+   CLOSE AuditLogFile
+   EXIT PROGRAM.
+END PROGRAM AuditLogFileEvent.
