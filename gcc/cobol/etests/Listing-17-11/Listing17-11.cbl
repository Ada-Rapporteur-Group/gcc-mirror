@@ -0,0 +1,123 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-11.
+AUTHOR. Michael Coughlan.
+*> Counts how many films each director has in FilmFile, sorts the
+*> counts into descending order, and prints the top 5 directors.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT DirectorFile ASSIGN TO "Listing17-6Dir.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DirectorId-DF
+        ALTERNATE RECORD KEY IS DirectorSurname-DF
+        FILE STATUS IS DirectorStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD DirectorFile.
+01 DirectorRec-DF.
+   COPY DirectorRec.
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 DirectorStatus           PIC XX.
+   88 DirectorOk VALUE "02", "00".
+
+01 TopDirectorsToShow        PIC 9(3) VALUE 5.
+
+01 DirectorCountTableSize    PIC 9(3) VALUE ZERO.
+01 DirectorCountTable.
+   02 DirectorCountEntry OCCURS 50 TIMES INDEXED BY DCIdx, DCJdx.
+      03 DCDirectorId        PIC 999.
+      03 DCFilmCount         PIC 9(3).
+
+01 SwapDirectorId            PIC 999.
+01 SwapFilmCount             PIC 9(3).
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT FilmFile
+    PERFORM BuildDirectorCountTable
+    CLOSE FilmFile
+
+    PERFORM SortDirectorCountTableDescending
+
+    OPEN INPUT DirectorFile
+    PERFORM PrintTopDirectors
+    CLOSE DirectorFile
+
+    STOP RUN.
+
+BuildDirectorCountTable.
+    MOVE ZEROS TO DirectorId-FF
+    START FilmFile KEY IS GREATER THAN OR EQUAL DirectorId-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    IF NOT EndOfFilms
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-IF
+    PERFORM UNTIL EndOfFilms
+       PERFORM AddFilmToDirectorCountTable
+       READ FilmFile NEXT RECORD AT END SET EndOfFilms TO TRUE END-READ
+    END-PERFORM.
+
+AddFilmToDirectorCountTable.
+    IF DirectorCountTableSize > ZERO
+       AND DirectorId-FF EQUAL DCDirectorId(DirectorCountTableSize)
+       ADD 1 TO DCFilmCount(DirectorCountTableSize)
+    ELSE
+       ADD 1 TO DirectorCountTableSize
+       MOVE DirectorId-FF TO DCDirectorId(DirectorCountTableSize)
+       MOVE 1             TO DCFilmCount(DirectorCountTableSize)
+    END-IF.
+
+SortDirectorCountTableDescending.
+*> Small table (at most a few dozen directors), so a plain bubble
+*> sort is clearer here than pulling in the SORT verb.
+    PERFORM VARYING DCIdx FROM 1 BY 1
+            UNTIL DCIdx > DirectorCountTableSize
+       PERFORM VARYING DCJdx FROM 1 BY 1
+               UNTIL DCJdx >= DirectorCountTableSize
+          IF DCFilmCount(DCJdx) < DCFilmCount(DCJdx + 1)
+             MOVE DCDirectorId(DCJdx)   TO SwapDirectorId
+             MOVE DCFilmCount(DCJdx)    TO SwapFilmCount
+             MOVE DCDirectorId(DCJdx + 1) TO DCDirectorId(DCJdx)
+             MOVE DCFilmCount(DCJdx + 1)  TO DCFilmCount(DCJdx)
+             MOVE SwapDirectorId        TO DCDirectorId(DCJdx + 1)
+             MOVE SwapFilmCount         TO DCFilmCount(DCJdx + 1)
+          END-IF
+       END-PERFORM
+    END-PERFORM.
+
+PrintTopDirectors.
+    DISPLAY "*** Top Directors By Catalog Count ***"
+    PERFORM VARYING DCIdx FROM 1 BY 1
+            UNTIL DCIdx > DirectorCountTableSize
+               OR DCIdx > TopDirectorsToShow
+       MOVE DCDirectorId(DCIdx) TO DirectorId-DF
+       READ DirectorFile
+          KEY IS DirectorId-DF
+          INVALID KEY MOVE "Unknown             " TO DirectorSurname-DF
+       END-READ
+       DISPLAY DCIdx SPACE DirectorSurname-DF SPACE
+               DCFilmCount(DCIdx) " film(s)"
+    END-PERFORM.
