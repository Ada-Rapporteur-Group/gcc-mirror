@@ -0,0 +1,293 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Listing17-24.
+AUTHOR. Michael Coughlan.
+*> Fiscal period-end closing report. Totals rental-fee revenue and
+*> late fees for every rental checked out within an operator-supplied
+*> date range, takes an inventory snapshot of FilmFile by status, and
+*> appends the closing totals to a running closing log so each period
+*> close is kept for audit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+    SELECT FilmFile ASSIGN TO "Listing17-6Film.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FilmId-FF
+        ALTERNATE RECORD KEY IS FilmTitle-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS DirectorId-FF
+                     WITH DUPLICATES
+        ALTERNATE RECORD KEY IS FilmGenre-FF
+                     WITH DUPLICATES
+        FILE STATUS IS FilmStatus.
+
+   SELECT RentalFile ASSIGN TO "Listing17-6Rental.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RentalKey-RF
+        ALTERNATE RECORD KEY IS FilmId-RF
+                     WITH DUPLICATES
+        FILE STATUS IS RentalStatus.
+
+   SELECT ClosingLogFile ASSIGN TO "Listing17-6ClosingLog.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ClosingLogStatus.
+
+   SELECT ClosedPeriodFile ASSIGN TO "Listing17-24ClosedPeriod.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ClosedPeriodStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD FilmFile.
+01 FilmRec-FF.
+   COPY FilmRec.
+
+FD RentalFile.
+01 RentalRec-RF.
+   COPY RentalRec.
+
+FD ClosingLogFile.
+01 ClosingLogLine           PIC X(132).
+
+FD ClosedPeriodFile.
+01 ClosedPeriodRec          PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 FilmStatus               PIC XX.
+   88 FilmOk    VALUE "02", "00".
+
+01 RentalStatus             PIC XX.
+   88 RentalOk   VALUE "02", "00".
+
+01 ClosingLogStatus         PIC XX.
+
+01 ClosedPeriodStatus       PIC XX.
+
+01 LastClosedPeriodEndDate  PIC 9(8) VALUE ZEROS.
+01 PeriodIsBackdated        PIC X VALUE "N".
+   88 PeriodRejectedAsBackdated VALUE "Y".
+
+01 PeriodStartDate          PIC 9(8).
+01 PeriodEndDate            PIC 9(8).
+01 PeriodStartDate-Ed       PIC 9999/99/99.
+01 PeriodEndDate-Ed         PIC 9999/99/99.
+
+01 RentalsInPeriod          PIC 9(5) VALUE ZEROS.
+01 PeriodRevenue            PIC 9(7)V99 VALUE ZEROS.
+01 PeriodRevenue-Ed         PIC $$,$$$,$$9.99.
+01 PeriodLateFees           PIC 9(7)V99 VALUE ZEROS.
+01 PeriodLateFees-Ed        PIC $$,$$$,$$9.99.
+01 PeriodTotal              PIC 9(7)V99 VALUE ZEROS.
+01 PeriodTotal-Ed           PIC $$,$$$,$$9.99.
+
+01 DaysOverdue               PIC S9(5) VALUE ZEROS.
+01 LateFee                   PIC 9(5)V99 VALUE ZEROS.
+01 EffectiveReturnDate        PIC 9(8).
+
+*> Same escalating late-fee schedule as Listing17-7/17-14/17-23.
+01 LateFeeGraceDays          PIC 9(2) VALUE 2.
+01 LateFeeTier1Limit         PIC 9(2) VALUE 7.
+01 LateFeeTier2Limit         PIC 9(2) VALUE 14.
+01 LateFeeTier1Rate          PIC 9V99 VALUE 1.00.
+01 LateFeeTier2Rate          PIC 9V99 VALUE 2.00.
+01 LateFeeTier3Rate          PIC 9V99 VALUE 3.00.
+01 LateFeeTier1Length        PIC 9(5) VALUE ZEROS.
+01 LateFeeTier2Length        PIC 9(5) VALUE ZEROS.
+01 BillableOverdueDays       PIC 9(5) VALUE ZEROS.
+
+01 ActiveFilmCount           PIC 9(5) VALUE ZEROS.
+01 RetiredFilmCount          PIC 9(5) VALUE ZEROS.
+01 OutOfStockFilmCount       PIC 9(5) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+Begin.
+    DISPLAY "*** Fiscal Period-End Closing Report ***"
+    DISPLAY "Enter the period start date (YYYYMMDD) - " WITH NO ADVANCING
+    ACCEPT PeriodStartDate
+    DISPLAY "Enter the period end date   (YYYYMMDD) - " WITH NO ADVANCING
+    ACCEPT PeriodEndDate
+
+    PERFORM LoadClosedPeriod
+
+*> A period already closed is locked off - no run may post a
+*> backdated close starting at or before the last closed end date.
+    IF PeriodStartDate NOT > LastClosedPeriodEndDate
+       SET PeriodRejectedAsBackdated TO TRUE
+    END-IF
+
+    IF PeriodRejectedAsBackdated
+       DISPLAY "REJECTED - period start date falls on or before the "
+               "last closed period (" LastClosedPeriodEndDate
+               "); backdated closes are not allowed."
+    ELSE
+       OPEN INPUT RentalFile
+       OPEN INPUT FilmFile
+
+       READ RentalFile NEXT RECORD
+          AT END SET EndOfRentals TO TRUE
+       END-READ
+       PERFORM UNTIL EndOfRentals
+          IF CheckoutDate-RF NOT < PeriodStartDate
+             AND CheckoutDate-RF NOT > PeriodEndDate
+             PERFORM ProcessRentalForClosing
+          END-IF
+          READ RentalFile NEXT RECORD
+             AT END SET EndOfRentals TO TRUE
+          END-READ
+       END-PERFORM
+
+       CLOSE RentalFile
+
+       PERFORM TakeFilmInventorySnapshot
+       CLOSE FilmFile
+
+       COMPUTE PeriodTotal = PeriodRevenue + PeriodLateFees
+
+       PERFORM PrintClosingReport
+       PERFORM AppendClosingLog
+       PERFORM SaveClosedPeriod
+    END-IF
+
+    STOP RUN.
+
+LoadClosedPeriod.
+    MOVE ZEROS TO LastClosedPeriodEndDate
+    OPEN INPUT ClosedPeriodFile
+    IF ClosedPeriodStatus EQUAL "00"
+       READ ClosedPeriodFile
+          AT END CONTINUE
+          NOT AT END MOVE ClosedPeriodRec TO LastClosedPeriodEndDate
+       END-READ
+       CLOSE ClosedPeriodFile
+    ELSE
+       CLOSE ClosedPeriodFile
+    END-IF.
+
+SaveClosedPeriod.
+*> Locks the period just closed off from further backdated closes -
+*> the marker only ever advances, so a later run closing an earlier
+*> date range is rejected by the check in Begin.
+    IF PeriodEndDate > LastClosedPeriodEndDate
+       OPEN OUTPUT ClosedPeriodFile
+       MOVE PeriodEndDate TO ClosedPeriodRec
+       WRITE ClosedPeriodRec
+       CLOSE ClosedPeriodFile
+    END-IF.
+
+ProcessRentalForClosing.
+    ADD 1 TO RentalsInPeriod
+    MOVE FilmId-RF TO FilmId-FF
+    READ FilmFile
+       KEY IS FilmId-FF
+       INVALID KEY MOVE ZEROS TO RentalFee-FF
+    END-READ
+    ADD RentalFee-FF TO PeriodRevenue
+
+    PERFORM CalculateLateFee
+    ADD LateFee TO PeriodLateFees.
+
+CalculateLateFee.
+*> DueDate-RF is compared to the actual return date, or to today if
+*> the rental has not yet been returned, to work out DaysOverdue.
+    IF ReturnDate-RF EQUAL ZEROS
+       MOVE FUNCTION CURRENT-DATE(1:8) TO EffectiveReturnDate
+    ELSE
+       MOVE ReturnDate-RF TO EffectiveReturnDate
+    END-IF
+    COMPUTE DaysOverdue = FUNCTION INTEGER-OF-DATE(EffectiveReturnDate)
+                        - FUNCTION INTEGER-OF-DATE(DueDate-RF)
+    IF DaysOverdue > 0
+       PERFORM ComputeTieredLateFee
+    ELSE
+       MOVE ZEROS TO DaysOverdue
+       MOVE ZEROS TO LateFee
+    END-IF.
+
+ComputeTieredLateFee.
+*> No charge within the grace period; after that the per-day rate
+*> rises the longer the film stays overdue.
+    IF DaysOverdue NOT > LateFeeGraceDays
+       MOVE ZEROS TO LateFee
+    ELSE
+       COMPUTE BillableOverdueDays = DaysOverdue - LateFeeGraceDays
+       COMPUTE LateFeeTier1Length = LateFeeTier1Limit - LateFeeGraceDays
+       COMPUTE LateFeeTier2Length = LateFeeTier2Limit - LateFeeTier1Limit
+       EVALUATE TRUE
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length
+             COMPUTE LateFee ROUNDED =
+                     BillableOverdueDays * LateFeeTier1Rate
+          WHEN BillableOverdueDays NOT > LateFeeTier1Length + LateFeeTier2Length
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length) * LateFeeTier2Rate)
+          WHEN OTHER
+             COMPUTE LateFee ROUNDED =
+                     (LateFeeTier1Length * LateFeeTier1Rate)
+                   + (LateFeeTier2Length * LateFeeTier2Rate)
+                   + ((BillableOverdueDays - LateFeeTier1Length - LateFeeTier2Length)
+                      * LateFeeTier3Rate)
+       END-EVALUATE
+    END-IF.
+
+TakeFilmInventorySnapshot.
+    MOVE LOW-VALUES TO FilmId-FF
+    START FilmFile KEY IS GREATER THAN FilmId-FF
+       INVALID KEY SET EndOfFilms TO TRUE
+    END-START
+    PERFORM UNTIL EndOfFilms
+       READ FilmFile NEXT RECORD
+          AT END SET EndOfFilms TO TRUE
+       END-READ
+       IF NOT EndOfFilms
+          EVALUATE TRUE
+             WHEN FilmIsRetired-FF     ADD 1 TO RetiredFilmCount
+             WHEN FilmIsOutOfStock-FF  ADD 1 TO OutOfStockFilmCount
+             WHEN OTHER                ADD 1 TO ActiveFilmCount
+          END-EVALUATE
+       END-IF
+    END-PERFORM.
+
+PrintClosingReport.
+    MOVE PeriodStartDate TO PeriodStartDate-Ed
+    MOVE PeriodEndDate   TO PeriodEndDate-Ed
+    MOVE PeriodRevenue   TO PeriodRevenue-Ed
+    MOVE PeriodLateFees  TO PeriodLateFees-Ed
+    MOVE PeriodTotal     TO PeriodTotal-Ed
+    DISPLAY "=====================================================".
+    DISPLAY "            FISCAL PERIOD-END CLOSING REPORT          ".
+    DISPLAY "=====================================================".
+    DISPLAY "Period " PeriodStartDate-Ed " through " PeriodEndDate-Ed.
+    DISPLAY "-----------------------------------------------------".
+    DISPLAY "Rentals checked out in period : " RentalsInPeriod.
+    DISPLAY "Rental-fee revenue            : " PeriodRevenue-Ed.
+    DISPLAY "Late fees assessed            : " PeriodLateFees-Ed.
+    DISPLAY "Total revenue                 : " PeriodTotal-Ed.
+    DISPLAY "-----------------------------------------------------".
+    DISPLAY "Film inventory at closing -".
+    DISPLAY "  Active      : " ActiveFilmCount.
+    DISPLAY "  Retired     : " RetiredFilmCount.
+    DISPLAY "  Out of stock: " OutOfStockFilmCount.
+    DISPLAY "=====================================================".
+
+AppendClosingLog.
+    OPEN EXTEND ClosingLogFile
+    IF ClosingLogStatus EQUAL "35"
+       CLOSE ClosingLogFile
+       OPEN OUTPUT ClosingLogFile
+    END-IF
+    STRING "Closed " PeriodStartDate-Ed DELIMITED BY SIZE
+           " - " DELIMITED BY SIZE
+           PeriodEndDate-Ed DELIMITED BY SIZE
+           "  Rentals=" DELIMITED BY SIZE
+           RentalsInPeriod DELIMITED BY SIZE
+           "  Revenue=" DELIMITED BY SIZE
+           PeriodRevenue-Ed DELIMITED BY SIZE
+           "  LateFees=" DELIMITED BY SIZE
+           PeriodLateFees-Ed DELIMITED BY SIZE
+           "  Total=" DELIMITED BY SIZE
+           PeriodTotal-Ed DELIMITED BY SIZE
+      INTO ClosingLogLine
+    END-STRING
+    WRITE ClosingLogLine
+    CLOSE ClosingLogFile.
